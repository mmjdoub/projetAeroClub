@@ -127,6 +127,7 @@ CREATE TABLE TYPES
    DATMAJ				char(8)						   not null,
    DATSUP				char(8)						   not null,
    USERID               integer                        not null,
+   REVISION_INTERVAL    integer                        not null,
    constraint PK_TYPES primary key (NUMTYP));
    
 CREATE TRIGGER TRIGTYPES
@@ -179,19 +180,52 @@ AS UPDATE AVIONS
 CREATE TRIGGER TRIGAVIONS
 ON TABLE AVIONS
 FOR UPDATE
-AS UPDATE AVIONS
+AS INSERT INTO AVIONS_HIST
+   (HISTID, CODAV, CODTYP, CPTHORAV, CPTINTER, INFOS, ETATAV,
+    DATCRE, DATMAJ, DATSUP, USERID, OPERATION, DATHIST)
+   SELECT (SELECT MAX(HISTID) FROM AVIONS_HIST) + 1,
+          CODAV, CODTYP, CPTHORAV, CPTINTER, INFOS, ETATAV,
+          DATCRE, DATMAJ, DATSUP, USERID, "U", DATE()
+     FROM deleted
+   UPDATE AVIONS
    SET DATMAJ = DATE()
 	   UTIL = USERID
-	   
+
 CREATE TRIGGER TRIGAVIONS
 ON TABLE AVIONS
 FOR DELETE
-AS UPDATE AVIONS
+AS INSERT INTO AVIONS_HIST
+   (HISTID, CODAV, CODTYP, CPTHORAV, CPTINTER, INFOS, ETATAV,
+    DATCRE, DATMAJ, DATSUP, USERID, OPERATION, DATHIST)
+   SELECT (SELECT MAX(HISTID) FROM AVIONS_HIST) + 1,
+          CODAV, CODTYP, CPTHORAV, CPTINTER, INFOS, ETATAV,
+          DATCRE, DATMAJ, DATSUP, USERID, "D", DATE()
+     FROM deleted
+   UPDATE AVIONS
    SET DATMAJ = DATE()
 	   DATSUP = DATE()
 	   UTIL = USERID
 );
 
+*****************table avions_hist
+
+CREATE TABLE AVIONS_HIST
+(
+   HISTID               integer                        not null,
+   CODAV                integer                        not null,
+   CODTYP               char(2)                        not null,
+   CPTHORAV             integer                        not null,
+   CPTINTER             integer                        not null,
+   INFOS                char(50)                       not null,
+   ETATAV            	char(1)                        not null,
+   DATCRE               char(8)                        not null,
+   DATMAJ				char(8)						   not null,
+   DATSUP				char(8)						   not null,
+   USERID               integer                        not null,
+   OPERATION            char(1)                        not null,
+   DATHIST              char(8)                        not null,
+   constraint PK_AVIONS_HIST primary key (HISTID));
+
 ******************table civilité
 CREATE TABLE CIVILITE 
 (
@@ -395,36 +429,74 @@ AS UPDATE PILOTES
 	   UTIL = USERID
 
 CREATE TRIGGER TRIGPILOTES
-ON TABLE PILOTES 
+ON TABLE PILOTES
 FOR UPDATE
-AS UPDATE PILOTES 
+AS INSERT INTO PILOTES_HIST
+   (HISTID, NUMPIL, NOM, PRENOM, CIV, ADRESSE, NBHVOL, ETAT_SANTE, ETAT_SIT, ETAT_PRES,
+    DATCRE, DATMAJ, DATSUP, USERID, OPERATION, DATHIST)
+   SELECT (SELECT MAX(HISTID) FROM PILOTES_HIST) + 1,
+          NUMPIL, NOM, PRENOM, CIV, ADRESSE, NBHVOL, ETAT_SANTE, ETAT_SIT, ETAT_PRES,
+          DATCRE, DATMAJ, DATSUP, USERID, "U", DATE()
+     FROM deleted
+   UPDATE PILOTES
    SET DATMAJ = DATE()
 	   UTIL = USERID
-	   
+
 CREATE TRIGGER TRIGPILOTES
-ON TABLE PILOTES 
+ON TABLE PILOTES
 FOR DELETE
-AS UPDATE PILOTES  
+AS INSERT INTO PILOTES_HIST
+   (HISTID, NUMPIL, NOM, PRENOM, CIV, ADRESSE, NBHVOL, ETAT_SANTE, ETAT_SIT, ETAT_PRES,
+    DATCRE, DATMAJ, DATSUP, USERID, OPERATION, DATHIST)
+   SELECT (SELECT MAX(HISTID) FROM PILOTES_HIST) + 1,
+          NUMPIL, NOM, PRENOM, CIV, ADRESSE, NBHVOL, ETAT_SANTE, ETAT_SIT, ETAT_PRES,
+          DATCRE, DATMAJ, DATSUP, USERID, "D", DATE()
+     FROM deleted
+   UPDATE PILOTES
    SET DATMAJ = DATE()
 	   DATSUP = DATE()
 	   UTIL = USERID
 );
 
+*****************table pilotes_hist
+
+CREATE TABLE PILOTES_HIST
+(
+   HISTID               integer                        not null,
+   NUMPIL               integer                        not null,
+   NOM                  char(20)                       not null,
+   PRENOM               char(20)                       not null,
+   CIV                  integer                        ,
+   ADRESSE              char (50)                      ,
+   NBHVOL               integer                        not null,
+   ETAT_SANTE          	char(1)                        ,
+   ETAT_SIT          	char(1)                        ,
+   ETAT_PRES          	char(1)                        ,
+   DATCRE               char(8)                        not null,
+   DATMAJ				char(8)						   not null,
+   DATSUP				char(8)						   not null,
+   USERID               integer                        not null,
+   OPERATION            char(1)                        not null,
+   DATHIST              char(8)                        not null,
+   constraint PK_PILOTES_HIST primary key (HISTID)
+);
+
 
 
 ******************table pilotage
 
-CREATE TABLE PILOTAGE 
+CREATE TABLE PILOTAGE
 (
-   NUMETYPE             integer                        not null,
+   NUMETYPE             integer                        FOREIGN KEY REFERENCES TYPES(NUMTYP),
    NUMPIL               integer                        FOREIGN KEY REFERENCES PILOTES(NUMPIL),
    DATEPILOTAGE         char(10)                       not null,
+   DATERENOUV           char(10)                       not null,
    DATCRE               char(8)                        not null,
    DATMAJ				char(8)						   not null,
    DATSUP				char(8)						   not null,
    USERID               integer                        not null,
-   constraint PK_PILOTES primary key (NUMETYPE)
- 
+   constraint PK_PILOTAGE primary key (NUMPIL, NUMETYPE)
+
 CREATE TRIGGER TRIGPILOTAGE
 ON TABLE PILOTAGE  
 FOR INSERT
@@ -499,6 +571,7 @@ CREATE TABLE VOLS
    ETATVOL              char(1)                        not null,
    NUMAV                integer                        FOREIGN KEY REFERENCES AVION(CODAV),
    NUMPIL               integer                        FOREIGN KEY REFERENCES PILOTES(NUMPIL),
+   NUMPIL2              integer                        FOREIGN KEY REFERENCES PILOTES(NUMPIL),
    DATCRE               char(8)                        not null,
    DATMAJ				char(8)						   not null,
    DATSUP				char(8)						   not null,
@@ -514,20 +587,217 @@ AS UPDATE VOLS
 	   UTIL = USERID;
 
 CREATE TRIGGER TRIGVOLS
-ON TABLE VOLS 
+ON TABLE VOLS
 FOR UPDATE
-AS UPDATE VOLS 
+AS INSERT INTO VOLS_HIST
+   (HISTID, NUMVOL, DATEDEB, DATEFIN, CPTDEP, CPTARR, DESTIN, ETATVOL, NUMAV, NUMPIL,
+    NUMPIL2, DATCRE, DATMAJ, DATSUP, USERID, OPERATION, DATHIST)
+   SELECT (SELECT MAX(HISTID) FROM VOLS_HIST) + 1,
+          NUMVOL, DATEDEB, DATEFIN, CPTDEP, CPTARR, DESTIN, ETATVOL, NUMAV, NUMPIL,
+          NUMPIL2, DATCRE, DATMAJ, DATSUP, USERID, "U", DATE()
+     FROM deleted
+   UPDATE VOLS
    SET DATMAJ = DATE()
 	   UTIL = USERID;
-	   
+
 CREATE TRIGGER TRIGVOLS
-ON TABLE VOLS 
+ON TABLE VOLS
 FOR DELETE
-AS UPDATE VOLS  
+AS INSERT INTO VOLS_HIST
+   (HISTID, NUMVOL, DATEDEB, DATEFIN, CPTDEP, CPTARR, DESTIN, ETATVOL, NUMAV, NUMPIL,
+    NUMPIL2, DATCRE, DATMAJ, DATSUP, USERID, OPERATION, DATHIST)
+   SELECT (SELECT MAX(HISTID) FROM VOLS_HIST) + 1,
+          NUMVOL, DATEDEB, DATEFIN, CPTDEP, CPTARR, DESTIN, ETATVOL, NUMAV, NUMPIL,
+          NUMPIL2, DATCRE, DATMAJ, DATSUP, USERID, "D", DATE()
+     FROM deleted
+   UPDATE VOLS
    SET DATMAJ = DATE()
 	   DATSUP = DATE()
 	   UTIL = USERID;
 
+*****************table vols_hist
+
+CREATE TABLE VOLS_HIST
+(
+   HISTID               integer                        not null,
+   NUMVOL               integer                        not null,
+   DATEDEB              char(10)                       not null,
+   DATEFIN              char(10)                       not null,
+   CPTDEP               integer                        not null,
+   CPTARR               integer                        not null,
+   DESTIN               char(25)                       not null,
+   ETATVOL              char(1)                        not null,
+   NUMAV                integer                        ,
+   NUMPIL               integer                        ,
+   NUMPIL2              integer                        ,
+   DATCRE               char(8)                        not null,
+   DATMAJ				char(8)						   not null,
+   DATSUP				char(8)						   not null,
+   USERID               integer                        not null,
+   OPERATION            char(1)                        not null,
+   DATHIST              char(8)                        not null,
+   constraint PK_VOLS_HIST primary key (HISTID));
+
+******************table factures
+CREATE TABLE FACTURES
+(
+   NUMFACT              integer                        not null,
+   NUMPIL               integer                        FOREIGN KEY REFERENCES PILOTES(NUMPIL),
+   PERIODEDEB           char(10)                       not null,
+   PERIODEFIN           char(10)                       not null,
+   MONTANT              float(2)                       not null,
+   DATEGEN              char(8)                        not null,
+   ETATPAIEMENT         char(1)                        not null,
+   DATCRE               char(8)                        not null,
+   DATMAJ				char(8)						   not null,
+   DATSUP				char(8)						   not null,
+   USERID               integer                        not null,
+   constraint PK_FACTURES primary key (NUMFACT));
+
+CREATE TRIGGER TRIGFACTURES
+ON TABLE FACTURES
+FOR INSERT
+AS UPDATE FACTURES
+   SET DATCRE = DATE()
+	   DATMAJ = DATE()
+	   UTIL = USERID;
+
+CREATE TRIGGER TRIGFACTURES
+ON TABLE FACTURES
+FOR UPDATE
+AS UPDATE FACTURES
+   SET DATMAJ = DATE()
+	   UTIL = USERID;
+
+CREATE TRIGGER TRIGFACTURES
+ON TABLE FACTURES
+FOR DELETE
+AS UPDATE FACTURES
+   SET DATMAJ = DATE()
+	   DATSUP = DATE()
+	   UTIL = USERID;
+
+******************table tarifs
+***** HISTORIQUE DES TARIFS PAR TYPE D'AVION : CHAQUE LIGNE EST VALABLE
+***** DU DATEDEB AU DATEFIN (DATEFIN A BLANC = TARIF EN VIGUEUR)
+CREATE TABLE TARIFS
+(
+   NUMTARIF              integer                        not null,
+   NUMTYP                 integer                        FOREIGN KEY REFERENCES TYPES(NUMTYP),
+   TARIF                  float(2)                       not null,
+   DATEDEB                char(10)                       not null,
+   DATEFIN                char(10)                       ,
+   DATCRE                 char(8)                        not null,
+   DATMAJ				  char(8)						 not null,
+   DATSUP				  char(8)						 not null,
+   USERID                 integer                        not null,
+   constraint PK_TARIFS primary key (NUMTARIF));
+
+CREATE TRIGGER TRIGTARIFS
+ON TABLE TARIFS
+FOR INSERT
+AS UPDATE TARIFS
+   SET DATCRE = DATE()
+	   DATMAJ = DATE()
+	   UTIL = USERID;
+
+CREATE TRIGGER TRIGTARIFS
+ON TABLE TARIFS
+FOR UPDATE
+AS UPDATE TARIFS
+   SET DATMAJ = DATE()
+	   UTIL = USERID;
+
+CREATE TRIGGER TRIGTARIFS
+ON TABLE TARIFS
+FOR DELETE
+AS UPDATE TARIFS
+   SET DATMAJ = DATE()
+	   DATSUP = DATE()
+	   UTIL = USERID;
+
+******************table audit_verrou
+***** JOURNAL DES VERROUILLAGES APRES 3 SAISIES ERRONEES (UN ENREGISTREMENT
+***** PAR VERROUILLAGE, PAS DE MISE A JOUR NI SUPPRESSION)
+CREATE TABLE AUDIT_VERROU
+(
+   NUMAUDIT              integer                        not null,
+   PROGRAMME              char(8)                        not null,
+   DERNIERESAISIE         char(50)                       not null,
+   DATAUDIT               char(8)                        not null,
+   HEUREAUDIT             char(8)                        not null,
+   DATCRE                 char(8)                        not null,
+   DATMAJ				  char(8)						 not null,
+   DATSUP				  char(8)						 not null,
+   USERID                 integer                        not null,
+   constraint PK_AUDIT_VERROU primary key (NUMAUDIT));
+
+CREATE TRIGGER TRIGAUDITVERROU
+ON TABLE AUDIT_VERROU
+FOR INSERT
+AS UPDATE AUDIT_VERROU
+   SET DATCRE = DATE()
+	   DATMAJ = DATE()
+	   UTIL = USERID;
+
+******************table heures_pilote
+***** SOUS-TOTAUX DES HEURES DE VOL PAR PILOTE, PAR TYPE D'AVION ET PAR
+***** CATEGORIE (S = SOLO, D = DOUBLE COMMANDE AVEC UN SECOND EQUIPIER)
+CREATE TABLE HEURES_PILOTE
+(
+   NUMPIL                 integer                        FOREIGN KEY REFERENCES PILOTES(NUMPIL),
+   NUMTYP                 integer                        FOREIGN KEY REFERENCES TYPES(NUMTYP),
+   CATEGORIE              char(1)                        not null,
+   TOTHEURES              integer                        not null,
+   DATCRE                 char(8)                        not null,
+   DATMAJ				  char(8)						 not null,
+   DATSUP				  char(8)						 not null,
+   USERID                 integer                        not null,
+   constraint PK_HEURES_PILOTE primary key (NUMPIL, NUMTYP, CATEGORIE));
+
+CREATE TRIGGER TRIGHEURESPILOTE
+ON TABLE HEURES_PILOTE
+FOR INSERT
+AS UPDATE HEURES_PILOTE
+   SET DATCRE = DATE()
+	   DATMAJ = DATE()
+	   UTIL = USERID;
+
+CREATE TRIGGER TRIGHEURESPILOTE
+ON TABLE HEURES_PILOTE
+FOR UPDATE
+AS UPDATE HEURES_PILOTE
+   SET DATMAJ = DATE()
+	   UTIL = USERID;
+
+CREATE TRIGGER TRIGHEURESPILOTE
+ON TABLE HEURES_PILOTE
+FOR DELETE
+AS UPDATE HEURES_PILOTE
+   SET DATMAJ = DATE()
+	   DATSUP = DATE()
+	   UTIL = USERID;
+
+******************table parametres
+CREATE TABLE PARAMETRES
+(
+   PARAMID               integer                        not null,
+   RETENTION_DEPART       integer                        not null,
+   RETENTION_VOL_MOIS     integer                        not null,
+   QUALIF_PREAVIS_MOIS    integer                        not null,
+   MARGE_HEURES_CONTROL   integer                        not null,
+   RETENTION_CONTROL_MOIS integer                        not null,
+   constraint PK_PARAMETRES primary key (PARAMID));
+
+***** LIGNE UNIQUE DE PARAMETRES, A CHARGER A L'INSTALLATION : TOUS LES
+***** PROGRAMMES DE SEUILS (ARCHIVE, F0, QUALIF, SYNTHESE) LISENT
+***** PARAMID = 1 ET ECHOUENT PROPREMENT (SQLCODE NOT = 0) SI CETTE
+***** LIGNE EST ABSENTE
+INSERT INTO PARAMETRES
+(PARAMID, RETENTION_DEPART, RETENTION_VOL_MOIS, QUALIF_PREAVIS_MOIS,
+ MARGE_HEURES_CONTROL, RETENTION_CONTROL_MOIS)
+VALUES (1, 2, 6, 2, 10, 12);
+
 
 PROCEDURE DIVISION.
 PRINCIPAL SECTION.
