@@ -0,0 +1,156 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ARCHIVE.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77 WS-NBARCHIVES PIC 9(6) VALUE IS 0.
+77 WS-RETENTION PIC 9(2) VALUE IS 0.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+***** DATE SEUIL : LES PILOTES EN "P" DEPUIS AVANT CETTE DATE SONT ARCHIVES
+01 WDATE-SEUIL.
+   02 WJOURSEUIL PIC 99.
+   02 FILLER PIC X VALUE "/".
+   02 WMOISSEUIL PIC 99.
+   02 FILLER PIC X VALUE "/".
+   02 WANNEESEUIL PIC 99.
+
+***** MEME SEUIL, EN ORDRE AA/MM/JJ : SEULE CETTE FORME SE COMPARE
+***** CORRECTEMENT A DATMAJ (ORDRE JJ/MM/AA IMPROPRE A LA COMPARAISON
+***** DE CHAINES)
+01 WDATE-SEUIL-CMP.
+   02 WANNEESEUIL-CMP PIC 99.
+   02 WMOISSEUIL-CMP PIC 99.
+   02 WJOURSEUIL-CMP PIC 99.
+
+**** IMPORT SQLCA
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+**** IMPORT TABLE PARAMETRES
+	EXEC SQL
+		INCLUDE PARAMETRES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PARAMETRES.
+			05 WS-PARAMID PIC 9(3).
+			05 WS-RETENTION_DEPART PIC 9(2).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE PILOTES
+	EXEC SQL
+		INCLUDE PILOTES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PILOTES.
+			05 WS-NUMPIL PIC 9(3).
+			05 WS-NOM PIC X(20).
+			05 WS-PRENOM PIC X(20).
+			05 WS-DATMAJ PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	ACCEPT WDATE FROM DATE.
+	PERFORM LECTURE-PARAMETRES.
+	PERFORM CALCUL-SEUIL.
+	PERFORM EN-TETE-RAPPORT.
+	PERFORM ARCHIVAGE-PILOTES.
+	PERFORM BILAN.
+	GO TO FIN.
+
+***** LA DUREE DE RETENTION (EN ANNEES) EST CONFIGURABLE VIA PARAMETRES,
+***** ET NON CODEE EN DUR, SUR LE MODELE DE TYPES.REVISION_INTERVAL
+LECTURE-PARAMETRES.
+	EXEC SQL
+		SELECT RETENTION_DEPART
+		INTO :WS-RETENTION_DEPART
+		FROM PARAMETRES
+		WHERE PARAMID = 1
+	END-EXEC.
+
+	IF SQLCODE NOT = 0
+		DISPLAY "ERREUR : PARAMETRES (PARAMID = 1) INTROUVABLE, TRAITEMENT ANNULE."
+		GO TO FIN
+	END-IF.
+
+	MOVE WS-RETENTION_DEPART TO WS-RETENTION.
+
+CALCUL-SEUIL.
+	MOVE WJOUR TO WJOURSEUIL.
+	MOVE WMOIS TO WMOISSEUIL.
+	COMPUTE WANNEESEUIL = WANNEE - WS-RETENTION.
+
+	MOVE WJOURSEUIL TO WJOURSEUIL-CMP.
+	MOVE WMOISSEUIL TO WMOISSEUIL-CMP.
+	MOVE WANNEESEUIL TO WANNEESEUIL-CMP.
+
+EN-TETE-RAPPORT.
+	DISPLAY "Rapport de modification de l'effectif - archivage des departs".
+	DISPLAY "Date du traitement : " WJOUR "/" WMOIS "/" WANNEE.
+	DISPLAY "Duree de retention avant archivage : " WS-RETENTION " an(s)".
+	DISPLAY "Pilotes partis (ETAT_PRES = P) depuis avant le " WDATE-SEUIL " :".
+
+***** ARCHIVAGE DES PILOTES EN DEPART DEPUIS PLUS LONGTEMPS QUE LA RETENTION
+***** LA SUPPRESSION DECLENCHE TRIGPILOTES, QUI CONSERVE LE BEFORE-IMAGE
+***** DANS PILOTES_HIST (OPERATION="D") : C'EST CETTE TABLE QUI SERT
+***** D'ARCHIVE, SUR LE MODELE DEJA EN PLACE POUR AVIONS/VOLS
+ARCHIVAGE-PILOTES.
+	EXEC SQL
+		DECLARE PILOTEDEPARTCUR CURSOR FOR
+		SELECT NUMPIL, NOM, PRENOM, DATMAJ
+		FROM PILOTES
+		WHERE ETAT_PRES = "P"
+		AND SUBSTR(DATMAJ,7,2) || SUBSTR(DATMAJ,4,2) || SUBSTR(DATMAJ,1,2)
+			< :WDATE-SEUIL-CMP
+		ORDER BY NUMPIL
+	END-EXEC.
+
+	EXEC SQL
+		OPEN PILOTEDEPARTCUR
+	END-EXEC.
+
+	PERFORM PILOTE-DEPART-SUIVANT THRU PILOTE-DEPART-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE PILOTEDEPARTCUR
+	END-EXEC.
+
+PILOTE-DEPART-SUIVANT.
+	EXEC SQL
+		FETCH PILOTEDEPARTCUR
+		INTO :WS-NUMPIL, :WS-NOM, :WS-PRENOM, :WS-DATMAJ
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO PILOTE-DEPART-SUIVANT-EXIT
+	END-IF.
+
+	DISPLAY "    " WS-NUMPIL " " WS-NOM " " WS-PRENOM " (parti le " WS-DATMAJ ")".
+
+	EXEC SQL
+		DELETE FROM PILOTES
+		WHERE NUMPIL = :WS-NUMPIL
+	END-EXEC.
+
+	ADD 1 TO WS-NBARCHIVES.
+
+PILOTE-DEPART-SUIVANT-EXIT.
+	EXIT.
+
+BILAN.
+	DISPLAY "Nombre de pilotes archives : " WS-NBARCHIVES.
+
+FIN.
+	STOP RUN.
