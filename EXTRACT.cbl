@@ -0,0 +1,561 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXTRACT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT AVION ASSIGN TO "favion.dat"
+	ORGANIZATION IS INDEXED
+	RECORD KEY IS CODAV
+	ALTERNATE RECORD KEY IS CODTYP WITH DUPLICATES
+	FILE STATUS IS WS-FSTAT-AVION.
+	SELECT PILOTE ASSIGN TO "fpilot.dat"
+	ORGANIZATION IS INDEXED
+	RECORD KEY IS NUMPIL
+	FILE STATUS IS WS-FSTAT-PILOTE.
+	SELECT VISITE ASSIGN TO "fvisit.dat"
+	ORGANIZATION IS INDEXED
+	RECORD KEY IS NUMVISIT
+	FILE STATUS IS WS-FSTAT-VISITE.
+	SELECT TYPEFILE ASSIGN TO "ftyp.dat"
+	ORGANIZATION IS INDEXED
+	RECORD KEY IS NUMTYP
+	FILE STATUS IS WS-FSTAT-TYPEFILE.
+	SELECT TABLEFILE ASSIGN TO "ftabl.dat"
+	ORGANIZATION IS INDEXED
+	RECORD KEY IS PILTYP
+	ALTERNATE RECORD KEY IS CODTYP2 WITH DUPLICATES
+	ALTERNATE RECORD KEY IS CODPIL WITH DUPLICATES
+	FILE STATUS IS WS-FSTAT-TABLEFILE.
+	SELECT VOL ASSIGN TO "fvol.dat"
+	ORGANIZATION IS INDEXED
+	RECORD KEY IS NUMVOL
+	ALTERNATE RECORD KEY IS NUMPILVOL WITH DUPLICATES
+	ALTERNATE RECORD KEY IS NUMAVVOL WITH DUPLICATES
+	FILE STATUS IS WS-FSTAT-VOL.
+
+DATA DIVISION.
+FILE SECTION.
+FD AVION.
+01 AVION-REC.
+	05 CODAV             PIC 9(3).
+	05 CODTYP            PIC X(2).
+	05 CPTHORAV          PIC 9(6).
+	05 CPTINTER          PIC 9(6).
+	05 INFOS             PIC X(50).
+	05 ETATAV            PIC X.
+
+FD PILOTE.
+01 PILOTE-REC.
+	05 NUMPIL            PIC 9(3).
+	05 NOM               PIC X(20).
+	05 PRENOM            PIC X(20).
+	05 CIV               PIC 9(3).
+	05 NBHVOL            PIC 9(6).
+	05 ETAT_SANTE        PIC X.
+	05 ETAT_SIT          PIC X.
+	05 ETAT_PRES         PIC X.
+
+FD VISITE.
+01 VISITE-REC.
+	05 NUMVISIT          PIC 9(3).
+	05 DATEVISIT         PIC X(10).
+	05 RESULTAT          PIC X.
+	05 TYPVISIT          PIC X.
+	05 CODOBJ            PIC 9(3).
+
+FD TYPEFILE.
+01 TYPEFILE-REC.
+	05 NUMTYP            PIC 9(3).
+	05 DESIGN            PIC X(20).
+	05 TARIF             PIC 9(4)V99.
+
+FD TABLEFILE.
+01 TABLEFILE-REC.
+	05 PILTYP.
+		10 CODPIL        PIC 9(3).
+		10 CODTYP2       PIC 9(3).
+	05 DATEPILOTAGE      PIC X(10).
+	05 DATERENOUV        PIC X(10).
+
+FD VOL.
+01 VOL-REC.
+	05 NUMVOL            PIC 9(3).
+	05 DATEDEB           PIC X(10).
+	05 DATEFIN           PIC X(10).
+	05 CPTDEP            PIC 9(6).
+	05 CPTARR            PIC 9(6).
+	05 DESTIN            PIC X(25).
+	05 ETATVOL           PIC X.
+	05 NUMAVVOL          PIC 9(3).
+	05 NUMPILVOL         PIC 9(3).
+
+WORKING-STORAGE SECTION.
+***** CODES RETOUR DES FICHIERS INDEXES, CONTROLES APRES CHAQUE OPEN/
+***** WRITE/CLOSE (UNE EXTRACTION SILENCIEUSEMENT TRONQUEE NE DOIT PAS
+***** PASSER INAPERCUE)
+77 WS-FSTAT-AVION PIC X(2) VALUE "00".
+77 WS-FSTAT-PILOTE PIC X(2) VALUE "00".
+77 WS-FSTAT-VISITE PIC X(2) VALUE "00".
+77 WS-FSTAT-TYPEFILE PIC X(2) VALUE "00".
+77 WS-FSTAT-TABLEFILE PIC X(2) VALUE "00".
+77 WS-FSTAT-VOL PIC X(2) VALUE "00".
+77 WS-NBAVIONS PIC 9(6) VALUE IS 0.
+77 WS-NBPILOTES PIC 9(6) VALUE IS 0.
+77 WS-NBVISITES PIC 9(6) VALUE IS 0.
+77 WS-NBTYPES PIC 9(6) VALUE IS 0.
+77 WS-NBQUALIFS PIC 9(6) VALUE IS 0.
+77 WS-NBVOLS PIC 9(6) VALUE IS 0.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+**** IMPORT SQLCA
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+**** IMPORT TABLE AVIONS
+	EXEC SQL
+		INCLUDE AVIONS
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AVIONS.
+			05 WS-CODAV PIC 9(3).
+			05 WS-CODTYP PIC X(2).
+			05 WS-CPTHORAV PIC 9(6).
+			05 WS-CPTINTER PIC 9(6).
+			05 WS-INFOS PIC X(50).
+			05 WS-ETATAV PIC X.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE PILOTES
+	EXEC SQL
+		INCLUDE PILOTES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PILOTES.
+			05 WS-NUMPIL PIC 9(3).
+			05 WS-NOM PIC X(20).
+			05 WS-PRENOM PIC X(20).
+			05 WS-CIV PIC 9(3).
+			05 WS-NBHVOL PIC 9(6).
+			05 WS-ETAT_SANTE PIC X.
+			05 WS-ETAT_SIT PIC X.
+			05 WS-ETAT_PRES PIC X.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE VISITES
+	EXEC SQL
+		INCLUDE VISITES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-VISITES.
+			05 WS-NUMVISIT PIC 9(3).
+			05 WS-DATEVISIT PIC X(10).
+			05 WS-RESULTAT PIC X.
+			05 WS-TYPVISIT PIC X.
+			05 WS-CODOBJ PIC 9(3).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE TYPES
+	EXEC SQL
+		INCLUDE TYPES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-TYPES.
+			05 WS-NUMTYP PIC 9(3).
+			05 WS-DESIGN PIC X(20).
+			05 WS-TARIF PIC 9(4)V99.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE PILOTAGE
+	EXEC SQL
+		INCLUDE PILOTAGE
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PILOTAGE.
+			05 WS-QUALNUMPIL PIC 9(3).
+			05 WS-QUALNUMETYPE PIC 9(3).
+			05 WS-DATEPILOTAGE PIC X(10).
+			05 WS-DATERENOUV PIC X(10).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE VOLS
+	EXEC SQL
+		INCLUDE VOLS
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-VOLS.
+			05 WS-NUMVOL PIC 9(3).
+			05 WS-DATEDEB PIC X(10).
+			05 WS-DATEFIN PIC X(10).
+			05 WS-CPTDEP PIC 9(6).
+			05 WS-CPTARR PIC 9(6).
+			05 WS-DESTIN PIC X(25).
+			05 WS-ETATVOL PIC X.
+			05 WS-NUMAV PIC 9(3).
+			05 WS-NUMVOLPIL PIC 9(3).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	ACCEPT WDATE FROM DATE.
+	PERFORM OUVERTURE-FICHIERS.
+	PERFORM EXTRACTION-AVIONS.
+	PERFORM EXTRACTION-PILOTES.
+	PERFORM EXTRACTION-VISITES.
+	PERFORM EXTRACTION-TYPES.
+	PERFORM EXTRACTION-QUALIFICATIONS.
+	PERFORM EXTRACTION-VOLS.
+	PERFORM FERMETURE-FICHIERS.
+	PERFORM BILAN.
+	GO TO FIN.
+
+OUVERTURE-FICHIERS.
+	OPEN OUTPUT AVION.
+	IF WS-FSTAT-AVION NOT = "00"
+		DISPLAY "ERREUR OUVERTURE FAVION.DAT : " WS-FSTAT-AVION
+	END-IF.
+	OPEN OUTPUT PILOTE.
+	IF WS-FSTAT-PILOTE NOT = "00"
+		DISPLAY "ERREUR OUVERTURE FPILOT.DAT : " WS-FSTAT-PILOTE
+	END-IF.
+	OPEN OUTPUT VISITE.
+	IF WS-FSTAT-VISITE NOT = "00"
+		DISPLAY "ERREUR OUVERTURE FVISIT.DAT : " WS-FSTAT-VISITE
+	END-IF.
+	OPEN OUTPUT TYPEFILE.
+	IF WS-FSTAT-TYPEFILE NOT = "00"
+		DISPLAY "ERREUR OUVERTURE FTYP.DAT : " WS-FSTAT-TYPEFILE
+	END-IF.
+	OPEN OUTPUT TABLEFILE.
+	IF WS-FSTAT-TABLEFILE NOT = "00"
+		DISPLAY "ERREUR OUVERTURE FTABL.DAT : " WS-FSTAT-TABLEFILE
+	END-IF.
+	OPEN OUTPUT VOL.
+	IF WS-FSTAT-VOL NOT = "00"
+		DISPLAY "ERREUR OUVERTURE FVOL.DAT : " WS-FSTAT-VOL
+	END-IF.
+
+EXTRACTION-AVIONS.
+	EXEC SQL
+		DECLARE AVIONCUR CURSOR FOR
+		SELECT CODAV, CODTYP, CPTHORAV, CPTINTER, INFOS, ETATAV
+		FROM AVIONS
+		ORDER BY CODAV
+	END-EXEC.
+
+	EXEC SQL
+		OPEN AVIONCUR
+	END-EXEC.
+
+	PERFORM AVION-SUIVANT THRU AVION-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE AVIONCUR
+	END-EXEC.
+
+AVION-SUIVANT.
+	EXEC SQL
+		FETCH AVIONCUR
+		INTO :WS-CODAV, :WS-CODTYP, :WS-CPTHORAV, :WS-CPTINTER,
+		:WS-INFOS, :WS-ETATAV
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO AVION-SUIVANT-EXIT
+	END-IF.
+
+	MOVE WS-CODAV TO CODAV.
+	MOVE WS-CODTYP TO CODTYP.
+	MOVE WS-CPTHORAV TO CPTHORAV.
+	MOVE WS-CPTINTER TO CPTINTER.
+	MOVE WS-INFOS TO INFOS.
+	MOVE WS-ETATAV TO ETATAV.
+	WRITE AVION-REC.
+	IF WS-FSTAT-AVION NOT = "00"
+		DISPLAY "ERREUR ECRITURE FAVION.DAT : " WS-FSTAT-AVION
+	END-IF.
+	ADD 1 TO WS-NBAVIONS.
+
+AVION-SUIVANT-EXIT.
+	EXIT.
+
+EXTRACTION-PILOTES.
+	EXEC SQL
+		DECLARE PILOTECUR CURSOR FOR
+		SELECT NUMPIL, NOM, PRENOM, CIV, NBHVOL, ETAT_SANTE, ETAT_SIT,
+		ETAT_PRES
+		FROM PILOTES
+		ORDER BY NUMPIL
+	END-EXEC.
+
+	EXEC SQL
+		OPEN PILOTECUR
+	END-EXEC.
+
+	PERFORM PILOTE-SUIVANT THRU PILOTE-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE PILOTECUR
+	END-EXEC.
+
+PILOTE-SUIVANT.
+	EXEC SQL
+		FETCH PILOTECUR
+		INTO :WS-NUMPIL, :WS-NOM, :WS-PRENOM, :WS-CIV, :WS-NBHVOL,
+		:WS-ETAT_SANTE, :WS-ETAT_SIT, :WS-ETAT_PRES
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO PILOTE-SUIVANT-EXIT
+	END-IF.
+
+	MOVE WS-NUMPIL TO NUMPIL.
+	MOVE WS-NOM TO NOM.
+	MOVE WS-PRENOM TO PRENOM.
+	MOVE WS-CIV TO CIV.
+	MOVE WS-NBHVOL TO NBHVOL.
+	MOVE WS-ETAT_SANTE TO ETAT_SANTE.
+	MOVE WS-ETAT_SIT TO ETAT_SIT.
+	MOVE WS-ETAT_PRES TO ETAT_PRES.
+	WRITE PILOTE-REC.
+	IF WS-FSTAT-PILOTE NOT = "00"
+		DISPLAY "ERREUR ECRITURE FPILOT.DAT : " WS-FSTAT-PILOTE
+	END-IF.
+	ADD 1 TO WS-NBPILOTES.
+
+PILOTE-SUIVANT-EXIT.
+	EXIT.
+
+EXTRACTION-VISITES.
+	EXEC SQL
+		DECLARE VISITECUR CURSOR FOR
+		SELECT NUMVISIT, DATEVISIT, RESULTAT, TYPVISIT, CODOBJ
+		FROM VISITES
+		ORDER BY NUMVISIT
+	END-EXEC.
+
+	EXEC SQL
+		OPEN VISITECUR
+	END-EXEC.
+
+	PERFORM VISITE-SUIVANT THRU VISITE-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE VISITECUR
+	END-EXEC.
+
+VISITE-SUIVANT.
+	EXEC SQL
+		FETCH VISITECUR
+		INTO :WS-NUMVISIT, :WS-DATEVISIT, :WS-RESULTAT, :WS-TYPVISIT,
+		:WS-CODOBJ
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO VISITE-SUIVANT-EXIT
+	END-IF.
+
+	MOVE WS-NUMVISIT TO NUMVISIT.
+	MOVE WS-DATEVISIT TO DATEVISIT.
+	MOVE WS-RESULTAT TO RESULTAT.
+	MOVE WS-TYPVISIT TO TYPVISIT.
+	MOVE WS-CODOBJ TO CODOBJ.
+	WRITE VISITE-REC.
+	IF WS-FSTAT-VISITE NOT = "00"
+		DISPLAY "ERREUR ECRITURE FVISIT.DAT : " WS-FSTAT-VISITE
+	END-IF.
+	ADD 1 TO WS-NBVISITES.
+
+VISITE-SUIVANT-EXIT.
+	EXIT.
+
+EXTRACTION-TYPES.
+	EXEC SQL
+		DECLARE TYPECUR CURSOR FOR
+		SELECT NUMTYP, DESIGN, TARIF
+		FROM TYPES
+		ORDER BY NUMTYP
+	END-EXEC.
+
+	EXEC SQL
+		OPEN TYPECUR
+	END-EXEC.
+
+	PERFORM TYPE-SUIVANT THRU TYPE-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE TYPECUR
+	END-EXEC.
+
+TYPE-SUIVANT.
+	EXEC SQL
+		FETCH TYPECUR
+		INTO :WS-NUMTYP, :WS-DESIGN, :WS-TARIF
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO TYPE-SUIVANT-EXIT
+	END-IF.
+
+	MOVE WS-NUMTYP TO NUMTYP.
+	MOVE WS-DESIGN TO DESIGN.
+	MOVE WS-TARIF TO TARIF.
+	WRITE TYPEFILE-REC.
+	IF WS-FSTAT-TYPEFILE NOT = "00"
+		DISPLAY "ERREUR ECRITURE FTYP.DAT : " WS-FSTAT-TYPEFILE
+	END-IF.
+	ADD 1 TO WS-NBTYPES.
+
+TYPE-SUIVANT-EXIT.
+	EXIT.
+
+EXTRACTION-QUALIFICATIONS.
+	EXEC SQL
+		DECLARE PILOTAGECUR CURSOR FOR
+		SELECT NUMPIL, NUMETYPE, DATEPILOTAGE, DATERENOUV
+		FROM PILOTAGE
+		ORDER BY NUMPIL, NUMETYPE
+	END-EXEC.
+
+	EXEC SQL
+		OPEN PILOTAGECUR
+	END-EXEC.
+
+	PERFORM QUALIFICATION-SUIVANTE THRU QUALIFICATION-SUIVANTE-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE PILOTAGECUR
+	END-EXEC.
+
+QUALIFICATION-SUIVANTE.
+	EXEC SQL
+		FETCH PILOTAGECUR
+		INTO :WS-QUALNUMPIL, :WS-QUALNUMETYPE, :WS-DATEPILOTAGE,
+		:WS-DATERENOUV
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO QUALIFICATION-SUIVANTE-EXIT
+	END-IF.
+
+	MOVE WS-QUALNUMPIL TO CODPIL.
+	MOVE WS-QUALNUMETYPE TO CODTYP2.
+	MOVE WS-DATEPILOTAGE TO DATEPILOTAGE.
+	MOVE WS-DATERENOUV TO DATERENOUV.
+	WRITE TABLEFILE-REC.
+	IF WS-FSTAT-TABLEFILE NOT = "00"
+		DISPLAY "ERREUR ECRITURE FTABL.DAT : " WS-FSTAT-TABLEFILE
+	END-IF.
+	ADD 1 TO WS-NBQUALIFS.
+
+QUALIFICATION-SUIVANTE-EXIT.
+	EXIT.
+
+EXTRACTION-VOLS.
+	EXEC SQL
+		DECLARE VOLCUR CURSOR FOR
+		SELECT NUMVOL, DATEDEB, DATEFIN, CPTDEP, CPTARR, DESTIN, ETATVOL,
+		NUMAV, NUMPIL
+		FROM VOLS
+		ORDER BY NUMVOL
+	END-EXEC.
+
+	EXEC SQL
+		OPEN VOLCUR
+	END-EXEC.
+
+	PERFORM VOL-SUIVANT-EXTRAIT THRU VOL-SUIVANT-EXTRAIT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE VOLCUR
+	END-EXEC.
+
+VOL-SUIVANT-EXTRAIT.
+	EXEC SQL
+		FETCH VOLCUR
+		INTO :WS-NUMVOL, :WS-DATEDEB, :WS-DATEFIN, :WS-CPTDEP, :WS-CPTARR,
+		:WS-DESTIN, :WS-ETATVOL, :WS-NUMAV, :WS-NUMVOLPIL
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO VOL-SUIVANT-EXTRAIT-EXIT
+	END-IF.
+
+	MOVE WS-NUMVOL TO NUMVOL.
+	MOVE WS-DATEDEB TO DATEDEB.
+	MOVE WS-DATEFIN TO DATEFIN.
+	MOVE WS-CPTDEP TO CPTDEP.
+	MOVE WS-CPTARR TO CPTARR.
+	MOVE WS-DESTIN TO DESTIN.
+	MOVE WS-ETATVOL TO ETATVOL.
+	MOVE WS-NUMAV TO NUMAVVOL.
+	MOVE WS-NUMVOLPIL TO NUMPILVOL.
+	WRITE VOL-REC.
+	IF WS-FSTAT-VOL NOT = "00"
+		DISPLAY "ERREUR ECRITURE FVOL.DAT : " WS-FSTAT-VOL
+	END-IF.
+	ADD 1 TO WS-NBVOLS.
+
+VOL-SUIVANT-EXTRAIT-EXIT.
+	EXIT.
+
+FERMETURE-FICHIERS.
+	CLOSE AVION.
+	IF WS-FSTAT-AVION NOT = "00"
+		DISPLAY "ERREUR FERMETURE FAVION.DAT : " WS-FSTAT-AVION
+	END-IF.
+	CLOSE PILOTE.
+	IF WS-FSTAT-PILOTE NOT = "00"
+		DISPLAY "ERREUR FERMETURE FPILOT.DAT : " WS-FSTAT-PILOTE
+	END-IF.
+	CLOSE VISITE.
+	IF WS-FSTAT-VISITE NOT = "00"
+		DISPLAY "ERREUR FERMETURE FVISIT.DAT : " WS-FSTAT-VISITE
+	END-IF.
+	CLOSE TYPEFILE.
+	IF WS-FSTAT-TYPEFILE NOT = "00"
+		DISPLAY "ERREUR FERMETURE FTYP.DAT : " WS-FSTAT-TYPEFILE
+	END-IF.
+	CLOSE TABLEFILE.
+	IF WS-FSTAT-TABLEFILE NOT = "00"
+		DISPLAY "ERREUR FERMETURE FTABL.DAT : " WS-FSTAT-TABLEFILE
+	END-IF.
+	CLOSE VOL.
+	IF WS-FSTAT-VOL NOT = "00"
+		DISPLAY "ERREUR FERMETURE FVOL.DAT : " WS-FSTAT-VOL
+	END-IF.
+
+BILAN.
+	DISPLAY "Extrait d'archivage du " WJOUR "/" WMOIS "/" WANNEE.
+	DISPLAY "Avions extraits : " WS-NBAVIONS.
+	DISPLAY "Pilotes extraits : " WS-NBPILOTES.
+	DISPLAY "Visites extraites : " WS-NBVISITES.
+	DISPLAY "Types extraits : " WS-NBTYPES.
+	DISPLAY "Qualifications extraites : " WS-NBQUALIFS.
+	DISPLAY "Vols extraits : " WS-NBVOLS.
+
+FIN.
+	STOP RUN.
