@@ -13,6 +13,22 @@ WORKING-STORAGE SECTION.
    02  FILLER PIC X VALUE "/".
    02  WANNEEMOIN PIC 99.
 
+***** SEUIL DE NON-VOL, INDEPENDANT DU SUIVI MEDICAL CI-DESSUS
+***** ORDRE AA/MM/JJ (ET NON JJ/MM/AA) POUR QUE LA COMPARAISON AVEC
+***** DATEDEB RESTE VALIDE EN TANT QUE SIMPLE COMPARAISON DE CHAINES
+01  WDATE-SEUIL-VOL.
+   02  WANNEESEUILVOL PIC 99.
+   02  WMOISSEUILVOL PIC 99.
+   02  WJOURSEUILVOL PIC 99.
+
+***** SEUIL DE CONTROLE CALENDAIRE PERIME, INDEPENDANT DU COMPTEUR HORAIRE
+***** ORDRE AA/MM/JJ (ET NON JJ/MM/AA) POUR QUE LA COMPARAISON AVEC
+***** DATECONTROL RESTE VALIDE EN TANT QUE SIMPLE COMPARAISON DE CHAINES
+01  WDATE-SEUIL-CONTROL.
+   02  WANNEESEUILCTL PIC 99.
+   02  WMOISSEUILCTL PIC 99.
+   02  WJOURSEUILCTL PIC 99.
+
 	EXEC SQL
 		INCLUDE SQLCA
 	END-EXEC.
@@ -113,7 +129,7 @@ WORKING-STORAGE SECTION.
 	END-EXEC.
 		01 WS-CONTROLES.
 			05 WS-NUMCONTROL PIC 9(3).
-			05 WS-NUMAVIONPIC 9(3).
+			05 WS-NUMAVION PIC 9(3).
 			05 WS-DATECONTROL PIC X(10).
 			05 WS-RESCONTROL PIC 9.
 	EXEC SQL END DECLARE SECTION
@@ -138,12 +154,28 @@ WORKING-STORAGE SECTION.
 	EXEC SQL
 		INCLUDE TYPES
 	END-EXEC.
-	
+
 	EXEC SQL BEGIN DECLARE SECTION
 	END-EXEC.
 		01 WS-TYPES.
 			05 WS-NUMTYP PIC 9(3).
-			05 WS-DESIGN PIC X
+			05 WS-DESIGN PIC X(20).
+			05 WS-REVISION_INTERVAL PIC 9(3).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+	EXEC SQL
+		INCLUDE PARAMETRES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PARAMETRES.
+			05 WS-PARAMID PIC 9(3).
+			05 WS-RETENTION_VOL_MOIS PIC 9(3).
+			05 WS-MARGE_HEURES_CONTROL PIC 9(3).
+			05 WS-RETENTION_CONTROL_MOIS PIC 9(3).
+		01 WS-DERNIER-VOL PIC X(10).
 	EXEC SQL END DECLARE SECTION
 	END-EXEC.
 
@@ -178,7 +210,7 @@ AVIONS.
 	FROM AVIONS 
 		INNER JOIN TYPES ON AVIONS.CODTYP = TYPES.NUMTYP
 		INNER JOIN CONTROLES ON CONTROLES.NUMAVION = AVIONS.CODAV
-		WHERE CPTINTER < 500
+		WHERE CPTINTER < TYPES.REVISION_INTERVAL
 	AND RESCONTROL = 2
 	END-EXEC.
 	
@@ -188,15 +220,86 @@ AVIONS.
 		INTO : WS-CODAV, WS-DESIGN, WS-RESCONTROL, WS-CPTINTER FROM AVIONS, TYPES, CONTROLES
 		WHERE AVIONS.CODTYP = TYPES.NUMTYP
 		AND CONTROLES.NUMAVION = AVIONS.CODAV
-		AND CPTINTER < 500
+		AND CPTINTER < TYPES.REVISION_INTERVAL
 		AND RESCONTROL = 2
 	END-EXEC.
 	
 	IF SQLCODE=0
-		DISPLAY  "Code avion : " WS-CODAV " Type avion " WS-DESIGN 
-		-" Résultat du dernier contrôle" WS-RESCONTROL " Compteur intermédiaire : " WS-CPTINTER        
+		DISPLAY  "Code avion : " WS-CODAV " Type avion " WS-DESIGN
+		-" Résultat du dernier contrôle" WS-RESCONTROL " Compteur intermédiaire : " WS-CPTINTER
 	END-IF.
-	
+
+***** AVIONS APPROCHANT DE L'ECHEANCE HORAIRE, AVANT QUE CPTINTER N'AIT
+***** DEPASSE LE SEUIL TYPES.REVISION_INTERVAL : LA MARGE (EN HEURES) EST
+***** CONFIGURABLE VIA PARAMETRES.MARGE_HEURES_CONTROL
+AVIONS-A-SURVEILLER.
+	EXEC SQL
+		SELECT MARGE_HEURES_CONTROL
+		INTO :WS-MARGE_HEURES_CONTROL
+		FROM PARAMETRES
+		WHERE PARAMID = 1
+	END-EXEC.
+
+	IF SQLCODE NOT = 0
+		DISPLAY "ERREUR : PARAMETRES (PARAMID = 1) INTROUVABLE - ALERTE IGNOREE."
+		GO TO AVIONS-CONTROLE-CALENDAIRE
+	END-IF.
+
+	EXEC SQL
+		SELECT CODAV, DESIGN, RESCONTROL, CPTINTER
+		INTO :WS-CODAV, WS-DESIGN, WS-RESCONTROL, WS-CPTINTER FROM AVIONS, TYPES, CONTROLES
+		WHERE AVIONS.CODTYP = TYPES.NUMTYP
+		AND CONTROLES.NUMAVION = AVIONS.CODAV
+		AND CPTINTER >= TYPES.REVISION_INTERVAL - WS-MARGE_HEURES_CONTROL
+		AND CPTINTER < TYPES.REVISION_INTERVAL
+		AND RESCONTROL = 2
+	END-EXEC.
+
+	IF SQLCODE=0
+		DISPLAY "A surveiller - Code avion : " WS-CODAV " Type avion " WS-DESIGN
+		-" Compteur intermédiaire : " WS-CPTINTER " (marge : " WS-MARGE_HEURES_CONTROL " heure(s))"
+	END-IF.
+
+***** AVIONS DONT LE DERNIER CONTROLE EST PERIME AU SENS CALENDAIRE,
+***** INDEPENDAMMENT DU COMPTEUR HORAIRE CI-DESSUS : LE DELAI (EN MOIS)
+***** EST CONFIGURABLE VIA PARAMETRES.RETENTION_CONTROL_MOIS, SUR LE
+***** MODELE DE RETENTION_VOL_MOIS
+AVIONS-CONTROLE-CALENDAIRE.
+	EXEC SQL
+		SELECT RETENTION_CONTROL_MOIS
+		INTO :WS-RETENTION_CONTROL_MOIS
+		FROM PARAMETRES
+		WHERE PARAMID = 1
+	END-EXEC.
+
+	IF SQLCODE NOT = 0
+		DISPLAY "ERREUR : PARAMETRES (PARAMID = 1) INTROUVABLE - ALERTE IGNOREE."
+		GO TO PILOTES
+	END-IF.
+
+	MOVE WJOUR TO WJOURSEUILCTL.
+	IF WMOIS > WS-RETENTION_CONTROL_MOIS
+		COMPUTE WMOISSEUILCTL = WMOIS - WS-RETENTION_CONTROL_MOIS
+		MOVE WANNEE TO WANNEESEUILCTL
+	ELSE
+		COMPUTE WMOISSEUILCTL = WMOIS - WS-RETENTION_CONTROL_MOIS + 12
+		COMPUTE WANNEESEUILCTL = WANNEE - 1
+	END-IF.
+
+	EXEC SQL
+		SELECT CODAV, DESIGN, DATECONTROL
+		INTO :WS-CODAV, WS-DESIGN, WS-DATECONTROL FROM AVIONS, TYPES, CONTROLES
+		WHERE AVIONS.CODTYP = TYPES.NUMTYP
+		AND CONTROLES.NUMAVION = AVIONS.CODAV
+		AND SUBSTR(DATECONTROL,9,2) || SUBSTR(DATECONTROL,4,2) || SUBSTR(DATECONTROL,1,2)
+			< WDATE-SEUIL-CONTROL
+	END-EXEC.
+
+	IF SQLCODE=0
+		DISPLAY "Contrôle périmé - Code avion : " WS-CODAV " Type avion " WS-DESIGN
+		-" Date du dernier contrôle : " WS-DATECONTROL
+	END-IF.
+
 PILOTES.
 	MOVE WJOUR TO WJOURMOIN.
 	MOVE WMOIS TO WMOISMOIN.
@@ -226,5 +329,45 @@ PILOTES.
 		DISPLAY "Nom du pilote : "WS-NOM " " WS-PRENOM  " Date de la dernière visite : "
 		- WS-DATEVISIT  "Résultat de la dernière visite : " WS-RESULTAT
 	END-IF.
+
+***** SIGNALEMENT DES PILOTES SANS VOL RECENT, INDEPENDAMMENT DE L'ALERTE
+***** MEDICALE CI-DESSUS : LE DELAI (EN MOIS) EST CONFIGURABLE VIA
+***** PARAMETRES.RETENTION_VOL_MOIS, SUR LE MODELE DE RETENTION_DEPART
+PILOTES-INACTIFS.
+	EXEC SQL
+		SELECT RETENTION_VOL_MOIS
+		INTO :WS-RETENTION_VOL_MOIS
+		FROM PARAMETRES
+		WHERE PARAMID = 1
+	END-EXEC.
+
+	IF SQLCODE NOT = 0
+		DISPLAY "ERREUR : PARAMETRES (PARAMID = 1) INTROUVABLE - ALERTE IGNOREE."
+		GO TO FIN
+	END-IF.
+
+	MOVE WJOUR TO WJOURSEUILVOL.
+	IF WMOIS > WS-RETENTION_VOL_MOIS
+		COMPUTE WMOISSEUILVOL = WMOIS - WS-RETENTION_VOL_MOIS
+		MOVE WANNEE TO WANNEESEUILVOL
+	ELSE
+		COMPUTE WMOISSEUILVOL = WMOIS - WS-RETENTION_VOL_MOIS + 12
+		COMPUTE WANNEESEUILVOL = WANNEE - 1
+	END-IF.
+
+	EXEC SQL
+		SELECT NOM, PRENOM, MAX(DATEDEB)
+		INTO :WS-NOM, WS-PRENOM, WS-DERNIER-VOL
+		FROM PILOTES, VOLS
+		WHERE PILOTES.NUMPIL = VOLS.NUMPIL
+		AND SUBSTR(DATEDEB,5,2) || SUBSTR(DATEDEB,3,2) || SUBSTR(DATEDEB,1,2)
+			< WDATE-SEUIL-VOL
+	END-EXEC.
+
+	IF SQLCODE=0
+		DISPLAY "Pilote sans vol récent : " WS-NOM " " WS-PRENOM
+		- " Dernier vol le : " WS-DERNIER-VOL
+	END-IF.
+
 FIN.
 	STOP RUN.
\ No newline at end of file
