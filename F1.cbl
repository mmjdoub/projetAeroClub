@@ -4,12 +4,27 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
 
 77 I PIC 9 VALUE 0.
+77 NB-ESSAI PIC Z.
 77 ERREURS PIC X(50) VALUE IS " ".
 **** VARIABLES DE SAISIE
 77 PIL_ID PIC Z(3).
+77 PIL2_ID PIC Z(3).
+***** PIL2_ID RESTE A BLANC QUAND LE SECOND EQUIPIER EST FACULTATIF ET
+***** OMIS ; VOLS.NUMPIL2 EST UNE COLONNE ENTIERE, DONC ON Y ECRIT
+***** TOUJOURS UNE VALEUR NUMERIQUE (0 = PAS DE SECOND EQUIPIER, COMME
+***** WS-NUMPIL2 A LA RELECTURE)
+77 WS-PIL2-INSERT PIC 9(3) VALUE 0.
 77 DEST PIC X(25).
 77 TYPE-VOL PIC Z(3).
 77 CHOIX PIC X.
+77 CHOIXACTION PIC X.
+77 CHOIXSOUSACTION PIC X.
+77 NUMVOL-GESTION PIC Z(3).
+
+**** VARIABLES DU PLANNING DU JOUR
+77 DATE-JOUR-SAISIE PIC X(8).
+77 DATE-JOUR-PATTERN PIC X(7).
+77 SUIVANT PIC X.
 
 ***** VARIABLES D'ERREUR
 77 ERREURS PIC X(50) VALUE IS " ".
@@ -17,7 +32,15 @@ WORKING-STORAGE SECTION.
 **** VARIABLES DE VALIDATION DU VOL
 77 ETAT-GENERAL-PILOTE PIC 9 VALUE IS 0.
 77 VOL-COMPATIBLE PIC 9 VALUE IS 0.
-77 DISPO-PILOTE PIC 9 VALUE IS 0. 
+77 DISPO-PILOTE PIC 9 VALUE IS 0.
+77 PILOTE-EXISTE PIC 9 VALUE IS 0.
+77 TYPE-EXISTE PIC 9 VALUE IS 0.
+77 PILOTE2-EXISTE PIC 9 VALUE IS 1.
+77 WS-NBPIL PIC 9(3) VALUE IS 0.
+77 WS-NBTYP PIC 9(3) VALUE IS 0.
+77 WS-NBPIL2 PIC 9(3) VALUE IS 0.
+77 WS-NBRESA PIC 9(3) VALUE IS 0.
+77 WS-NBVOL PIC 9(3) VALUE IS 0.
 
 **** DATE DU JOUR
 01 WDATE.
@@ -28,25 +51,25 @@ WORKING-STORAGE SECTION.
 ***** DATE DEPART VOL
 01 DATE-DEPART.
    02 DJOUR PIC ZZ.
-   02 FILLER PIX X VALUE "/".
+   02 FILLER PIC X VALUE "/".
    02 DMOIS PIC ZZ.
-   02 FILLER PIX X VALUE "/".
+   02 FILLER PIC X VALUE "/".
    02 DANNEE PIC ZZ.
-   02 FILLER PIX X VALUE " ".
+   02 FILLER PIC X VALUE " ".
    02 DHEURE PIC ZZ.
-   02 FILLER PIX X VALUE ":".
+   02 FILLER PIC X VALUE ":".
    02 DMINUTE PIC ZZ.
 
 **** DATE ARRIVEE VOL
 01 DATE-ARRIVEE.
    02 AJOUR PIC ZZ.
-   02 FILLER PIX X VALUE "/".
+   02 FILLER PIC X VALUE "/".
    02 AMOIS PIC ZZ.
-   02 FILLER PIX X VALUE "/".
+   02 FILLER PIC X VALUE "/".
    02 AANNEE PIC ZZ.
-   02 FILLER PIX X VALUE " ".
+   02 FILLER PIC X VALUE " ".
    02 AHEURE PIC ZZ.
-   02 FILLER PIX X VALUE ":".
+   02 FILLER PIC X VALUE ":".
    02 AMINUTE PIC ZZ.
     
 
@@ -147,10 +170,11 @@ WORKING-STORAGE SECTION.
 			05 WS-ETATVOL PIC X(1).
 			05 WS-NUMAV PIC 9(3).
 			05 WS-NUMPIL PIC 9(3).
+			05 WS-NUMPIL2 PIC 9(3).
 	EXEC SQL END DECLARE SECTION
 	END-EXEC.
-   
-**** IMPORT TABLE PILOTAGE	
+
+**** IMPORT TABLE PILOTAGE
 	EXEC SQL
 		INCLUDE PILOTAGE
 	END-EXEC.
@@ -177,7 +201,23 @@ WORKING-STORAGE SECTION.
 			05 WS-ETATAV PIC X.
     EXEC SQL END DECLARE SECTION
 	END-EXEC.
-   
+
+**** IMPORT TABLE AUDIT_VERROU
+	EXEC SQL
+		INCLUDE AUDIT_VERROU
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AUDIT-VERROU.
+			05 WS-NUMAUDIT PIC 9(5).
+			05 WS-PROGRAMME PIC X(8).
+			05 WS-DERNIERESAISIE PIC X(50).
+			05 WS-DATAUDIT PIC X(8).
+			05 WS-HEUREAUDIT PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
 LINKAGE SECTION.   
 SCREEN SECTION.
 **** ECRAN DE SAISIE
@@ -202,17 +242,132 @@ SCREEN SECTION.
 	  05 LINE 16 COL 01 PIC X(25) TO DEST.
 	  05 LINE 17 COL 01 VALUE "Type du vol :".
 	  05 LINE 18 COL 01 PIC Z(3) TO TYPE-VOL.
-	  05 LINE 19 COL 01 VALUE "******************".   
-      05 LINE 20 COL 01 PIC X(43) FROM ERREURS.
-      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
-      05 LINE 22 COL 01 PIC X TO CHOIX.
-	  
+	  05 LINE 19 COL 01 VALUE "Numero du second equipier, si besoin (facultatif) :".
+	  05 LINE 20 COL 01 PIC Z(3) TO PIL2_ID.
+	  05 LINE 21 COL 01 VALUE "******************".
+      05 LINE 22 COL 01 PIC X(43) FROM ERREURS.
+      05 LINE 23 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 24 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-MENU-F1.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Application de gestion Aeroclub".
+      05 LINE 04 COL 01 VALUE "PLANS DE VOL".
+      05 LINE 05 COL 01 VALUE "******************".
+	  05 LINE 07 COL 01 VALUE "1 : Deposer un plan de vol".
+	  05 LINE 08 COL 01 VALUE "2 : Annuler ou modifier un plan de vol depose".
+	  05 LINE 09 COL 01 VALUE "3 : Consulter le planning du jour".
+      05 LINE 10 COL 01 VALUE "******************".
+      05 LINE 11 COL 01 PIC X(43) FROM ERREURS.
+      05 LINE 12 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 13 COL 01 PIC X TO CHOIXACTION.
+
+  01  SCREEN-PLANNING-JOUR.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Application de gestion Aeroclub".
+      05 LINE 04 COL 01 VALUE "PLANNING DU JOUR".
+      05 LINE 05 COL 01 VALUE "******************".
+	  05 LINE 06 COL 01 VALUE "Date a consulter, format JJ/MM/AA (laisser vide pour revenir au menu) :".
+	  05 LINE 07 COL 01 PIC X(8) TO DATE-JOUR-SAISIE.
+      05 LINE 09 COL 01 PIC X(43) FROM ERREURS.
+      05 LINE 10 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 11 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-PLANNING-LIGNE.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Application de gestion Aeroclub".
+      05 LINE 04 COL 01 VALUE "PLANNING DU JOUR".
+      05 LINE 05 COL 01 VALUE "******************".
+	  05 LINE 06 COL 01 VALUE "AVION | VOL    | PILOTE               | DEPART           | ARRIVEE          | DESTINATION".
+	  05 LINE 07 COL 01 PIC Z(3) FROM WS-NUMAV.
+	  05 LINE 07 COL 09 PIC Z(3) FROM WS-NUMVOL.
+	  05 LINE 07 COL 18 PIC X(20) FROM WS-NOM.
+	  05 LINE 07 COL 39 PIC X(14) FROM WS-DATEDEB.
+	  05 LINE 07 COL 57 PIC X(14) FROM WS-DATEFIN.
+	  05 LINE 07 COL 75 PIC X(25) FROM WS-DESTIN.
+	  05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+	  05 LINE 21 COL 01 VALUE "VOIR LE VOL SUIVANT (S), REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO SUIVANT.
+
+  01  SCREEN-GESTION-VOL.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Application de gestion Aeroclub".
+      05 LINE 04 COL 01 VALUE "ANNULATION OU MODIFICATION D'UN PLAN DE VOL".
+      05 LINE 05 COL 01 VALUE "******************".
+	  05 LINE 06 COL 01 VALUE "Veuillez entrer le numero du vol concerne :".
+	  05 LINE 07 COL 01 PIC Z(3) TO NUMVOL-GESTION.
+      05 LINE 09 COL 01 PIC X(43) FROM ERREURS.
+      05 LINE 10 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 11 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-SOUS-ACTION.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 03 COL 01 VALUE "1 : Annuler ce plan de vol".
+	  05 LINE 04 COL 01 VALUE "2 : Modifier la destination et les dates".
+      05 LINE 05 COL 01 VALUE "******************".
+      05 LINE 06 COL 01 PIC X(43) FROM ERREURS.
+      05 LINE 07 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 08 COL 01 PIC X TO CHOIXSOUSACTION.
+
+  01  SCREEN-MODIFICATION.
+      05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 VALUE "Nouvelle date de depart au format JJMMAAHHmm :" .
+	  05 LINE 03 COL 01 PIC X(10) TO DATE-DEPART.
+	  05 LINE 04 COL 01 VALUE "Nouvelle date d'arrivee au format JJMMAAHHmm :" .
+	  05 LINE 05 COL 01 PIC X(10) TO DATE-ARRIVEE.
+	  05 LINE 06 COL 01 VALUE "Nouvelle destination du vol :".
+	  05 LINE 07 COL 01 PIC X(25) TO DEST.
+      05 LINE 09 COL 01 PIC X(43) FROM ERREURS.
+      05 LINE 10 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 11 COL 01 PIC X TO CHOIX.
+
 PROCEDURE DIVISION.
 
 DEBUT.
 
-PERFORM AFFICHE-ACCUEIL THRU EVALUATE-CHOIX.
-	
+PERFORM AFFICHE-MENU-F1.
+EVALUATE CHOIXACTION
+	WHEN "1"
+		PERFORM AFFICHE-ACCUEIL THRU EVALUATE-CHOIX
+	WHEN "2"
+		PERFORM AFFICHE-GESTION-VOL THRU EVALUATE-CHOIX-GESTION
+	WHEN "3"
+		PERFORM PLANNING-DU-JOUR THRU EVALUATE-CHOIX
+	WHEN "M" OR "m"
+		CALL "PAGE-ACCUEIL"
+	WHEN "Q" OR "q"
+		STOP RUN
+	WHEN OTHER
+		PERFORM ERREURS-CHOIX
+END-EVALUATE.
+
+AFFICHE-MENU-F1.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-MENU-F1.
+	ACCEPT SCREEN-MENU-F1.
+
 AFFICHE-ACCUEIL.
 	DISPLAY DELETE-SCREEN.
 	ACCEPT WDATE FROM DATE.
@@ -225,11 +380,58 @@ AFFICHAGE-SAISIE.
 	ACCEPT DATE-ARRIVEE LINE 13 COL 01.
 	ACCEPT DEST LINE 16 COL 01.
 	ACCEPT TYPE-VOL LINE 18 COL 01.
-	ACCEPT CHOIX LINE 22 COL 01.
+	ACCEPT PIL2_ID LINE 20 COL 01.
+	ACCEPT CHOIX LINE 24 COL 01.
 
 
 
 PLAN-DE-VOL.
+***** Vérification que le numero de pilote saisi existe reellement
+	EXEC SQL
+		SELECT COUNT(*)
+		INTO :WS-NBPIL
+		FROM PILOTES
+		WHERE NUMPIL = PIL_ID
+	END-EXEC.
+
+	IF WS-NBPIL = 0
+		GO TO ANNULATION-PLAN-VOL
+	ELSE
+		MOVE 1 TO PILOTE-EXISTE
+	END-IF.
+
+***** Vérification que le code de type de vol saisi existe reellement
+	EXEC SQL
+		SELECT COUNT(*)
+		INTO :WS-NBTYP
+		FROM TYPES
+		WHERE NUMTYP = TYPE-VOL
+	END-EXEC.
+
+	IF WS-NBTYP = 0
+		GO TO ANNULATION-PLAN-VOL
+	ELSE
+		MOVE 1 TO TYPE-EXISTE
+	END-IF.
+
+***** Vérification du second équipier, lorsqu'il est renseigné : il doit
+***** exister et etre different du premier pilote
+	IF PIL2_ID NOT = SPACES AND PIL2_ID NOT = ZERO
+		EXEC SQL
+			SELECT COUNT(*)
+			INTO :WS-NBPIL2
+			FROM PILOTES
+			WHERE NUMPIL = PIL2_ID
+		END-EXEC
+
+		IF WS-NBPIL2 = 0 OR PIL2_ID = PIL_ID
+			MOVE 0 TO PILOTE2-EXISTE
+			GO TO ANNULATION-PLAN-VOL
+		ELSE
+			MOVE 1 TO PILOTE2-EXISTE
+		END-IF
+	END-IF.
+
 ***** Vérification de l'état du pilote (santé, présence, situation)
 	EXEC SQL
 		SELECT CIV, NOM, PRENOM, ETAT_SANTE, ETAT_PRES, ETAT_SIT
@@ -238,7 +440,7 @@ PLAN-DE-VOL.
 		WHERE NUMPIL = PIL_ID
 	END-EXEC.
 	
-	IF WS-ETAT_SANTE="A" AND WS-ETAT_PRES="P" AND WS-ETAT_PILOTE_SITUATION="L"
+	IF WS-ETAT_SANTE="A" AND WS-ETAT_PRES="P" AND WS-ETAT_SIT="L"
 		MOVE 1 TO ETAT-GENERAL-PILOTE
 	ELSE
 		GO TO ANNULATION-PLAN-VOL
@@ -285,49 +487,186 @@ PLAN-DE-VOL.
 		AND V.DATEFIN < DATE-DEPART
 	END-EXEC.
 	
-	IF WS:NUMPIL = 0
+	IF WS-NUMPIL = 0
 		GO TO ANNULATION-PLAN-VOL
 	ELSE 
 		MOVE 1 TO DISPO-PILOTE
 	END-IF.
 
 EDITION-PLAN-VOL.
-	
-******Création num vol
+
+******Creation num vol
 	EXEC SQL
 		SELECT LAST(NUMVOL) 
-		INTO : WS-NUMVOL
+		INTO :WS-NUMVOL
 		FROM VOLS
 	END-EXEC.
 
 	ADD 1 TO WS-NUMVOL.
-	
-	DISPLAY "Plan de vol déposé :".
-	DISPLAY "    Numéro de vol : " WS-NUMVOL.
-	DISPLAY "    Date de départ : " DATE-DEPART.
-	DISPLAY "    Date d'arrivée : " DATE-ARRIVEE.
-	DISPLAY "    Destination : " DEST.
-	DISPLAY "    Avion numéro : " WS-NUMAV.
-	DISPLAY "    Pilote : " WS-CIV ". "WS-NOM " " WS-PRENOM.
-	
-******AJOUT DU VOL DANS LA BDD		
 
+******REVALIDATION DE LA DISPONIBILITE DE L'AVION, DANS LA MEME TRANSACTION
+******QUE L'INSERT, POUR EVITER QU'UN AUTRE TERMINAL N'AIT RESERVE LE MEME
+******AVION SUR LE MEME CRENEAU ENTRE LA SELECTION ET LE DEPOT DU PLAN DE VOL
 	EXEC SQL
-		INSERT INTO VOLS(NUMVOL, DATEDEB, DATEFIN, DESTIN, ETATVOL, NUMAV, NUMPIL) 
-		VALUES (:WS-NUMVOL , :DATE-DEPART, DATE-ARRIVEE, DEST, "D", WS-NUMAV, PIL_ID)
+		SELECT COUNT(*)
+		INTO :WS-NBRESA
+		FROM VOLS
+		WHERE NUMAV = :WS-CODAV
+		AND DATEFIN > :DATE-DEPART
+		AND DATEDEB < :DATE-ARRIVEE
 	END-EXEC.
-	
+
+	IF WS-NBRESA > 0
+		EXEC SQL
+			ROLLBACK
+		END-EXEC
+		MOVE "Cet avion vient d'etre reserve par un autre pilote, veuillez recommencer." TO ERREURS
+		GO TO EVALUATE-CHOIX
+	END-IF.
+
+	IF PIL2_ID = SPACES OR PIL2_ID = ZERO
+		MOVE 0 TO WS-PIL2-INSERT
+	ELSE
+		MOVE PIL2_ID TO WS-PIL2-INSERT
+	END-IF.
+
+******AJOUT DU VOL DANS LA BDD, EN UNE SEULE TRANSACTION
+	EXEC SQL
+		INSERT INTO VOLS(NUMVOL, DATEDEB, DATEFIN, DESTIN, ETATVOL, NUMAV, NUMPIL, NUMPIL2)
+		VALUES (:WS-NUMVOL, :DATE-DEPART, DATE-ARRIVEE, DEST, "D", WS-CODAV, PIL_ID, WS-PIL2-INSERT)
+	END-EXEC.
+
+	IF NOT SQLCODE = 0
+		EXEC SQL
+			ROLLBACK
+		END-EXEC
+		MOVE "Erreur d'enregistrement, plan de vol non depose." TO ERREURS
+		GO TO EVALUATE-CHOIX
+	END-IF.
+
+	EXEC SQL
+		COMMIT
+	END-EXEC.
+
+***** La confirmation n'est donnee qu'apres relecture du vol reellement enregistre
+	EXEC SQL
+		SELECT NUMVOL, DATEDEB, DATEFIN, DESTIN, NUMAV, NUMPIL, NUMPIL2
+		INTO :WS-NUMVOL, WS-DATEDEB, WS-DATEFIN, WS-DESTIN, WS-NUMAV, WS-NUMPIL, WS-NUMPIL2
+		FROM VOLS
+		WHERE NUMVOL = :WS-NUMVOL
+		AND ETATVOL = "D"
+	END-EXEC.
+
+	IF SQLCODE = 0
+		DISPLAY "Plan de vol depose :"
+		DISPLAY "    Numero de vol : " WS-NUMVOL
+		DISPLAY "    Date de depart : " WS-DATEDEB
+		DISPLAY "    Date d'arrivee : " WS-DATEFIN
+		DISPLAY "    Destination : " WS-DESTIN
+		DISPLAY "    Avion numero : " WS-NUMAV
+		DISPLAY "    Pilote : " WS-CIV ". " WS-NOM " " WS-PRENOM
+		IF WS-NUMPIL2 NOT = 0
+			DISPLAY "    Second equipier : " WS-NUMPIL2
+		END-IF
+		MOVE "Votre plan de vol a bien ete enregistre." TO ERREURS
+	ELSE
+		MOVE "Votre plan de vol n'a pas ete enregistre." TO ERREURS
+	END-IF.
+
+	GO TO EVALUATE-CHOIX.
+
 ANNULATION-PLAN-VOL.
-	"Le plan de vol ne peut être déposé pour le(s) raisons suivantes :" 
-	IF DISPO-PILOTE = 0
-		DISPLAY "    - Le pilote choisi n'est pas disponible." 
+	EXEC SQL
+		ROLLBACK
+	END-EXEC.
+
+	DISPLAY "Le plan de vol ne peut etre depose pour le(s) raison(s) suivante(s) :".
+	IF PILOTE-EXISTE = 0
+		DISPLAY "    - Ce numero de pilote n'existe pas."
 	END-IF.
-	IF VOL-COMPATIBLE = 0
-		DISPLAY "    - Le type d'avion choisi ne peut etre utilisé pour ce vol."
+	IF TYPE-EXISTE = 0
+		DISPLAY "    - Ce code de type de vol n'existe pas."
 	END-IF.
-	IF ETAT-GENERAL-PILOTE = 0
+	IF PILOTE-EXISTE = 1 AND TYPE-EXISTE = 1 AND DISPO-PILOTE = 0
+		DISPLAY "    - Le pilote choisi n'est pas disponible."
+	END-IF.
+	IF PILOTE-EXISTE = 1 AND TYPE-EXISTE = 1 AND VOL-COMPATIBLE = 0
+		DISPLAY "    - Le type d'avion choisi ne peut etre utilise pour ce vol."
+	END-IF.
+	IF PILOTE-EXISTE = 1 AND TYPE-EXISTE = 1 AND ETAT-GENERAL-PILOTE = 0
 		DISPLAY "    - Le pilote n'est pas en etat d'assurer ce vol."
 	END-IF.
+	IF PILOTE-EXISTE = 1 AND TYPE-EXISTE = 1 AND PILOTE2-EXISTE = 0
+		DISPLAY "    - Le numero du second equipier est invalide ou identique au pilote."
+	END-IF.
+	MOVE "Votre plan de vol n'a pas ete enregistre." TO ERREURS.
+	GO TO EVALUATE-CHOIX.
+
+***** CONSULTATION DES VOLS PREVUS POUR UNE DATE DONNEE, TOUS PILOTES
+***** CONFONDUS, TRIES PAR AVION
+PLANNING-DU-JOUR.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-PLANNING-JOUR.
+	ACCEPT SCREEN-PLANNING-JOUR.
+	ACCEPT DATE-JOUR-SAISIE LINE 07 COL 01.
+	ACCEPT CHOIX LINE 11 COL 01.
+
+	IF DATE-JOUR-SAISIE = SPACES
+		GO TO EVALUATE-CHOIX
+	END-IF.
+
+***** DATE-JOUR-SAISIE EST SAISIE AU FORMAT JJ/MM/AA (AVEC SEPARATEURS) ;
+***** VOLS.DATEDEB EST STOCKEE SANS SEPARATEUR AU FORMAT JJMMAAHHmm : ON
+***** RECOMPOSE LE MOTIF SANS LES "/" AVANT DE COMPARER.
+	STRING DATE-JOUR-SAISIE(1:2) DATE-JOUR-SAISIE(4:2)
+		DATE-JOUR-SAISIE(7:2) "%" DELIMITED BY SIZE
+		INTO DATE-JOUR-PATTERN.
+
+	EXEC SQL
+		DECLARE PLANJOURCUR CURSOR FOR
+		SELECT VOLS.NUMVOL, VOLS.NUMAV, VOLS.DESTIN, VOLS.DATEDEB,
+		VOLS.DATEFIN, PILOTES.NOM, PILOTES.PRENOM
+		FROM VOLS, PILOTES
+		WHERE VOLS.NUMPIL = PILOTES.NUMPIL
+		AND VOLS.DATEDEB LIKE :DATE-JOUR-PATTERN
+		ORDER BY VOLS.NUMAV
+	END-EXEC.
+
+	EXEC SQL
+		OPEN PLANJOURCUR
+	END-EXEC.
+
+	PERFORM PLANNING-LIGNE-SUIVANTE.
+
+	EXEC SQL
+		CLOSE PLANJOURCUR
+	END-EXEC.
+
+	GO TO EVALUATE-CHOIX.
+
+PLANNING-LIGNE-SUIVANTE.
+	EXEC SQL
+		FETCH PLANJOURCUR
+		INTO :WS-NUMVOL, :WS-NUMAV, :WS-DESTIN, :WS-DATEDEB, :WS-DATEFIN,
+		:WS-NOM, :WS-PRENOM
+	END-EXEC.
+
+	IF SQLCODE = 100
+		MOVE "Fin du planning pour cette date." TO ERREURS
+		GO TO EVALUATE-CHOIX
+	END-IF.
+
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-PLANNING-LIGNE.
+	ACCEPT SUIVANT LINE 22 COL 01.
+
+	IF SUIVANT = "s" OR SUIVANT = "S"
+		PERFORM PLANNING-LIGNE-SUIVANTE
+	ELSE
+		MOVE SUIVANT TO CHOIX
+	END-IF.
 
 EVALUATE-CHOIX.
 	IF CHOIX="m" OR CHOIX="M"
@@ -341,12 +680,166 @@ EVALUATE-CHOIX.
 ERREURS-CHOIX.
 	ADD 1 TO I.
         IF I=3
+			PERFORM JOURNALISATION-VERROU
 			GO TO FIN
-        ELSE 
+        ELSE
             SUBTRACT I FROM 3 GIVING NB-ESSAI.
             MOVE "ERREUR, NOMBRE DE TENTATIVES RESTANTES : " TO ERREURS
             PERFORM DEBUT.
-	
-	
+	GO TO FIN.
+
+***** JOURNALISATION DU VERROUILLAGE APRES 3 SAISIES ERRONEES
+JOURNALISATION-VERROU.
+	EXEC SQL
+		SELECT LAST(NUMAUDIT)
+		INTO :WS-NUMAUDIT FROM AUDIT_VERROU
+	END-EXEC.
+	ADD 1 TO WS-NUMAUDIT.
+
+	MOVE "F1" TO WS-PROGRAMME.
+	MOVE CHOIX TO WS-DERNIERESAISIE.
+	MOVE WDATE TO WS-DATAUDIT.
+	ACCEPT WS-HEUREAUDIT FROM TIME.
+
+	EXEC SQL
+		INSERT INTO AUDIT_VERROU(NUMAUDIT,PROGRAMME,DERNIERESAISIE,DATAUDIT,
+		HEUREAUDIT)
+		VALUES(:WS-NUMAUDIT,:WS-PROGRAMME,:WS-DERNIERESAISIE,:WS-DATAUDIT,
+		:WS-HEUREAUDIT)
+	END-EXEC.
+
+AFFICHE-GESTION-VOL.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-GESTION-VOL.
+	ACCEPT SCREEN-GESTION-VOL.
+
+GESTION-VOL.
+***** Un plan de vol ne peut etre annule ou modifie que s'il existe
+***** encore et n'a pas deja ete realise ou annule (ETATVOL="D")
+	EXEC SQL
+		SELECT COUNT(*)
+		INTO :WS-NBVOL
+		FROM VOLS
+		WHERE NUMVOL = :NUMVOL-GESTION
+		AND ETATVOL = "D"
+	END-EXEC.
+
+	IF WS-NBVOL = 0
+		MOVE "Ce plan de vol n'existe pas ou n'est plus modifiable." TO ERREURS
+		GO TO EVALUATE-CHOIX-GESTION
+	END-IF.
+
+	PERFORM AFFICHE-SOUS-ACTION.
+	EVALUATE CHOIXSOUSACTION
+		WHEN "1"
+			PERFORM ANNULATION-VOL
+		WHEN "2"
+			PERFORM AFFICHE-MODIFICATION THRU MODIFICATION-VOL
+		WHEN "M" OR "m"
+			CALL "PAGE-ACCUEIL"
+		WHEN "Q" OR "q"
+			STOP RUN
+		WHEN OTHER
+			PERFORM ERREURS-CHOIX
+	END-EVALUATE.
+
+	GO TO EVALUATE-CHOIX-GESTION.
+
+AFFICHE-SOUS-ACTION.
+	DISPLAY DELETE-SCREEN.
+	DISPLAY SCREEN-SOUS-ACTION.
+	ACCEPT SCREEN-SOUS-ACTION.
+
+ANNULATION-VOL.
+***** Annulation, dans une seule transaction, avec confirmation donnee
+***** uniquement apres relecture du vol reellement annule
+	EXEC SQL
+		UPDATE VOLS SET ETATVOL = "A"
+		WHERE NUMVOL = :NUMVOL-GESTION
+		AND ETATVOL = "D"
+	END-EXEC.
+
+	IF NOT SQLCODE = 0
+		EXEC SQL
+			ROLLBACK
+		END-EXEC
+		MOVE "Erreur, le plan de vol n'a pas ete annule." TO ERREURS
+		GO TO EVALUATE-CHOIX-GESTION
+	END-IF.
+
+	EXEC SQL
+		COMMIT
+	END-EXEC.
+
+	EXEC SQL
+		SELECT COUNT(*)
+		INTO :WS-NBVOL
+		FROM VOLS
+		WHERE NUMVOL = :NUMVOL-GESTION
+		AND ETATVOL = "A"
+	END-EXEC.
+
+	IF WS-NBVOL > 0
+		DISPLAY "Le plan de vol numero " NUMVOL-GESTION " a bien ete annule."
+		MOVE "Votre plan de vol a bien ete annule." TO ERREURS
+	ELSE
+		MOVE "Votre plan de vol n'a pas ete annule." TO ERREURS
+	END-IF.
+
+AFFICHE-MODIFICATION.
+	DISPLAY DELETE-SCREEN.
+	DISPLAY SCREEN-MODIFICATION.
+	ACCEPT SCREEN-MODIFICATION.
+
+MODIFICATION-VOL.
+***** Modification, dans une seule transaction, avec confirmation donnee
+***** uniquement apres relecture du vol reellement modifie
+	EXEC SQL
+		UPDATE VOLS SET DATEDEB = :DATE-DEPART, DATEFIN = :DATE-ARRIVEE, DESTIN = :DEST
+		WHERE NUMVOL = :NUMVOL-GESTION
+		AND ETATVOL = "D"
+	END-EXEC.
+
+	IF NOT SQLCODE = 0
+		EXEC SQL
+			ROLLBACK
+		END-EXEC
+		MOVE "Erreur, le plan de vol n'a pas ete modifie." TO ERREURS
+		GO TO EVALUATE-CHOIX-GESTION
+	END-IF.
+
+	EXEC SQL
+		COMMIT
+	END-EXEC.
+
+	EXEC SQL
+		SELECT NUMVOL, DATEDEB, DATEFIN, DESTIN
+		INTO :WS-NUMVOL, WS-DATEDEB, WS-DATEFIN, WS-DESTIN
+		FROM VOLS
+		WHERE NUMVOL = :NUMVOL-GESTION
+		AND DESTIN = :DEST
+	END-EXEC.
+
+	IF SQLCODE = 0
+		DISPLAY "Plan de vol modifie :"
+		DISPLAY "    Numero de vol : " WS-NUMVOL
+		DISPLAY "    Date de depart : " WS-DATEDEB
+		DISPLAY "    Date d'arrivee : " WS-DATEFIN
+		DISPLAY "    Destination : " WS-DESTIN
+		MOVE "Votre plan de vol a bien ete modifie." TO ERREURS
+	ELSE
+		MOVE "Votre plan de vol n'a pas ete modifie." TO ERREURS
+	END-IF.
+
+EVALUATE-CHOIX-GESTION.
+	IF CHOIX="m" OR CHOIX="M"
+		CALL "PAGE-ACCUEIL"
+	ELSE IF CHOIX="Q" OR CHOIX="q"
+		STOP RUN
+	ELSE
+		PERFORM ERREURS-CHOIX.
+	END-IF.
+
 FIN.
     STOP RUN.
\ No newline at end of file
