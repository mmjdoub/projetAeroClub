@@ -0,0 +1,414 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. F2.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+77 I PIC 9 VALUE 0.
+77 ERREURS PIC X(50) VALUE IS " ".
+77 NB-ESSAI PIC Z VALUE IS 0.
+77 CHOIX PIC X.
+77 CHOIXVALIDATION PIC X.
+
+**** VARIABLES DE SAISIE
+77 VOL-ID PIC Z(3).
+77 SAI-CPTDEP PIC 9(6).
+77 SAI-CPTARR PIC 9(6).
+
+**** VARIABLE DE CALCUL DES HEURES DE VOL
+77 WS-HVOL PIC 9(6).
+
+**** VARIABLES DES SOUS-TOTAUX D'HEURES PAR TYPE ET PAR CATEGORIE
+77 WS-HCATPIL PIC 9(3).
+77 WS-HCATCAT PIC X(1).
+77 WS-NBHEURCAT PIC 9(3) VALUE IS 0.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+**** IMPORT SQLCA
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+**** IMPORT TABLE VOLS
+	EXEC SQL
+		INCLUDE VOLS
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-VOLS.
+			05 WS-NUMVOL PIC 9(3).
+			05 WS-DATEDEB PIC X(10).
+			05 WS-DATEFIN PIC X(10).
+			05 WS-CPTDEP  PIC 9(6).
+			05 WS-CPTARR PIC 9(6).
+			05 WS-DESTIN PIC X(25).
+			05 WS-ETATVOL PIC X(1).
+			05 WS-NUMAV PIC 9(3).
+			05 WS-NUMPIL PIC 9(3).
+			05 WS-NUMPIL2 PIC 9(3).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE AVIONS
+	EXEC SQL
+		INCLUDE AVIONS
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AVIONS.
+			05 WS-CODAV PIC 9(3) VALUE IS 0.
+			05 WS-CODTYP PIC X(2).
+			05 WS-CPTHORAV PIC 9(6).
+			05 WS-CPTINTER PIC 9(6).
+			05 WS-INFOS PIC X(50).
+			05 WS-ETATAV PIC X.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE PILOTES
+	EXEC SQL
+		INCLUDE PILOTES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PILOTES.
+			05 WS-NUMPIL PIC 9(3).
+			05 WS-NOM PIC X(20).
+			05 WS-PRENOM PIC X(20).
+			05 WS-NBHVOL PIC 9(6).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE HEURES_PILOTE
+	EXEC SQL
+		INCLUDE HEURES_PILOTE
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-HEURES-PILOTE.
+			05 WS-HCATTOT PIC 9(6).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE AUDIT_VERROU
+	EXEC SQL
+		INCLUDE AUDIT_VERROU
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AUDIT-VERROU.
+			05 WS-NUMAUDIT PIC 9(5).
+			05 WS-PROGRAMME PIC X(8).
+			05 WS-DERNIERESAISIE PIC X(50).
+			05 WS-DATAUDIT PIC X(8).
+			05 WS-HEUREAUDIT PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+LINKAGE SECTION.
+SCREEN SECTION.
+**** ECRAN DE SAISIE
+  01  DELETE-SCREEN BLANK SCREEN.
+  01  SCREEN-ACCUEIL.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Application de gestion Aeroclub".
+      05 LINE 04 COL 01 VALUE "ENREGISTREMENT D'UN VOL".
+      05 LINE 05 COL 01 VALUE "******************".
+	  05 LINE 06 COL 01 VALUE "Veuillez entrer le numéro du vol à clôturer :".
+	  05 LINE 07 COL 01 PIC Z(3) TO VOL-ID.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 20 COL 42 PIC Z FROM NB-ESSAI.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-CLOTURE.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "ENREGISTREMENT D'UN VOL".
+      05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Vol numéro : ".
+	  05 LINE 05 COL 14 PIC Z(3) FROM WS-NUMVOL.
+	  05 LINE 06 COL 01 VALUE "Avion : ".
+	  05 LINE 06 COL 09 PIC Z(3) FROM WS-NUMAV.
+	  05 LINE 07 COL 01 VALUE "Pilote : ".
+	  05 LINE 07 COL 10 PIC X(20) FROM WS-NOM.
+	  05 LINE 08 COL 01 VALUE "Destination : ".
+	  05 LINE 08 COL 15 PIC X(25) FROM WS-DESTIN.
+	  05 LINE 10 COL 01 VALUE "Compteur horaire au départ : ".
+	  05 LINE 10 COL 31 PIC 9(6) TO SAI-CPTDEP.
+	  05 LINE 11 COL 01 VALUE "Compteur horaire à l'arrivée : ".
+	  05 LINE 11 COL 32 PIC 9(6) TO SAI-CPTARR.
+	  05 LINE 13 COL 01 VALUE "Voulez-vous valider les informations saisies ? O/N ".
+	  05 LINE 13 COL 53 PIC X TO CHOIXVALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-VALIDCLOTURE.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "ENREGISTREMENT D'UN VOL".
+      05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Vol clôturé. Heures de vol enregistrées : ".
+	  05 LINE 05 COL 44 PIC Z(6) FROM WS-HVOL.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+
+PERFORM AFFICHE-ACCUEIL THRU EVALUATE-CHOIX.
+
+AFFICHE-ACCUEIL.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-ACCUEIL.
+    ACCEPT SCREEN-ACCUEIL.
+	ACCEPT VOL-ID LINE 07 COL 01.
+
+CLOTURE-DU-VOL.
+***** Recherche du vol encore ouvert (ETATVOL="D")
+	EXEC SQL
+		SELECT NUMVOL, DATEDEB, DATEFIN, DESTIN, ETATVOL, NUMAV, NUMPIL, NUMPIL2
+		INTO :WS-NUMVOL, :WS-DATEDEB, :WS-DATEFIN, :WS-DESTIN, :WS-ETATVOL,
+		:WS-NUMAV, :WS-NUMPIL, :WS-NUMPIL2
+		FROM VOLS
+		WHERE NUMVOL = VOL-ID
+		AND ETATVOL = "D"
+	END-EXEC.
+
+	IF NOT SQLCODE = 0
+		MOVE "Ce vol n'existe pas ou est déjà clôturé." TO ERREURS
+		GO TO EVALUATE-CHOIX
+	END-IF.
+
+	EXEC SQL
+		SELECT NOM, PRENOM, NBHVOL
+		INTO :WS-NOM, :WS-PRENOM, :WS-NBHVOL
+		FROM PILOTES
+		WHERE NUMPIL = :WS-NUMPIL
+	END-EXEC.
+
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-CLOTURE.
+	ACCEPT SCREEN-CLOTURE.
+	ACCEPT SAI-CPTDEP LINE 10 COL 31.
+	ACCEPT SAI-CPTARR LINE 11 COL 32.
+	ACCEPT CHOIXVALIDATION LINE 13 COL 53.
+
+	IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+		IF SAI-CPTARR NOT > SAI-CPTDEP
+			MOVE "Le compteur à l'arrivée doit être supérieur au départ." TO ERREURS
+			GO TO EVALUATE-CHOIX
+		END-IF
+
+		COMPUTE WS-HVOL = SAI-CPTARR - SAI-CPTDEP
+
+		EXEC SQL
+			UPDATE VOLS SET CPTDEP = :SAI-CPTDEP, CPTARR = :SAI-CPTARR,
+			ETATVOL = "R"
+			WHERE NUMVOL = :WS-NUMVOL
+		END-EXEC
+
+		IF NOT SQLCODE = 0
+			EXEC SQL
+				ROLLBACK
+			END-EXEC
+			MOVE "ERREUR SQL" TO ERREURS
+			GO TO EVALUATE-CHOIX
+		END-IF
+
+		EXEC SQL
+			UPDATE AVIONS SET CPTHORAV = CPTHORAV + :WS-HVOL,
+			CPTINTER = CPTINTER + :WS-HVOL
+			WHERE CODAV = :WS-NUMAV
+		END-EXEC
+
+		IF NOT SQLCODE = 0
+			EXEC SQL
+				ROLLBACK
+			END-EXEC
+			MOVE "ERREUR SQL" TO ERREURS
+			GO TO EVALUATE-CHOIX
+		END-IF
+
+		EXEC SQL
+			UPDATE PILOTES SET NBHVOL = NBHVOL + :WS-HVOL
+			WHERE NUMPIL = :WS-NUMPIL
+		END-EXEC
+
+		IF NOT SQLCODE = 0
+			EXEC SQL
+				ROLLBACK
+			END-EXEC
+			MOVE "ERREUR SQL" TO ERREURS
+			GO TO EVALUATE-CHOIX
+		END-IF
+
+***** Le second équipier, s'il y en a un, est crédité des memes heures
+		IF WS-NUMPIL2 NOT = 0
+			EXEC SQL
+				UPDATE PILOTES SET NBHVOL = NBHVOL + :WS-HVOL
+				WHERE NUMPIL = :WS-NUMPIL2
+			END-EXEC
+
+			IF NOT SQLCODE = 0
+				EXEC SQL
+					ROLLBACK
+				END-EXEC
+				MOVE "ERREUR SQL" TO ERREURS
+				GO TO EVALUATE-CHOIX
+			END-IF
+		END-IF
+
+***** Mise a jour des sous-totaux d'heures par type d'avion et par
+***** categorie (solo ou double commande), pour le pilote puis, le cas
+***** echeant, pour le second equipier
+		EXEC SQL
+			SELECT CODTYP
+			INTO :WS-CODTYP
+			FROM AVIONS
+			WHERE CODAV = :WS-NUMAV
+		END-EXEC
+
+		IF NOT SQLCODE = 0
+			EXEC SQL
+				ROLLBACK
+			END-EXEC
+			MOVE "ERREUR SQL" TO ERREURS
+			GO TO EVALUATE-CHOIX
+		END-IF
+
+		IF WS-NUMPIL2 = 0
+			MOVE "S" TO WS-HCATCAT
+		ELSE
+			MOVE "D" TO WS-HCATCAT
+		END-IF
+		MOVE WS-NUMPIL TO WS-HCATPIL
+		PERFORM MAJ-HEURES-CATEGORIE
+
+		IF WS-NUMPIL2 NOT = 0
+			MOVE "D" TO WS-HCATCAT
+			MOVE WS-NUMPIL2 TO WS-HCATPIL
+			PERFORM MAJ-HEURES-CATEGORIE
+		END-IF
+
+		EXEC SQL
+			COMMIT
+		END-EXEC
+
+		MOVE "Le vol a bien ete cloture." TO ERREURS
+
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-VALIDCLOTURE
+		ACCEPT SCREEN-VALIDCLOTURE
+	ELSE
+		MOVE "Le vol n'a pas été clôturé." TO ERREURS
+	END-IF.
+
+EVALUATE-CHOIX.
+	ACCEPT CHOIX LINE 22 COL 01.
+	IF CHOIX="m" OR CHOIX="M"
+		CALL "PAGE-ACCUEIL"
+	ELSE IF CHOIX="Q" OR CHOIX="q"
+		STOP RUN
+	ELSE
+		PERFORM ERREURS-CHOIX
+	END-IF.
+
+ERREURS-CHOIX.
+	ADD 1 TO I.
+        IF I=3
+			PERFORM JOURNALISATION-VERROU
+			GO TO FIN
+        ELSE
+            SUBTRACT I FROM 3 GIVING NB-ESSAI.
+            MOVE "ERREUR, NOMBRE DE TENTATIVES RESTANTES : " TO ERREURS.
+            PERFORM DEBUT.
+
+
+***** JOURNALISATION DU VERROUILLAGE APRES 3 SAISIES ERRONEES
+JOURNALISATION-VERROU.
+	EXEC SQL
+		SELECT LAST(NUMAUDIT)
+		INTO :WS-NUMAUDIT FROM AUDIT_VERROU
+	END-EXEC.
+	ADD 1 TO WS-NUMAUDIT.
+
+	MOVE "F2" TO WS-PROGRAMME.
+	MOVE CHOIX TO WS-DERNIERESAISIE.
+	MOVE WDATE TO WS-DATAUDIT.
+	ACCEPT WS-HEUREAUDIT FROM TIME.
+
+	EXEC SQL
+		INSERT INTO AUDIT_VERROU(NUMAUDIT,PROGRAMME,DERNIERESAISIE,DATAUDIT,
+		HEUREAUDIT)
+		VALUES(:WS-NUMAUDIT,:WS-PROGRAMME,:WS-DERNIERESAISIE,:WS-DATAUDIT,
+		:WS-HEUREAUDIT)
+	END-EXEC.
+
+FIN.
+    STOP RUN.
+
+***** CUMUL DU TOTAL D'HEURES POUR LE PILOTE (WS-HCATPIL), LE TYPE
+***** D'AVION CLOTURE (WS-CODTYP) ET LA CATEGORIE (WS-HCATCAT), EN
+***** CREANT LA LIGNE SI ELLE N'EXISTE PAS ENCORE
+MAJ-HEURES-CATEGORIE.
+	EXEC SQL
+		SELECT COUNT(*)
+		INTO :WS-NBHEURCAT
+		FROM HEURES_PILOTE
+		WHERE NUMPIL = :WS-HCATPIL
+		AND NUMTYP = :WS-CODTYP
+		AND CATEGORIE = :WS-HCATCAT
+	END-EXEC.
+
+	IF WS-NBHEURCAT = 0
+		EXEC SQL
+			INSERT INTO HEURES_PILOTE(NUMPIL, NUMTYP, CATEGORIE, TOTHEURES)
+			VALUES(:WS-HCATPIL, :WS-CODTYP, :WS-HCATCAT, :WS-HVOL)
+		END-EXEC
+	ELSE
+		EXEC SQL
+			UPDATE HEURES_PILOTE SET TOTHEURES = TOTHEURES + :WS-HVOL
+			WHERE NUMPIL = :WS-HCATPIL
+			AND NUMTYP = :WS-CODTYP
+			AND CATEGORIE = :WS-HCATCAT
+		END-EXEC
+	END-IF.
+
+	IF NOT SQLCODE = 0
+		EXEC SQL
+			ROLLBACK
+		END-EXEC
+		MOVE "ERREUR SQL" TO ERREURS
+		GO TO EVALUATE-CHOIX
+	END-IF.
