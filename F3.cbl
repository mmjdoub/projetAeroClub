@@ -10,6 +10,8 @@ WORKING-STORAGE SECTION.
 77 ERREURS PIC X(50) VALUE IS " ".
 77 NB-ESSAI PIC Z VALUE IS 0.
 77 NUMPILUSER PIC Z(3).
+77 RECH-NOM PIC X(20).
+77 CHOIXRECH PIC X.
 77 MAJ-NOM PIC X(20).
 77 MAJ-PRENOM PIC X(20).
 77 MAJ-NUMERO PIC Z(3).
@@ -18,7 +20,7 @@ WORKING-STORAGE SECTION.
 77 MAJ-CODEPOSTAL PIC Z(5).
 77 MAJ-VILLE PIC X(20).
 77 MAJ-PAYS PIC X(20).
-77 MAJ-NUMETYPE PIC Z(3).
+77 WS-ANNEERENOUV PIC 99.
 
 01 WDATE.
    02 WANNEE PIC 99.
@@ -50,11 +52,18 @@ WORKING-STORAGE SECTION.
 			
 	EXEC SQL END DECLARE SECTION
 	END-EXEC.
-****************************************	
+****************************************
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-RECHERCHE.
+			05 RECH-NOM-PATTERN PIC X(21).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+****************************************
 	EXEC SQL
 		INCLUDE SQLCA
 	END-EXEC.
-	
+
 	EXEC SQL
 		INCLUDE CIVILITE
 	END-EXEC.
@@ -117,16 +126,51 @@ WORKING-STORAGE SECTION.
 	EXEC SQL
 		INCLUDE TYPES
 	END-EXEC.
-	
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-TYPES.
+			05 WS-NUMETYPE PIC 9(3).
+			05 WS-DESIGN PIC X(20).
+
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+****************************************
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+	EXEC SQL
+		INCLUDE PILOTAGE
+	END-EXEC.
+
 	EXEC SQL BEGIN DECLARE SECTION
 	END-EXEC.
 		01 WS-PILOTAGE.
-			05 WS-NUMETYPE PIC Z(3).?????????????????????????????????????????????????????
-			05 WS-NUMPIL PIC 9(3).
-			
+			05 WS-QUALNUMETYPE PIC 9(3).
+			05 WS-QUALNUMPIL PIC 9(3).
+			05 WS-DATEPILOTAGE PIC X(10).
+			05 WS-DATERENOUV PIC X(10).
+
 	EXEC SQL END DECLARE SECTION
 	END-EXEC.
-	
+
+**** IMPORT TABLE AUDIT_VERROU
+	EXEC SQL
+		INCLUDE AUDIT_VERROU
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AUDIT-VERROU.
+			05 WS-NUMAUDIT PIC 9(5).
+			05 WS-PROGRAMME PIC X(8).
+			05 WS-DERNIERESAISIE PIC X(50).
+			05 WS-DATAUDIT PIC X(8).
+			05 WS-HEUREAUDIT PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
 LINKAGE SECTION.
 SCREEN SECTION.
   01 DELETE-SCREEN BLANK SCREEN.
@@ -143,9 +187,11 @@ SCREEN SECTION.
 	  05 LINE 07 COL 01 VALUE "1 : Créer un profil de pilote".
 	  05 LINE 08 COL 01 VALUE "2 : Mettre à jour les informations du profil".
 	  05 LINE 09 COL 01 VALUE "3 : Supprimer un profil".
-	  05 LINE 10 COL 01 VALUE "4 : Ne rien faire".
-	  05 LINE 11 COL 01 VALUE "Taper le chiffre correspondant à votre choix : ".
-	  05 line 11 COL 48 PIC X TO CHOIXACTION.
+	  05 LINE 10 COL 01 VALUE "4 : Ajouter une qualification sur un type d'avion".
+	  05 LINE 11 COL 01 VALUE "5 : Retirer une qualification sur un type d'avion".
+	  05 LINE 12 COL 01 VALUE "6 : Ne rien faire".
+	  05 LINE 13 COL 01 VALUE "Taper le chiffre correspondant à votre choix : ".
+	  05 line 13 COL 48 PIC X TO CHOIXACTION.
 	  05 LINE 19 COL 01 VALUE "******************".
 	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
 	  05 LINE 20 COL 42 PIC Z FROM NB-ESSAI.
@@ -180,7 +226,7 @@ SCREEN SECTION.
 	  05 LINE 13 COL 01 VALUE "Pays : ".
 	  05 LINE 13 COL 08 PIC X(20) TO WS-PAYS.
 	  05 LINE 14 COL 01 VALUE "Type d'avion possible de piloter : ".
-	  05 LINE 14 COL 36 PIC Z(3) TO WS-NUMETYPE.???????????????????????????????????????????????????????
+	  05 LINE 14 COL 36 PIC Z(3) TO WS-QUALNUMETYPE.
 	  05 LINE 15 COL 01 VALUE "Nombres d'heures de vol : ".
 	  05 LINE 15 COL 27 PIC Z(6) TO WS-NBHVOL.
 	  05 LINE 16 COL 01 VALUE "Voulez-vous valider les informations saisies ? O/N ".
@@ -206,6 +252,40 @@ SCREEN SECTION.
 	  05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) : ".
       05 LINE 22 COL 01 PIC X TO CHOIX.
 	
+  01  SCREEN-RECHERCHE-NOM.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "******************".
+	  05 LINE 04 COL 01 VALUE "Recherche par nom (laisser vide pour saisir directement le numero) : ".
+	  05 LINE 05 COL 01 PIC X(20) TO RECH-NOM.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-RECHERCHE-LIGNE.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "NUMPIL | NOM                  | PRENOM".
+	  05 LINE 06 COL 01 PIC Z(3) FROM WS-NUMPIL.
+	  05 LINE 06 COL 09 PIC X(20) FROM WS-NOM.
+	  05 LINE 06 COL 31 PIC X(20) FROM WS-PRENOM.
+	  05 LINE 08 COL 01 VALUE "CHOISIR CE PILOTE (C), SUIVANT (S) OU SAISIE DIRECTE DU NUMERO (D) : ".
+	  05 LINE 08 COL 71 PIC X TO CHOIXRECH.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
   01  SCREEN-MAJ.
 	  05 LINE 01 COL 01 VALUE "******************".
 	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
@@ -233,8 +313,6 @@ SCREEN SECTION.
 	  05 LINE 12 COL 25 PIC X(20) TO MAJ-VILLE.
 	  05 LINE 13 COL 01 PIC X(20) FROM WS-PAYS. 
 	  05 LINE 13 COL 25 PIC X(20) TO MAJ-PAYS.
-	  05 LINE 14 COL 01 PIC 9(3) FROM WS-NUMETYPE.????????????????????????????????????????? 
-	  05 LINE 14 COL 25 PIC 9(3) TO MAJ-NUMETYPE.?????????????????????????????????????????
 	  05 LINE 14 COL 01 VALUE "Voulez-vous valider les informations saisies ? O/N ".
 	  05 LINE 14 COL 52 PIC X TO CHOIXVALIDATION.
 	  05 LINE 19 COL 01 VALUE "******************".   
@@ -288,7 +366,78 @@ SCREEN SECTION.
       05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
       05 LINE 22 COL 01 PIC X TO CHOIX.
 
-	   
+  01  SCREEN-QUALIF-AJOUT.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "Ajout d'une qualification".
+	  05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Numéro de pilote : ".
+	  05 LINE 05 COL 20 PIC Z(3) TO NUMPILUSER.
+	  05 LINE 06 COL 01 VALUE "Code du type d'avion : ".
+	  05 LINE 06 COL 24 PIC 9(3) TO WS-QUALNUMETYPE.
+	  05 LINE 08 COL 01 VALUE "Voulez-vous valider les informations saisies ? O/N ".
+	  05 LINE 08 COL 53 PIC X TO CHOIXVALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-VALIDQUALIF-AJOUT.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "Ajout d'une qualification".
+	  05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 07 COL 01 PIC X(42) FROM VALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-QUALIF-RETRAIT.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "Retrait d'une qualification".
+	  05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Numéro de pilote : ".
+	  05 LINE 05 COL 20 PIC Z(3) TO NUMPILUSER.
+	  05 LINE 06 COL 01 VALUE "Code du type d'avion : ".
+	  05 LINE 06 COL 24 PIC 9(3) TO WS-QUALNUMETYPE.
+	  05 LINE 08 COL 01 VALUE "Désirez-vous vraiment retirer cette qualification ? O/N ".
+	  05 LINE 08 COL 59 PIC X TO CHOIXVALIDATION.
+      05 LINE 09 COL 01 PIC X(42) FROM VALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-VALIDQUALIF-RETRAIT.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "Retrait d'une qualification".
+	  05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 07 COL 01 PIC X(42) FROM VALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+
 PROCEDURE DIVISION.
 
 DEBUT.
@@ -310,6 +459,10 @@ EVALUATE CHOIXACTION
     WHEN "3"
         PERFORM SUPPRESSION
 	WHEN "4"
+        PERFORM AJOUT-QUALIFICATION
+	WHEN "5"
+        PERFORM RETRAIT-QUALIFICATION
+	WHEN "6"
         PERFORM EVALUATE-CHOIX
 	WHEN OTHER
 	   MOVE "Erreur dans votre choix." TO ERREURS
@@ -341,7 +494,7 @@ CREATION.
 	ACCEPT WS-CODEPOSTAL LINE 9 COL 15.
 	ACCEPT WS-VILLE LINE 10 COL 9.
 	ACCEPT WS-PAYS LINE 11 COL 8.
-	ACCEPT WS-NUMETYPE LINE 12 COL 36.???????????????????????????????????????????????????
+	ACCEPT WS-QUALNUMETYPE LINE 12 COL 36.
 	ACCEPT WS-NBHVOL LINE 13 COL 27.
 	ACCEPT CHOIXVALIDATION LINE 14 COL 52.
 	
@@ -372,11 +525,11 @@ CREATION.
 			WHERE WS-LIBELLE = LIBELLE 
 		END-EXEC.
 		
-		MOVE WS-CIVID TO CIVID.
-		
+		MOVE WS-CIVID TO WS-CIV.
+
 		MOVE "A" TO WS-ETAT_SANTE
 		MOVE "R" TO WS-ETAT_SIT
-		MOVE "L" TO WS-PRES
+		MOVE "L" TO WS-ETAT_PRES
 		
 		EXEC SQL
 			INSERT INTO ADRESSE(ADRESSEID,NUMERO,TYPEVOIE,NOMVOIE,
@@ -396,11 +549,23 @@ CREATION.
 			INSERT INTO VISITES(NUMVISIT,CODOBJ)
 			VALUES(:WS-NUMVISIT,:WS-CODOBJ)
 		END-EXEC
-	  
+
+		COMPUTE WS-ANNEERENOUV = WANNEE + 2
+		STRING WJOUR "/" WMOIS "/" WANNEE DELIMITED BY SIZE
+			INTO WS-DATEPILOTAGE
+		STRING WJOUR "/" WMOIS "/" WS-ANNEERENOUV DELIMITED BY SIZE
+			INTO WS-DATERENOUV
+
+		EXEC SQL
+			INSERT INTO PILOTAGE(NUMETYPE,NUMPIL,DATEPILOTAGE,DATERENOUV)
+			VALUES(:WS-QUALNUMETYPE,:WS-NUMPIL,:WS-DATEPILOTAGE,
+			:WS-DATERENOUV)
+		END-EXEC
+
 		IF NOT SQLCODE=0
 			MOVE "ERREUR SQL" TO ERREURS
 		END-IF
-		
+
 		MOVE "Profil créé. Votre numéro de pilote est : " TO VALIDATION
 		DISPLAY DELETE-SCREEN
 		ACCEPT WDATE FROM DATE
@@ -421,12 +586,81 @@ CREATION.
 		END-IF
 	END-IF.	
 	
+***** RECHERCHE FACULTATIVE D'UN PILOTE PAR SON NOM, PROPOSEE AVANT LA
+***** SAISIE DIRECTE DU NUMERO DE PILOTE DANS MAJ ET SUPPRESSION
+RECHERCHE-PILOTE-PAR-NOM.
+	MOVE 0 TO NUMPILUSER.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-RECHERCHE-NOM.
+	ACCEPT SCREEN-RECHERCHE-NOM.
+	ACCEPT RECH-NOM LINE 05 COL 01.
+
+	IF RECH-NOM = SPACES
+		GO TO RECHERCHE-PILOTE-PAR-NOM-EXIT
+	END-IF.
+
+	STRING RECH-NOM DELIMITED BY SPACE "%" DELIMITED BY SIZE
+		INTO RECH-NOM-PATTERN.
+
+	EXEC SQL
+		DECLARE RECHNOMCUR CURSOR FOR
+		SELECT NUMPIL, NOM, PRENOM
+		FROM PILOTES
+		WHERE NOM LIKE :RECH-NOM-PATTERN
+		ORDER BY NOM
+	END-EXEC.
+
+	EXEC SQL
+		OPEN RECHNOMCUR
+	END-EXEC.
+
+	PERFORM RECHERCHE-LIGNE-SUIVANTE.
+
+	EXEC SQL
+		CLOSE RECHNOMCUR
+	END-EXEC.
+
+	GO TO RECHERCHE-PILOTE-PAR-NOM-EXIT.
+
+RECHERCHE-LIGNE-SUIVANTE.
+	EXEC SQL
+		FETCH RECHNOMCUR
+		INTO :WS-NUMPIL, :WS-NOM, :WS-PRENOM
+	END-EXEC.
+
+	IF SQLCODE = 100
+		MOVE "Aucun pilote trouve pour ce nom." TO ERREURS
+		GO TO RECHERCHE-PILOTE-PAR-NOM-EXIT
+	END-IF.
+
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-RECHERCHE-LIGNE.
+	ACCEPT SCREEN-RECHERCHE-LIGNE.
+	ACCEPT CHOIXRECH LINE 08 COL 71.
+
+	IF CHOIXRECH = "C" OR CHOIXRECH = "c"
+		MOVE WS-NUMPIL TO NUMPILUSER
+	ELSE IF CHOIXRECH = "S" OR CHOIXRECH = "s"
+		PERFORM RECHERCHE-LIGNE-SUIVANTE
+	END-IF.
+
+RECHERCHE-PILOTE-PAR-NOM-EXIT.
+	EXIT.
+
 MAJ.
 	DISPLAY DELETE-SCREEN.
 	ACCEPT WDATE FROM DATE.
+	PERFORM RECHERCHE-PILOTE-PAR-NOM THRU RECHERCHE-PILOTE-PAR-NOM-EXIT.
+
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
     DISPLAY SCREEN-MAJ.
     ACCEPT SCREEN-MAJ.
-	ACCEPT NUMPILUSER LINE 04 COL 33.
+	IF NUMPILUSER = 0
+		ACCEPT NUMPILUSER LINE 04 COL 33
+	END-IF.
 	EXEC SQL
 		SELECT NUMPIL
 		INTO :WS-NUMPIL FROM PILOTES
@@ -435,14 +669,13 @@ MAJ.
 	IF WS-NUMPIL = 0 
 		PERFORM MAJ
 	ELSE 
-		EXEC SQL 
+		EXEC SQL
 			SELECT NOM,PRENOM,ADRESSEID,NUMERO,TYPEVOIE,NOMVOIE,
-			CODEPOSTAL,VILLE,PAYS,NUMETYPE
+			CODEPOSTAL,VILLE,PAYS
 			INTO :WS-NOM,:WS-PRENOM,:WS-ADRESSEID,WS-NUMERO,WS-TYPEVOIE,WS-NOMVOIE,
-			WS-CODEPOSTAL,WS-VILLE,WS-PAYS,:WS-NUMETYPE 
-			FROM PILOTES, ADRESSE, PILOTAGE
+			WS-CODEPOSTAL,WS-VILLE,WS-PAYS
+			FROM PILOTES, ADRESSE
 			WHERE PILOTES.ADRESSE = ADRESSE.ADRESSEID
-			AND PILOTES.NUMPIL = PILOTAGE.NUMETYPE
 			AND PILOTES.NUMPIL = WS-NUMPIL
 		END-EXEC
 		
@@ -454,7 +687,6 @@ MAJ.
 		ACCEPT MAJ-CODEPOSTAL PIC Z(5) LINE 11 COL 25
 		ACCEPT MAJ-VILLE PIC X(20) LINE 12 COL 25
 		ACCEPT MAJ-PAYS PIC X(20) LINE 13 COL 25
-		ACCEPT MAJ-NUMETYPE PIC Z(3) LINE 14 COL 25
 		
 		MOVE MAJ-NOM TO WS-NOM
 		MOVE MAJ-PRENOM TO WS-PRENOM
@@ -464,7 +696,6 @@ MAJ.
 		MOVE MAJ-CODEPOSTAL TO WS-CODEPOSTAL
 		MOVE MAJ-VILLE TO WS-VILLE
 		MOVE MAJ-PAYS TO WS-PAYS
-		MOVE MAJ-NUMETYPE TO WS-NUMETYPE
 		
 		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o' 
 			EXEC SQL
@@ -478,12 +709,7 @@ MAJ.
 				PAYS=:WS-PAYS
 				WHERE ADRESSEID = WS-ADRESSEID
 			END-EXEC.
-			
-			EXEC SQL
-				UPDATE PILOTAGE SET NUMETYPE=:WS-NUMETYPE
-				WHERE NUMPIL = WS-NUMPIL
-			END-EXEC.
-			
+		
 			IF NOT SQLCODE=0
 				MOVE "ERREUR SQL" TO ERREURS
 			END-IF
@@ -518,9 +744,15 @@ MAJ.
 SUPPRESSION.
 	DISPLAY DELETE-SCREEN.
 	ACCEPT WDATE FROM DATE.
+	PERFORM RECHERCHE-PILOTE-PAR-NOM THRU RECHERCHE-PILOTE-PAR-NOM-EXIT.
+
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
     DISPLAY SCREEN-SUPPRESSION.
     ACCEPT SCREEN-SUPPRESSION.
-	ACCEPT NUMPILUSER LINE 04 COL 33.
+	IF NUMPILUSER = 0
+		ACCEPT NUMPILUSER LINE 04 COL 33
+	END-IF.
 	EXEC SQL
 		SELECT NUMPIL
 		INTO :WS-NUMPIL FROM PILOTES
@@ -569,13 +801,153 @@ SUPPRESSION.
 	END-IF.
 
 
+AJOUT-QUALIFICATION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-QUALIF-AJOUT.
+    ACCEPT SCREEN-QUALIF-AJOUT.
+	EXEC SQL
+		SELECT NUMPIL
+		INTO :WS-NUMPIL FROM PILOTES
+		WHERE NUMPILUSER = NUMPIL
+	END-EXEC.
+
+	EXEC SQL
+		SELECT NUMTYP,DESIGN
+		INTO :WS-NUMETYPE,:WS-DESIGN FROM TYPES
+		WHERE NUMTYP = WS-QUALNUMETYPE
+	END-EXEC.
+
+	IF WS-NUMPIL = 0 OR WS-NUMETYPE = 0
+		MOVE "Pilote ou type d'avion inconnu." TO ERREURS
+		PERFORM AJOUT-QUALIFICATION
+	ELSE
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+
+			COMPUTE WS-ANNEERENOUV = WANNEE + 2
+			STRING WJOUR "/" WMOIS "/" WANNEE DELIMITED BY SIZE
+				INTO WS-DATEPILOTAGE
+			STRING WJOUR "/" WMOIS "/" WS-ANNEERENOUV DELIMITED BY SIZE
+				INTO WS-DATERENOUV
+
+			EXEC SQL
+				INSERT INTO PILOTAGE(NUMETYPE,NUMPIL,DATEPILOTAGE,DATERENOUV)
+				VALUES(:WS-QUALNUMETYPE,:WS-NUMPIL,:WS-DATEPILOTAGE,
+				:WS-DATERENOUV)
+			END-EXEC
+
+			IF NOT SQLCODE=0
+				MOVE "ERREUR SQL" TO ERREURS
+			END-IF
+
+			MOVE "La qualification a bien été ajoutée." TO VALIDATION
+			DISPLAY DELETE-SCREEN
+			ACCEPT WDATE FROM DATE
+			DISPLAY SCREEN-VALIDQUALIF-AJOUT
+			ACCEPT SCREEN-VALIDQUALIF-AJOUT
+			ACCEPT CHOIX LINE 22 COL 01
+			IF CHOIX="m" OR CHOIX="M"
+				CALL "PAGE-ACCUEIL"
+			ELSE
+				STOP RUN
+			END-IF
+		ELSE
+			MOVE "La qualification n'a pas été ajoutée." TO VALIDATION
+			DISPLAY DELETE-SCREEN
+			ACCEPT WDATE FROM DATE
+			DISPLAY SCREEN-VALIDQUALIF-AJOUT
+			ACCEPT SCREEN-VALIDQUALIF-AJOUT
+			ACCEPT CHOIX LINE 22 COL 01
+			IF CHOIX="m" OR CHOIX="M"
+				CALL "PAGE-ACCUEIL"
+			ELSE
+				STOP RUN
+			END-IF
+		END-IF
+	END-IF.
+
+RETRAIT-QUALIFICATION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-QUALIF-RETRAIT.
+    ACCEPT SCREEN-QUALIF-RETRAIT.
+	EXEC SQL
+		SELECT NUMPIL
+		INTO :WS-NUMPIL FROM PILOTES
+		WHERE NUMPILUSER = NUMPIL
+	END-EXEC.
+
+	IF WS-NUMPIL = 0
+		MOVE "Pilote inconnu." TO ERREURS
+		PERFORM RETRAIT-QUALIFICATION
+	ELSE
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+
+			EXEC SQL
+				DELETE FROM PILOTAGE
+				WHERE NUMPIL = :WS-NUMPIL
+				AND NUMETYPE = :WS-QUALNUMETYPE
+			END-EXEC
+
+			IF NOT SQLCODE=0
+				MOVE "ERREUR SQL" TO ERREURS
+			END-IF
+
+			MOVE "La qualification a bien été retirée." TO VALIDATION
+			DISPLAY DELETE-SCREEN
+			ACCEPT WDATE FROM DATE
+			DISPLAY SCREEN-VALIDQUALIF-RETRAIT
+			ACCEPT SCREEN-VALIDQUALIF-RETRAIT
+			ACCEPT CHOIX LINE 22 COL 01
+			IF CHOIX="m" OR CHOIX="M"
+				CALL "PAGE-ACCUEIL"
+			ELSE
+				STOP RUN
+			END-IF
+		ELSE
+			MOVE "La qualification n'a pas été retirée." TO VALIDATION
+			DISPLAY DELETE-SCREEN
+			ACCEPT WDATE FROM DATE
+			DISPLAY SCREEN-VALIDQUALIF-RETRAIT
+			ACCEPT SCREEN-VALIDQUALIF-RETRAIT
+			ACCEPT CHOIX LINE 22 COL 01
+			IF CHOIX="m" OR CHOIX="M"
+				CALL "PAGE-ACCUEIL"
+			ELSE
+				STOP RUN
+			END-IF
+		END-IF
+	END-IF.
+
 ERREURS-CHOIX.
 	ADD 1 TO I.
         IF I=3
+			PERFORM JOURNALISATION-VERROU
 			GO TO FIN
-        ELSE 
+        ELSE
             SUBTRACT I FROM 3 GIVING NB-ESSAI.
             MOVE "Erreur, nombre de tentatives restantes : " TO ERREURS
             PERFORM DEBUT.
+
+***** JOURNALISATION DU VERROUILLAGE APRES 3 SAISIES ERRONEES
+JOURNALISATION-VERROU.
+	EXEC SQL
+		SELECT LAST(NUMAUDIT)
+		INTO :WS-NUMAUDIT FROM AUDIT_VERROU
+	END-EXEC.
+	ADD 1 TO WS-NUMAUDIT.
+
+	MOVE "F3" TO WS-PROGRAMME.
+	MOVE CHOIX TO WS-DERNIERESAISIE.
+	MOVE WDATE TO WS-DATAUDIT.
+	ACCEPT WS-HEUREAUDIT FROM TIME.
+
+	EXEC SQL
+		INSERT INTO AUDIT_VERROU(NUMAUDIT,PROGRAMME,DERNIERESAISIE,DATAUDIT,
+		HEUREAUDIT)
+		VALUES(:WS-NUMAUDIT,:WS-PROGRAMME,:WS-DERNIERESAISIE,:WS-DATAUDIT,
+		:WS-HEUREAUDIT)
+	END-EXEC.
+
 FIN.
 	STOP RUN.
\ No newline at end of file
