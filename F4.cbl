@@ -0,0 +1,515 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. F4.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77 VALIDATION PIC X(42) VALUE IS " ".
+77 CHOIX PIC X.
+77 CHOIXACTION PIC X.
+77 CHOIXVALIDATION PIC X.
+77 I PIC 9 VALUE IS 0.
+77 ERREURS PIC X(50) VALUE IS " ".
+77 NB-ESSAI PIC Z VALUE IS 0.
+77 CODAVUSER PIC Z(3).
+77 MAJ-CODTYP PIC X(2).
+77 MAJ-CPTHORAV PIC Z(6).
+77 MAJ-CPTINTER PIC Z(6).
+77 MAJ-INFOS PIC X(50).
+77 MAJ-ETATAV PIC X.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+****************************************
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+	EXEC SQL
+		INCLUDE AVIONS
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AVIONS.
+			05 WS-CODAV PIC 9(3) VALUE IS 0.
+			05 WS-CODTYP PIC X(2).
+			05 WS-CPTHORAV PIC 9(6).
+			05 WS-CPTINTER PIC 9(6).
+			05 WS-INFOS PIC X(50).
+			05 WS-ETATAV PIC X.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+****************************************
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+	EXEC SQL
+		INCLUDE TYPES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-TYPES.
+			05 WS-NUMTYP PIC X(2).
+			05 WS-DESIGN PIC X(20).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+****************************************
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+	EXEC SQL
+		INCLUDE CONTROLES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-CONTROLES.
+			05 WS-NUMCONTROL PIC 9(3) VALUE IS 0.
+			05 WS-RESCONTROL PIC 9 VALUE IS 0.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+***** DATECONTROL EST STOCKEE AU FORMAT JJ/MM/AAAA (10 CARACTERES, ANNEE
+***** SUR 4 CHIFFRES) : ASSEMBLEE HORS SECTION DECLARE COMME LES AUTRES
+***** DATES COMPOSEES DU PROGICIEL
+01 WS-DATECONTROL-INSERT.
+   02 WS-JOURCONTROL PIC 99.
+   02 FILLER PIC X VALUE "/".
+   02 WS-MOISCONTROL PIC 99.
+   02 FILLER PIC X VALUE "/".
+   02 WS-SIECLECONTROL PIC 99 VALUE IS 20.
+   02 WS-ANNEECONTROL PIC 99.
+
+**** IMPORT TABLE AUDIT_VERROU
+	EXEC SQL
+		INCLUDE AUDIT_VERROU
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AUDIT-VERROU.
+			05 WS-NUMAUDIT PIC 9(5).
+			05 WS-PROGRAMME PIC X(8).
+			05 WS-DERNIERESAISIE PIC X(50).
+			05 WS-DATAUDIT PIC X(8).
+			05 WS-HEUREAUDIT PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+LINKAGE SECTION.
+SCREEN SECTION.
+  01 DELETE-SCREEN BLANK SCREEN.
+  01  SCREEN-ACCUEIL.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "-".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "-".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Application de gestion Aeroclub".
+      05 LINE 04 COL 01 VALUE "MISE A JOUR DES AVIONS".
+      05 LINE 05 COL 01 VALUE "******************".
+	  05 LINE 07 COL 01 VALUE "1 : Enregistrer un nouvel avion".
+	  05 LINE 08 COL 01 VALUE "2 : Mettre à jour les informations d'un avion".
+	  05 LINE 09 COL 01 VALUE "3 : Mettre un avion hors service".
+	  05 LINE 10 COL 01 VALUE "4 : Ne rien faire".
+	  05 LINE 11 COL 01 VALUE "Taper le chiffre correspondant à votre choix : ".
+	  05 line 11 COL 48 PIC X TO CHOIXACTION.
+	  05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+	  05 LINE 20 COL 42 PIC Z FROM NB-ESSAI.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-CREATION.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "Enregistrement d'un nouvel avion".
+	  05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Type d'avion (code) : ".
+	  05 LINE 05 COL 23 PIC X(2) TO WS-CODTYP.
+	  05 LINE 06 COL 01 VALUE "Compteur horaire initial : ".
+	  05 LINE 06 COL 28 PIC 9(6) TO WS-CPTHORAV.
+	  05 LINE 07 COL 01 VALUE "Compteur intermédiaire initial : ".
+	  05 LINE 07 COL 34 PIC 9(6) TO WS-CPTINTER.
+	  05 LINE 08 COL 01 VALUE "Informations : ".
+	  05 LINE 08 COL 16 PIC X(50) TO WS-INFOS.
+	  05 LINE 09 COL 01 VALUE "Etat de l'avion (E/M/H) : ".
+	  05 LINE 09 COL 27 PIC X TO WS-ETATAV.
+	  05 LINE 11 COL 01 VALUE "Voulez-vous valider les informations saisies ? O/N ".
+	  05 LINE 11 COL 53 PIC X TO CHOIXVALIDATION.
+      05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+	  05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) : ".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-VALIDCREATION.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "Enregistrement d'un nouvel avion".
+	  05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 17 COL 01 PIC X(42) FROM VALIDATION.
+	  05 LINE 17 COL 43 PIC Z(3) FROM WS-CODAV.
+      05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+	  05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) : ".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-MAJ.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "******************".
+	  05 LINE 04 COL 01 VALUE "Entrez le numéro d'avion : ".
+	  05 LINE 04 COL 29 PIC Z(3) TO CODAVUSER.
+	  05 LINE 05 COL 01 VALUE "Veuillez saisir chacune des informations suivantes ou les modifier.".
+	  05 LINE 06 COL 01 PIC X(2) FROM WS-CODTYP.
+	  05 LINE 06 COL 25 PIC X(2) TO MAJ-CODTYP.
+	  05 LINE 07 COL 01 PIC 9(6) FROM WS-CPTHORAV.
+	  05 LINE 07 COL 25 PIC 9(6) TO MAJ-CPTHORAV.
+	  05 LINE 08 COL 01 PIC 9(6) FROM WS-CPTINTER.
+	  05 LINE 08 COL 25 PIC 9(6) TO MAJ-CPTINTER.
+	  05 LINE 09 COL 01 PIC X(50) FROM WS-INFOS.
+	  05 LINE 09 COL 55 PIC X(50) TO MAJ-INFOS.
+	  05 LINE 10 COL 01 PIC X FROM WS-ETATAV.
+	  05 LINE 10 COL 25 PIC X TO MAJ-ETATAV.
+	  05 LINE 12 COL 01 VALUE "Voulez-vous valider les informations saisies ? O/N ".
+	  05 LINE 12 COL 52 PIC X TO CHOIXVALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-VALIDMAJ.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "******************".
+	  05 LINE 15 COL 01 PIC X(42) FROM VALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-SUPPRESSION.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "******************".
+	  05 LINE 04 COL 01 VALUE "Entrez le numéro d'avion : ".
+	  05 LINE 04 COL 29 PIC Z(3) TO CODAVUSER.
+	  05 LINE 05 COL 01 VALUE "Désirez-vous vraiment mettre cet avion hors service ? O/N ".
+	  05 LINE 05 COL 61 PIC X TO CHOIXVALIDATION.
+      05 LINE 06 COL 01 PIC X(42) FROM VALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-VALIDSUPPRESSION.
+	  05 LINE 01 COL 01 VALUE "******************".
+	  05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+	  05 LINE 03 COL 01 VALUE "******************".
+	  05 LINE 06 COL 01 PIC X(42) FROM VALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	PERFORM AFFICHAGE THRU EVALUATE-CHOIX.
+
+AFFICHAGE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-ACCUEIL.
+    ACCEPT SCREEN-ACCUEIL.
+
+MENU.
+EVALUATE CHOIXACTION
+    WHEN "1"
+        PERFORM CREATION
+    WHEN "2"
+        PERFORM MAJ
+    WHEN "3"
+        PERFORM SUPPRESSION
+	WHEN "4"
+        GO TO DEBUT
+	WHEN OTHER
+	   MOVE "Erreur dans votre choix." TO ERREURS
+	   GO TO DEBUT
+END-EVALUATE.
+
+EVALUATE-CHOIX.
+	ACCEPT CHOIX LINE 22 COL 01.
+	IF CHOIX="m" OR CHOIX="M"
+		CALL "PAGE-ACCUEIL"
+	ELSE IF CHOIX="Q" OR CHOIX="q"
+		STOP RUN
+	ELSE
+		PERFORM ERREURS-CHOIX
+	END-IF.
+
+CREATION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-CREATION.
+    ACCEPT SCREEN-CREATION.
+	ACCEPT WS-CODTYP LINE 05 COL 23.
+	ACCEPT WS-CPTHORAV LINE 06 COL 28.
+	ACCEPT WS-CPTINTER LINE 07 COL 34.
+	ACCEPT WS-INFOS LINE 08 COL 16.
+	ACCEPT WS-ETATAV LINE 09 COL 27.
+	ACCEPT CHOIXVALIDATION LINE 11 COL 53.
+
+	IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+
+		EXEC SQL
+			SELECT NUMTYP
+			INTO :WS-NUMTYP FROM TYPES
+			WHERE NUMTYP = :WS-CODTYP
+		END-EXEC
+
+		IF NOT SQLCODE = 0
+			MOVE "Ce type d'avion n'existe pas." TO ERREURS
+			GO TO EVALUATE-CHOIX
+		END-IF
+
+		EXEC SQL
+			SELECT LAST(CODAV)
+			INTO :WS-CODAV FROM AVIONS
+		END-EXEC
+		ADD 1 TO WS-CODAV
+
+		EXEC SQL
+			INSERT INTO AVIONS(CODAV,CODTYP,CPTHORAV,CPTINTER,INFOS,ETATAV)
+			VALUES(:WS-CODAV,:WS-CODTYP,:WS-CPTHORAV,:WS-CPTINTER,:WS-INFOS,
+			:WS-ETATAV)
+		END-EXEC
+
+		IF NOT SQLCODE=0
+			MOVE "ERREUR SQL" TO ERREURS
+		END-IF
+
+***** LE NOUVEL AVION N'A PAS ENCORE ETE CONTROLE : RESCONTROL=0
+***** (AUCUN RESULTAT) ET DATECONTROL = LA DATE DU JOUR, POUR QU'IL
+***** APPARAISSE DANS LE RECAP F5 (JOINTURE AVIONS/CONTROLES)
+		MOVE WJOUR TO WS-JOURCONTROL
+		MOVE WMOIS TO WS-MOISCONTROL
+		MOVE WANNEE TO WS-ANNEECONTROL
+		MOVE 0 TO WS-RESCONTROL
+
+		EXEC SQL
+			SELECT LAST(NUMCONTROL)
+			INTO :WS-NUMCONTROL FROM CONTROLES
+		END-EXEC
+		ADD 1 TO WS-NUMCONTROL
+
+		EXEC SQL
+			INSERT INTO CONTROLES(NUMCONTROL,NUMAVION,DATECONTROL,RESCONTROL)
+			VALUES(:WS-NUMCONTROL,:WS-CODAV,:WS-DATECONTROL-INSERT,
+			:WS-RESCONTROL)
+		END-EXEC
+
+		IF NOT SQLCODE=0
+			MOVE "ERREUR SQL" TO ERREURS
+		END-IF
+
+		MOVE "Avion enregistré. Son numéro est : " TO VALIDATION
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-VALIDCREATION
+		ACCEPT SCREEN-VALIDCREATION
+		ACCEPT CHOIX LINE 22 COL 01
+		IF CHOIX="m" OR CHOIX="M"
+			CALL "PAGE-ACCUEIL"
+		ELSE
+			STOP RUN
+		END-IF
+	ELSE
+		ACCEPT CHOIX LINE 22 COL 01
+		IF CHOIX="m" OR CHOIX="M"
+			CALL "PAGE-ACCUEIL"
+		ELSE
+			STOP RUN
+		END-IF
+	END-IF.
+
+MAJ.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-MAJ.
+    ACCEPT SCREEN-MAJ.
+	ACCEPT CODAVUSER LINE 04 COL 29.
+	EXEC SQL
+		SELECT CODAV, CODTYP, CPTHORAV, CPTINTER, INFOS, ETATAV
+		INTO :WS-CODAV, :WS-CODTYP, :WS-CPTHORAV, :WS-CPTINTER, :WS-INFOS,
+		:WS-ETATAV FROM AVIONS
+		WHERE CODAV = :CODAVUSER
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Cet avion n'existe pas." TO ERREURS
+		PERFORM MAJ
+	ELSE
+		ACCEPT MAJ-CODTYP PIC X(2) LINE 06 COL 25
+		ACCEPT MAJ-CPTHORAV PIC 9(6) LINE 07 COL 25
+		ACCEPT MAJ-CPTINTER PIC 9(6) LINE 08 COL 25
+		ACCEPT MAJ-INFOS PIC X(50) LINE 09 COL 55
+		ACCEPT MAJ-ETATAV PIC X LINE 10 COL 25
+		ACCEPT CHOIXVALIDATION LINE 12 COL 52
+
+		MOVE MAJ-CODTYP TO WS-CODTYP
+		MOVE MAJ-CPTHORAV TO WS-CPTHORAV
+		MOVE MAJ-CPTINTER TO WS-CPTINTER
+		MOVE MAJ-INFOS TO WS-INFOS
+		MOVE MAJ-ETATAV TO WS-ETATAV
+
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			EXEC SQL
+				UPDATE AVIONS SET CODTYP=:WS-CODTYP, CPTHORAV=:WS-CPTHORAV,
+				CPTINTER=:WS-CPTINTER, INFOS=:WS-INFOS, ETATAV=:WS-ETATAV
+				WHERE CODAV = :WS-CODAV
+			END-EXEC.
+
+			IF NOT SQLCODE=0
+				MOVE "ERREUR SQL" TO ERREURS
+			END-IF
+
+			MOVE "Les informations ont bien été modifiées." TO VALIDATION
+			DISPLAY DELETE-SCREEN
+			ACCEPT WDATE FROM DATE
+			DISPLAY SCREEN-VALIDMAJ
+			ACCEPT SCREEN-VALIDMAJ
+			ACCEPT CHOIX LINE 22 COL 01
+			IF CHOIX="m" OR CHOIX="M"
+				CALL "PAGE-ACCUEIL"
+			ELSE
+				STOP RUN
+			END-IF
+		ELSE
+			MOVE "Les informations n'ont pas été modifiées." TO VALIDATION
+			DISPLAY DELETE-SCREEN
+			ACCEPT WDATE FROM DATE
+			DISPLAY SCREEN-VALIDMAJ
+			ACCEPT SCREEN-VALIDMAJ
+			ACCEPT CHOIX LINE 22 COL 01
+			IF CHOIX="m" OR CHOIX="M"
+				CALL "PAGE-ACCUEIL"
+			ELSE
+				STOP RUN
+			END-IF
+		END-IF
+	END-IF.
+
+SUPPRESSION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SUPPRESSION.
+    ACCEPT SCREEN-SUPPRESSION.
+	ACCEPT CODAVUSER LINE 04 COL 29.
+	EXEC SQL
+		SELECT CODAV
+		INTO :WS-CODAV FROM AVIONS
+		WHERE CODAV = :CODAVUSER
+	END-EXEC.
+
+	IF NOT SQLCODE = 0
+		MOVE "Cet avion n'existe pas." TO ERREURS
+		PERFORM SUPPRESSION
+	ELSE
+		ACCEPT CHOIXVALIDATION LINE 05 COL 61
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+
+			MOVE "H" TO WS-ETATAV
+
+			EXEC SQL
+				UPDATE AVIONS SET ETATAV=:WS-ETATAV
+				WHERE CODAV = :WS-CODAV
+			END-EXEC
+
+			MOVE "L'avion a bien été mis hors service." TO VALIDATION
+			DISPLAY DELETE-SCREEN
+			ACCEPT WDATE FROM DATE
+			DISPLAY SCREEN-VALIDSUPPRESSION
+			ACCEPT SCREEN-VALIDSUPPRESSION
+			ACCEPT CHOIX LINE 22 COL 01
+			IF CHOIX="m" OR CHOIX="M"
+				CALL "PAGE-ACCUEIL"
+			ELSE
+				STOP RUN
+			END-IF
+		ELSE
+			MOVE "L'avion n'a pas été mis hors service." TO VALIDATION
+			DISPLAY DELETE-SCREEN
+			ACCEPT WDATE FROM DATE
+			DISPLAY SCREEN-VALIDSUPPRESSION
+			ACCEPT SCREEN-VALIDSUPPRESSION
+			ACCEPT CHOIX LINE 22 COL 01
+			IF CHOIX="m" OR CHOIX="M"
+				CALL "PAGE-ACCUEIL"
+			ELSE
+				STOP RUN
+			END-IF
+		END-IF
+	END-IF.
+
+ERREURS-CHOIX.
+	ADD 1 TO I.
+        IF I=3
+			PERFORM JOURNALISATION-VERROU
+			GO TO FIN
+        ELSE
+            SUBTRACT I FROM 3 GIVING NB-ESSAI.
+            MOVE "Erreur, nombre de tentatives restantes : " TO ERREURS.
+            PERFORM DEBUT.
+
+***** JOURNALISATION DU VERROUILLAGE APRES 3 SAISIES ERRONEES
+JOURNALISATION-VERROU.
+	EXEC SQL
+		SELECT LAST(NUMAUDIT)
+		INTO :WS-NUMAUDIT FROM AUDIT_VERROU
+	END-EXEC.
+	ADD 1 TO WS-NUMAUDIT.
+
+	MOVE "F4" TO WS-PROGRAMME.
+	MOVE CHOIX TO WS-DERNIERESAISIE.
+	MOVE WDATE TO WS-DATAUDIT.
+	ACCEPT WS-HEUREAUDIT FROM TIME.
+
+	EXEC SQL
+		INSERT INTO AUDIT_VERROU(NUMAUDIT,PROGRAMME,DERNIERESAISIE,DATAUDIT,
+		HEUREAUDIT)
+		VALUES(:WS-NUMAUDIT,:WS-PROGRAMME,:WS-DERNIERESAISIE,:WS-DATAUDIT,
+		:WS-HEUREAUDIT)
+	END-EXEC.
+
+FIN.
+	STOP RUN.
