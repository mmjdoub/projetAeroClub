@@ -0,0 +1,174 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. F5.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77 CHOIX PIC X.
+77 SUIVANT PIC X.
+77 ERREURS PIC X(50) VALUE IS " ".
+77 NB-ESSAI PIC Z VALUE IS 0.
+77 I PIC 9 VALUE IS 0.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+	EXEC SQL
+		INCLUDE AVIONS,TYPES,CONTROLES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-RECAP-AVION.
+			05 WS-CODAV PIC Z(3).
+			05 WS-DESIGN PIC X(20).
+			05 WS-CPTHORAV PIC Z(6).
+			05 WS-CPTINTER PIC Z(6).
+			05 WS-RESCONTROL PIC Z.
+			05 WS-DATECONTROL PIC X(10).
+			05 WS-ETATAV PIC X.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE AUDIT_VERROU
+	EXEC SQL
+		INCLUDE AUDIT_VERROU
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AUDIT-VERROU.
+			05 WS-NUMAUDIT PIC 9(5).
+			05 WS-PROGRAMME PIC X(8).
+			05 WS-DERNIERESAISIE PIC X(50).
+			05 WS-DATAUDIT PIC X(8).
+			05 WS-HEUREAUDIT PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+LINKAGE SECTION.
+SCREEN SECTION.
+  01 DELETE-SCREEN BLANK SCREEN.
+  01  SCREEN-LIGNE.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "RECAPITULATIF AVIONS".
+      05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Avion |  Type      | Cpt.hor | Cpt.int | Der.ctrl | Date ctrl  | Etat".
+	  05 LINE 06 COL 01 PIC Z(3) FROM WS-CODAV.
+	  05 LINE 06 COL 06 PIC X(20) FROM WS-DESIGN.
+	  05 LINE 06 COL 27 PIC Z(6) FROM WS-CPTHORAV.
+	  05 LINE 06 COL 36 PIC Z(6) FROM WS-CPTINTER.
+	  05 LINE 06 COL 45 PIC Z FROM WS-RESCONTROL.
+	  05 LINE 06 COL 55 PIC X(10) FROM WS-DATECONTROL.
+	  05 LINE 06 COL 68 PIC X FROM WS-ETATAV.
+	  05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+	  05 LINE 20 COL 42 PIC Z FROM NB-ESSAI.
+	  05 LINE 21 COL 01 VALUE "VOIR L'AVION SUIVANT (S), REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	PERFORM AFFICHAGE THRU EVALUATE-CHOIX.
+
+AFFICHAGE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+
+	EXEC SQL
+		DECLARE AVIONCUR CURSOR FOR
+		SELECT AVIONS.CODAV, TYPES.DESIGN, AVIONS.CPTHORAV, AVIONS.CPTINTER,
+		CONTROLES.RESCONTROL, CONTROLES.DATECONTROL, AVIONS.ETATAV
+		FROM AVIONS, TYPES, CONTROLES
+		WHERE AVIONS.CODTYP = TYPES.NUMTYP
+		AND CONTROLES.NUMAVION = AVIONS.CODAV
+		ORDER BY AVIONS.CODAV
+	END-EXEC.
+
+	EXEC SQL
+		OPEN AVIONCUR
+	END-EXEC.
+
+	PERFORM LIGNE-SUIVANTE.
+
+LIGNE-SUIVANTE.
+	EXEC SQL
+		FETCH AVIONCUR
+		INTO :WS-CODAV, :WS-DESIGN, :WS-CPTHORAV, :WS-CPTINTER,
+		:WS-RESCONTROL, :WS-DATECONTROL, :WS-ETATAV
+	END-EXEC.
+
+	IF SQLCODE = 100
+		MOVE "Fin de la liste des avions." TO ERREURS
+		GO TO EVALUATE-CHOIX
+	END-IF.
+
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-LIGNE.
+	ACCEPT SUIVANT LINE 22 COL 01.
+
+	IF SUIVANT = "s" OR SUIVANT = "S"
+		PERFORM LIGNE-SUIVANTE
+	ELSE
+		MOVE SUIVANT TO CHOIX
+	END-IF.
+
+EVALUATE-CHOIX.
+	IF CHOIX="m" OR CHOIX="M"
+		EXEC SQL
+			CLOSE AVIONCUR
+		END-EXEC
+		CALL "PAGE-ACCUEIL"
+	ELSE IF CHOIX="Q" OR CHOIX="q"
+		EXEC SQL
+			CLOSE AVIONCUR
+		END-EXEC
+		STOP RUN
+	ELSE
+		PERFORM ERREURS-CHOIX
+	END-IF.
+
+ERREURS-CHOIX.
+	ADD 1 TO I.
+        IF I=3
+			PERFORM JOURNALISATION-VERROU
+			GO TO FIN
+        ELSE
+            SUBTRACT I FROM 3 GIVING NB-ESSAI.
+            MOVE "ERREUR, NOMBRE DE TENTATIVES RESTANTES : " TO ERREURS.
+            PERFORM DEBUT.
+
+
+***** JOURNALISATION DU VERROUILLAGE APRES 3 SAISIES ERRONEES
+JOURNALISATION-VERROU.
+	EXEC SQL
+		SELECT LAST(NUMAUDIT)
+		INTO :WS-NUMAUDIT FROM AUDIT_VERROU
+	END-EXEC.
+	ADD 1 TO WS-NUMAUDIT.
+
+	MOVE "F5" TO WS-PROGRAMME.
+	MOVE CHOIX TO WS-DERNIERESAISIE.
+	MOVE WDATE TO WS-DATAUDIT.
+	ACCEPT WS-HEUREAUDIT FROM TIME.
+
+	EXEC SQL
+		INSERT INTO AUDIT_VERROU(NUMAUDIT,PROGRAMME,DERNIERESAISIE,DATAUDIT,
+		HEUREAUDIT)
+		VALUES(:WS-NUMAUDIT,:WS-PROGRAMME,:WS-DERNIERESAISIE,:WS-DATAUDIT,
+		:WS-HEUREAUDIT)
+	END-EXEC.
+
+FIN.
+    STOP RUN.
