@@ -0,0 +1,174 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. F6.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77 CHOIX PIC X.
+77 SUIVANT PIC X.
+77 ERREURS PIC X(50) VALUE IS " ".
+77 NB-ESSAI PIC Z VALUE IS 0.
+77 I PIC 9 VALUE IS 0.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+	EXEC SQL
+		INCLUDE PILOTES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-RECAP-PILOTE.
+			05 WS-NUMPIL PIC Z(3).
+			05 WS-NOM PIC X(20).
+			05 WS-PRENOM PIC X(20).
+			05 WS-CIV PIC Z(3).
+			05 WS-NBHVOL PIC Z(6).
+			05 WS-ETAT_SANTE PIC X.
+			05 WS-ETAT_SIT PIC X.
+			05 WS-ETAT_PRES PIC X.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE AUDIT_VERROU
+	EXEC SQL
+		INCLUDE AUDIT_VERROU
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AUDIT-VERROU.
+			05 WS-NUMAUDIT PIC 9(5).
+			05 WS-PROGRAMME PIC X(8).
+			05 WS-DERNIERESAISIE PIC X(50).
+			05 WS-DATAUDIT PIC X(8).
+			05 WS-HEUREAUDIT PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+LINKAGE SECTION.
+SCREEN SECTION.
+  01 DELETE-SCREEN BLANK SCREEN.
+  01  SCREEN-LIGNE.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "RECAPITULATIF DES PILOTES".
+      05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "NUMPIL | NOM                  | PRENOM               | CIV | HVOL | SAN | SIT | PRES".
+	  05 LINE 06 COL 01 PIC Z(3) FROM WS-NUMPIL.
+	  05 LINE 06 COL 09 PIC X(20) FROM WS-NOM.
+	  05 LINE 06 COL 31 PIC X(20) FROM WS-PRENOM.
+	  05 LINE 06 COL 53 PIC Z(3) FROM WS-CIV.
+	  05 LINE 06 COL 59 PIC Z(6) FROM WS-NBHVOL.
+	  05 LINE 06 COL 68 PIC X FROM WS-ETAT_SANTE.
+	  05 LINE 06 COL 74 PIC X FROM WS-ETAT_SIT.
+	  05 LINE 06 COL 80 PIC X FROM WS-ETAT_PRES.
+	  05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+	  05 LINE 20 COL 42 PIC Z FROM NB-ESSAI.
+	  05 LINE 21 COL 01 VALUE "VOIR LE PILOTE SUIVANT (S), REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	PERFORM AFFICHAGE THRU EVALUATE-CHOIX.
+
+AFFICHAGE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+
+	EXEC SQL
+		DECLARE PILOTECUR CURSOR FOR
+		SELECT NUMPIL, NOM, PRENOM, CIV, NBHVOL, ETAT_SANTE, ETAT_SIT,
+		ETAT_PRES
+		FROM PILOTES
+		ORDER BY NUMPIL
+	END-EXEC.
+
+	EXEC SQL
+		OPEN PILOTECUR
+	END-EXEC.
+
+	PERFORM LIGNE-SUIVANTE.
+
+LIGNE-SUIVANTE.
+	EXEC SQL
+		FETCH PILOTECUR
+		INTO :WS-NUMPIL, :WS-NOM, :WS-PRENOM, :WS-CIV, :WS-NBHVOL,
+		:WS-ETAT_SANTE, :WS-ETAT_SIT, :WS-ETAT_PRES
+	END-EXEC.
+
+	IF SQLCODE = 100
+		MOVE "Fin de la liste des pilotes." TO ERREURS
+		GO TO EVALUATE-CHOIX
+	END-IF.
+
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-LIGNE.
+	ACCEPT SUIVANT LINE 22 COL 01.
+
+	IF SUIVANT = "s" OR SUIVANT = "S"
+		PERFORM LIGNE-SUIVANTE
+	ELSE
+		MOVE SUIVANT TO CHOIX
+	END-IF.
+
+EVALUATE-CHOIX.
+	IF CHOIX="m" OR CHOIX="M"
+		EXEC SQL
+			CLOSE PILOTECUR
+		END-EXEC
+		CALL "PAGE-ACCUEIL"
+	ELSE IF CHOIX="Q" OR CHOIX="q"
+		EXEC SQL
+			CLOSE PILOTECUR
+		END-EXEC
+		STOP RUN
+	ELSE
+		PERFORM ERREURS-CHOIX
+	END-IF.
+
+ERREURS-CHOIX.
+	ADD 1 TO I.
+        IF I=3
+			PERFORM JOURNALISATION-VERROU
+			GO TO FIN
+        ELSE
+            SUBTRACT I FROM 3 GIVING NB-ESSAI.
+            MOVE "ERREUR, NOMBRE DE TENTATIVES RESTANTES : " TO ERREURS.
+            PERFORM DEBUT.
+
+
+***** JOURNALISATION DU VERROUILLAGE APRES 3 SAISIES ERRONEES
+JOURNALISATION-VERROU.
+	EXEC SQL
+		SELECT LAST(NUMAUDIT)
+		INTO :WS-NUMAUDIT FROM AUDIT_VERROU
+	END-EXEC.
+	ADD 1 TO WS-NUMAUDIT.
+
+	MOVE "F6" TO WS-PROGRAMME.
+	MOVE CHOIX TO WS-DERNIERESAISIE.
+	MOVE WDATE TO WS-DATAUDIT.
+	ACCEPT WS-HEUREAUDIT FROM TIME.
+
+	EXEC SQL
+		INSERT INTO AUDIT_VERROU(NUMAUDIT,PROGRAMME,DERNIERESAISIE,DATAUDIT,
+		HEUREAUDIT)
+		VALUES(:WS-NUMAUDIT,:WS-PROGRAMME,:WS-DERNIERESAISIE,:WS-DATAUDIT,
+		:WS-HEUREAUDIT)
+	END-EXEC.
+
+FIN.
+    STOP RUN.
