@@ -21,12 +21,12 @@ WORKING-STORAGE SECTION.
 	END-EXEC.
 	
 	EXEC SQL
-		INCLUDE VOLS,TYPES
+		INCLUDE VOLS,TYPES,TARIFS
 	END-EXEC.
 	
 	EXEC SQL BEGIN DECLARE SECTION
 	END-EXEC.
-		01 WS-VOLSTYPES. 
+		01 WS-VOLSTYPES.
 			05 WS-NUMVOL PIC 9(6).
 			05 WS-DATEDEB PIC X(10).
 			05 WS-DATEFIN PIC X(10).
@@ -40,10 +40,44 @@ WORKING-STORAGE SECTION.
 			05 WS-TOTALVOLAV PIC Z(6)VZZ.
 			05 WS-NBHVOL PIC Z(6).
 			05 WS-COUTVOL PIC Z(4)VZZ.
+			05 WS-PREVPIL PIC 9(3) VALUE IS 0.
+			05 WS-TOTALPIL PIC 9(6)V99 VALUE IS 0.
+			05 WS-PREVAV PIC Z(3) VALUE IS 0.
 		
 	EXEC SQL END DECLARE SECTION
 	END-EXEC.
-	   
+
+**** IMPORT TABLE FACTURES
+	EXEC SQL
+		INCLUDE FACTURES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-FACTURES.
+			05 WS-NUMFACT PIC 9(6).
+			05 WS-MONTANT PIC 9(6)V99.
+			05 WS-DATEGEN PIC X(8).
+			05 WS-ETATPAIEMENT PIC X.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE AUDIT_VERROU
+	EXEC SQL
+		INCLUDE AUDIT_VERROU
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AUDIT-VERROU.
+			05 WS-NUMAUDIT PIC 9(5).
+			05 WS-PROGRAMME PIC X(8).
+			05 WS-DERNIERESAISIE PIC X(50).
+			05 WS-DATAUDIT PIC X(8).
+			05 WS-HEUREAUDIT PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
 LINKAGE SECTION.
 SCREEN SECTION.
   01 DELETE-SCREEN BLANK SCREEN.
@@ -139,32 +173,100 @@ AFFICHAGE.
 	
 FACTURATION.
 
+	MOVE 0 TO WS-TOTALVOLAV.
+	MOVE 0 TO WS-TOTALPIL.
+	MOVE 0 TO WS-PREVPIL.
+	MOVE 0 TO WS-PREVAV.
+
+***** LE TARIF APPLIQUE EST CELUI EN VIGUEUR, POUR LE TYPE DE L'AVION,
+***** A LA DATE DE DEPART DU VOL (TARIFS.DATEFIN A BLANC = TOUJOURS EN
+***** VIGUEUR)
 	EXEC SQL
 		DECLARE VOLTYPCUR CURSOR FOR
-		SELECT NUMAV,TARIF,DATEDEB,DATEFIN,DESTIN,CPTDEP,
-		CPTARR FROM AVIONS,VOLS,TYPES
+		SELECT VOLS.NUMPIL,NUMAV,TARIFS.TARIF,DATEDEB,DATEFIN,DESTIN,
+		CPTDEP,CPTARR FROM AVIONS,VOLS,TYPES,TARIFS
 		WHERE TYPES.NUMTYP = AVIONS.CODTYP
 		AND   VOLS.NUMAV = AVIONS.CODAV
+		AND   TARIFS.NUMTYP = TYPES.NUMTYP
+		AND   VOLS.DATEDEB >= TARIFS.DATEDEB
+		AND   (TARIFS.DATEFIN = " " OR VOLS.DATEDEB <= TARIFS.DATEFIN)
 		AND	  DATEDEB>=PERIOD1 AND DATEFIN<=PERIOD2
+		ORDER BY VOLS.NUMPIL, AVIONS.CODAV, DATEDEB
 	END-EXEC.
-	
+
 	EXEC SQL
 		OPEN VOLTYPCUR
 	END-EXEC.
-	
+
+	PERFORM VOL-SUIVANT THRU VOL-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	IF WS-PREVPIL NOT = 0
+		PERFORM EMISSION-FACTURE-PILOTE
+	END-IF.
+
 	EXEC SQL
 		CLOSE VOLTYPCUR
 	END-EXEC.
-  
-    PERFORM UNTIL SQLCODE=100 
-		
-		EXEC SQL
-			FETCH VOLTYPCUR
-			INTO :WS-NUMAV,:WS-TARIF,:WS-DATEDEB,WS-DATEFIN,WS-DESTIN,
-			WS-CPTDEP,WS-CPTARR
-		END-EXEC
-	
-	
+
+	GO TO EVALUATE-CHOIX.
+
+VOL-SUIVANT.
+	EXEC SQL
+		FETCH VOLTYPCUR
+		INTO :WS-NUMPIL,:WS-NUMAV,:WS-TARIF,:WS-DATEDEB,:WS-DATEFIN,
+		:WS-DESTIN,:WS-CPTDEP,:WS-CPTARR
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO VOL-SUIVANT-EXIT
+	END-IF.
+
+	IF WS-PREVPIL NOT = 0 AND WS-PREVPIL NOT = WS-NUMPIL
+		PERFORM EMISSION-FACTURE-PILOTE
+		MOVE 0 TO WS-TOTALPIL
+	END-IF.
+
+	IF WS-PREVAV NOT = 0 AND WS-PREVAV NOT = WS-NUMAV
+		MOVE 0 TO WS-TOTALVOLAV
+	END-IF.
+	MOVE WS-NUMAV TO WS-PREVAV.
+
+	COMPUTE WS-NBHVOL = WS-CPTARR - WS-CPTDEP.
+	COMPUTE WS-COUTVOL = WS-NBHVOL * WS-TARIF.
+	ADD WS-COUTVOL TO WS-TOTALVOLAV.
+	ADD WS-COUTVOL TO WS-TOTALPIL.
+	MOVE WS-NUMPIL TO WS-PREVPIL.
+
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-FACTURE.
+	ACCEPT SCREEN-FACTURE.
+
+VOL-SUIVANT-EXIT.
+	EXIT.
+
+EMISSION-FACTURE-PILOTE.
+	EXEC SQL
+		SELECT LAST(NUMFACT)
+		INTO :WS-NUMFACT FROM FACTURES
+	END-EXEC.
+	ADD 1 TO WS-NUMFACT.
+
+	MOVE WS-TOTALPIL TO WS-MONTANT.
+	MOVE WDATE TO WS-DATEGEN.
+	MOVE "N" TO WS-ETATPAIEMENT.
+
+	EXEC SQL
+		INSERT INTO FACTURES(NUMFACT,NUMPIL,PERIODEDEB,PERIODEFIN,MONTANT,
+		DATEGEN,ETATPAIEMENT)
+		VALUES(:WS-NUMFACT,:WS-PREVPIL,:PERIOD1,:PERIOD2,:WS-MONTANT,
+		:WS-DATEGEN,:WS-ETATPAIEMENT)
+	END-EXEC.
+
+	IF NOT SQLCODE = 0
+		MOVE "ERREUR SQL LORS DE L'EMISSION DE LA FACTURE" TO ERREURS
+	END-IF.
+
 EVALUATE-CHOIX.
 	ACCEPT CHOIX LINE 22 COL 01.
 	IF CHOIX="m" OR CHOIX="M"
@@ -178,11 +280,32 @@ EVALUATE-CHOIX.
 ERREURS-CHOIX.
 	ADD 1 TO I.
         IF I=3
+			PERFORM JOURNALISATION-VERROU
 			GO TO FIN
-        ELSE 
+        ELSE
             SUBTRACT I FROM 3 GIVING NB-ESSAI
             MOVE "ERREUR, NOMBRE DE TENTATIVES RESTANTES : " TO ERREURS
             PERFORM DEBUT.
-	
+
+***** JOURNALISATION DU VERROUILLAGE APRES 3 SAISIES ERRONEES
+JOURNALISATION-VERROU.
+	EXEC SQL
+		SELECT LAST(NUMAUDIT)
+		INTO :WS-NUMAUDIT FROM AUDIT_VERROU
+	END-EXEC.
+	ADD 1 TO WS-NUMAUDIT.
+
+	MOVE "F7" TO WS-PROGRAMME.
+	MOVE CHOIX TO WS-DERNIERESAISIE.
+	MOVE WDATE TO WS-DATAUDIT.
+	ACCEPT WS-HEUREAUDIT FROM TIME.
+
+	EXEC SQL
+		INSERT INTO AUDIT_VERROU(NUMAUDIT,PROGRAMME,DERNIERESAISIE,DATAUDIT,
+		HEUREAUDIT)
+		VALUES(:WS-NUMAUDIT,:WS-PROGRAMME,:WS-DERNIERESAISIE,:WS-DATAUDIT,
+		:WS-HEUREAUDIT)
+	END-EXEC.
+
 FIN.
 	STOP RUN.
\ No newline at end of file
