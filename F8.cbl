@@ -0,0 +1,254 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. F8.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+77 I PIC 9 VALUE 0.
+77 ERREURS PIC X(50) VALUE IS " ".
+77 VALIDATION PIC X(42) VALUE IS " ".
+77 NB-ESSAI PIC Z VALUE IS 0.
+77 CHOIX PIC X.
+77 CHOIXVALIDATION PIC X.
+
+**** VARIABLES DE SAISIE
+77 NUMPILUSER PIC Z(3).
+77 SAI-TYPVISIT PIC X.
+77 SAI-RESULTAT PIC X.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+01 WS-DATEVISIT PIC X(10).
+
+**** IMPORT SQLCA
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+**** IMPORT TABLE PILOTES
+	EXEC SQL
+		INCLUDE PILOTES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PILOTES.
+			05 WS-NUMPIL PIC 9(3).
+			05 WS-NOM PIC X(20).
+			05 WS-PRENOM PIC X(20).
+			05 WS-ETAT_SANTE PIC X.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE VISITES
+	EXEC SQL
+		INCLUDE VISITES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-VISITES.
+			05 WS-NUMVISIT PIC 9(3).
+			05 WS-TYPVISIT PIC X.
+			05 WS-RESULTAT PIC X.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE AUDIT_VERROU
+	EXEC SQL
+		INCLUDE AUDIT_VERROU
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AUDIT-VERROU.
+			05 WS-NUMAUDIT PIC 9(5).
+			05 WS-PROGRAMME PIC X(8).
+			05 WS-DERNIERESAISIE PIC X(50).
+			05 WS-DATAUDIT PIC X(8).
+			05 WS-HEUREAUDIT PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+LINKAGE SECTION.
+SCREEN SECTION.
+**** ECRAN DE SAISIE
+  01  DELETE-SCREEN BLANK SCREEN.
+  01  SCREEN-ACCUEIL.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Application de gestion Aeroclub".
+      05 LINE 04 COL 01 VALUE "VISITE MEDICALE D'UN PILOTE".
+      05 LINE 05 COL 01 VALUE "******************".
+	  05 LINE 06 COL 01 VALUE "Veuillez entrer le numéro du pilote :".
+	  05 LINE 07 COL 01 PIC Z(3) TO NUMPILUSER.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 20 COL 42 PIC Z FROM NB-ESSAI.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-VISITE.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "VISITE MEDICALE D'UN PILOTE".
+      05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Pilote : ".
+	  05 LINE 05 COL 10 PIC X(20) FROM WS-NOM.
+	  05 LINE 05 COL 31 PIC X(20) FROM WS-PRENOM.
+	  05 LINE 07 COL 01 VALUE "Type de visite (A : annuelle, S : spéciale) : ".
+	  05 LINE 07 COL 48 PIC X TO SAI-TYPVISIT.
+	  05 LINE 08 COL 01 VALUE "Résultat (1 : apte, 2 : inapte) : ".
+	  05 LINE 08 COL 35 PIC X TO SAI-RESULTAT.
+	  05 LINE 10 COL 01 VALUE "Voulez-vous valider les informations saisies ? O/N ".
+	  05 LINE 10 COL 53 PIC X TO CHOIXVALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-VALIDVISITE.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "VISITE MEDICALE D'UN PILOTE".
+      05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 PIC X(42) FROM VALIDATION.
+	  05 LINE 19 COL 01 VALUE "******************".
+      05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU(M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+
+PERFORM AFFICHE-ACCUEIL THRU EVALUATE-CHOIX.
+
+AFFICHE-ACCUEIL.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-ACCUEIL.
+    ACCEPT SCREEN-ACCUEIL.
+	ACCEPT NUMPILUSER LINE 07 COL 01.
+
+VISITE-MEDICALE.
+	EXEC SQL
+		SELECT NUMPIL, NOM, PRENOM
+		INTO :WS-NUMPIL, :WS-NOM, :WS-PRENOM
+		FROM PILOTES
+		WHERE NUMPILUSER = NUMPIL
+	END-EXEC.
+
+	IF NOT SQLCODE = 0
+		MOVE "Ce pilote n'existe pas." TO ERREURS
+		GO TO EVALUATE-CHOIX
+	END-IF.
+
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-VISITE.
+	ACCEPT SCREEN-VISITE.
+	ACCEPT SAI-TYPVISIT LINE 07 COL 48.
+	ACCEPT SAI-RESULTAT LINE 08 COL 35.
+	ACCEPT CHOIXVALIDATION LINE 10 COL 53.
+
+	IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+		MOVE SAI-TYPVISIT TO WS-TYPVISIT
+		MOVE SAI-RESULTAT TO WS-RESULTAT
+		STRING WJOUR "/" WMOIS "/" WANNEE DELIMITED BY SIZE
+			INTO WS-DATEVISIT
+
+		EXEC SQL
+			SELECT LAST(NUMVISIT)
+			INTO :WS-NUMVISIT FROM VISITES
+		END-EXEC
+		ADD 1 TO WS-NUMVISIT
+
+		EXEC SQL
+			INSERT INTO VISITES(NUMVISIT,DATEVISIT,RESULTAT,TYPVISIT,CODOBJ)
+			VALUES(:WS-NUMVISIT,:WS-DATEVISIT,:WS-RESULTAT,:WS-TYPVISIT,
+			:WS-NUMPIL)
+		END-EXEC
+
+		IF WS-RESULTAT = "2"
+			MOVE "M" TO WS-ETAT_SANTE
+		ELSE
+			MOVE "A" TO WS-ETAT_SANTE
+		END-IF
+
+		EXEC SQL
+			UPDATE PILOTES SET ETAT_SANTE = :WS-ETAT_SANTE
+			WHERE NUMPIL = :WS-NUMPIL
+		END-EXEC
+
+		IF NOT SQLCODE = 0
+			MOVE "ERREUR SQL" TO ERREURS
+		ELSE
+			MOVE "La visite médicale a bien été enregistrée." TO VALIDATION
+		END-IF
+
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-VALIDVISITE
+		ACCEPT SCREEN-VALIDVISITE
+	ELSE
+		MOVE "La visite médicale n'a pas été enregistrée." TO ERREURS
+	END-IF.
+
+EVALUATE-CHOIX.
+	ACCEPT CHOIX LINE 22 COL 01.
+	IF CHOIX="m" OR CHOIX="M"
+		CALL "PAGE-ACCUEIL"
+	ELSE IF CHOIX="Q" OR CHOIX="q"
+		STOP RUN
+	ELSE
+		PERFORM ERREURS-CHOIX
+	END-IF.
+
+ERREURS-CHOIX.
+	ADD 1 TO I.
+        IF I=3
+			PERFORM JOURNALISATION-VERROU
+			GO TO FIN
+        ELSE
+            SUBTRACT I FROM 3 GIVING NB-ESSAI.
+            MOVE "ERREUR, NOMBRE DE TENTATIVES RESTANTES : " TO ERREURS.
+            PERFORM DEBUT.
+
+
+***** JOURNALISATION DU VERROUILLAGE APRES 3 SAISIES ERRONEES
+JOURNALISATION-VERROU.
+	EXEC SQL
+		SELECT LAST(NUMAUDIT)
+		INTO :WS-NUMAUDIT FROM AUDIT_VERROU
+	END-EXEC.
+	ADD 1 TO WS-NUMAUDIT.
+
+	MOVE "F8" TO WS-PROGRAMME.
+	MOVE CHOIX TO WS-DERNIERESAISIE.
+	MOVE WDATE TO WS-DATAUDIT.
+	ACCEPT WS-HEUREAUDIT FROM TIME.
+
+	EXEC SQL
+		INSERT INTO AUDIT_VERROU(NUMAUDIT,PROGRAMME,DERNIERESAISIE,DATAUDIT,
+		HEUREAUDIT)
+		VALUES(:WS-NUMAUDIT,:WS-PROGRAMME,:WS-DERNIERESAISIE,:WS-DATAUDIT,
+		:WS-HEUREAUDIT)
+	END-EXEC.
+
+FIN.
+    STOP RUN.
