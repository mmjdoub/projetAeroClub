@@ -0,0 +1,869 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. F9.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77 VALIDATION PIC X(42) VALUE IS " ".
+77 CHOIX PIC X.
+77 CHOIXTABLE PIC X.
+77 CHOIXACTION PIC X.
+77 CHOIXVALIDATION PIC X.
+77 I PIC 9 VALUE IS 0.
+77 ERREURS PIC X(50) VALUE IS " ".
+77 NB-ESSAI PIC Z VALUE IS 0.
+77 CODEUSER PIC X(3).
+77 LIBELLEUSER PIC X(20).
+77 ANCIENLIBELLE PIC X(20).
+77 NOUVLIBELLE PIC X(20).
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+****************************************
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+	EXEC SQL
+		INCLUDE ETAT_AVION
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-ETATAVION.
+			05 WS-NUMETATAV PIC X.
+			05 WS-NOMETATAV PIC X(10).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+****************************************
+	EXEC SQL
+		INCLUDE ETAT_PILOTE_SANTE
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-SANTE.
+			05 WS-NUMSANTE PIC X.
+			05 WS-NOMSANTE PIC X(10).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+****************************************
+	EXEC SQL
+		INCLUDE ETAT_PILOTE_SITUATION
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-SITUATION.
+			05 WS-NUMSITUATION PIC X.
+			05 WS-NOMSITUATION PIC X(10).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+****************************************
+	EXEC SQL
+		INCLUDE ETAT_PILOTE_PRESENCE
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PRESENCE.
+			05 WS-NUMPRESENCE PIC X.
+			05 WS-NOMPRESENCE PIC X(10).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+****************************************
+	EXEC SQL
+		INCLUDE CIVILITE
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-CIVILITE.
+			05 WS-CIVID PIC 9(3).
+			05 WS-LIBELLE PIC X(20).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE AUDIT_VERROU
+	EXEC SQL
+		INCLUDE AUDIT_VERROU
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AUDIT-VERROU.
+			05 WS-NUMAUDIT PIC 9(5).
+			05 WS-PROGRAMME PIC X(8).
+			05 WS-DERNIERESAISIE PIC X(50).
+			05 WS-DATAUDIT PIC X(8).
+			05 WS-HEUREAUDIT PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+LINKAGE SECTION.
+SCREEN SECTION.
+  01 DELETE-SCREEN BLANK SCREEN.
+  01  SCREEN-ACCUEIL.
+      05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Application de gestion Aeroclub".
+      05 LINE 04 COL 01 VALUE "MAINTENANCE DES TABLES DE CODES".
+      05 LINE 05 COL 01 VALUE "******************".
+	  05 LINE 07 COL 01 VALUE "1 : Etat des avions".
+	  05 LINE 08 COL 01 VALUE "2 : Etat de santé des pilotes".
+	  05 LINE 09 COL 01 VALUE "3 : Situation des pilotes".
+	  05 LINE 10 COL 01 VALUE "4 : Présence des pilotes".
+	  05 LINE 11 COL 01 VALUE "5 : Civilités".
+	  05 LINE 12 COL 01 VALUE "6 : Ne rien faire".
+	  05 LINE 13 COL 01 VALUE "Taper le chiffre correspondant à votre choix : ".
+	  05 LINE 13 COL 48 PIC X TO CHOIXTABLE.
+      05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+	  05 LINE 20 COL 42 PIC Z FROM NB-ESSAI.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-ACTION.
+	  05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "1 : Ajouter un code".
+	  05 LINE 06 COL 01 VALUE "2 : Renommer un code".
+	  05 LINE 07 COL 01 VALUE "3 : Retirer un code".
+	  05 LINE 08 COL 01 VALUE "4 : Ne rien faire".
+	  05 LINE 09 COL 01 VALUE "Taper le chiffre correspondant à votre choix : ".
+	  05 LINE 09 COL 48 PIC X TO CHOIXACTION.
+      05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-SAISIE-CODE.
+	  05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Code : ".
+	  05 LINE 05 COL 08 PIC X(3) TO CODEUSER.
+      05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-AJOUT.
+	  05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Ajout d'un code".
+      05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Code : ".
+	  05 LINE 05 COL 08 PIC X(3) TO CODEUSER.
+	  05 LINE 06 COL 01 VALUE "Libellé : ".
+	  05 LINE 06 COL 11 PIC X(20) TO LIBELLEUSER.
+	  05 LINE 08 COL 01 VALUE "Voulez-vous valider les informations saisies ? O/N ".
+	  05 LINE 08 COL 53 PIC X TO CHOIXVALIDATION.
+      05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-RENOMMER.
+	  05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Renommer un code".
+      05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Libellé actuel : ".
+	  05 LINE 05 COL 18 PIC X(20) FROM ANCIENLIBELLE.
+	  05 LINE 06 COL 01 VALUE "Nouveau libellé : ".
+	  05 LINE 06 COL 19 PIC X(20) TO NOUVLIBELLE.
+	  05 LINE 08 COL 01 VALUE "Voulez-vous valider les informations saisies ? O/N ".
+	  05 LINE 08 COL 53 PIC X TO CHOIXVALIDATION.
+      05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-RETRAIT.
+	  05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "Retrait d'un code".
+      05 LINE 04 COL 01 VALUE "******************".
+	  05 LINE 05 COL 01 VALUE "Libellé : ".
+	  05 LINE 05 COL 11 PIC X(20) FROM ANCIENLIBELLE.
+	  05 LINE 07 COL 01 VALUE "Désirez-vous vraiment retirer ce code ? O/N ".
+	  05 LINE 07 COL 46 PIC X TO CHOIXVALIDATION.
+      05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+  01  SCREEN-VALIDATION.
+	  05 LINE 01 COL 01 VALUE "******************".
+      05 LINE 02 COL 01 PIC 99 FROM WJOUR.
+	  05 LINE 02 COL 03 VALUE "/".
+	  05 LINE 02 COL 04 PIC 99 FROM WMOIS.
+	  05 LINE 02 COL 06 VALUE "/".
+	  05 LINE 02 COL 07 PIC 99 FROM WANNEE.
+      05 LINE 03 COL 01 VALUE "******************".
+	  05 LINE 10 COL 01 PIC X(42) FROM VALIDATION.
+      05 LINE 19 COL 01 VALUE "******************".
+	  05 LINE 20 COL 01 PIC X(50) FROM ERREURS.
+      05 LINE 21 COL 01 VALUE "REVENIR AU MENU (M) OU QUITTER (Q) :".
+      05 LINE 22 COL 01 PIC X TO CHOIX.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	PERFORM AFFICHAGE THRU EVALUATE-CHOIX.
+
+AFFICHAGE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-ACCUEIL.
+    ACCEPT SCREEN-ACCUEIL.
+
+MENU.
+EVALUATE CHOIXTABLE
+    WHEN "1"
+        PERFORM GESTION-ETATAVION
+    WHEN "2"
+        PERFORM GESTION-SANTE
+    WHEN "3"
+        PERFORM GESTION-SITUATION
+    WHEN "4"
+        PERFORM GESTION-PRESENCE
+    WHEN "5"
+        PERFORM GESTION-CIVILITE
+	WHEN "6"
+        PERFORM EVALUATE-CHOIX
+	WHEN OTHER
+	   MOVE "Erreur dans votre choix." TO ERREURS
+	   GO TO DEBUT
+END-EVALUATE.
+
+EVALUATE-CHOIX.
+	ACCEPT CHOIX LINE 22 COL 01.
+	IF CHOIX="m" OR CHOIX="M"
+		CALL "PAGE-ACCUEIL"
+	ELSE IF CHOIX="Q" OR CHOIX="q"
+		STOP RUN
+	ELSE
+		PERFORM ERREURS-CHOIX
+	END-IF.
+
+AFFICHE-VALIDATION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+	DISPLAY SCREEN-VALIDATION.
+	ACCEPT SCREEN-VALIDATION.
+	IF CHOIX="m" OR CHOIX="M"
+		CALL "PAGE-ACCUEIL"
+	ELSE
+		STOP RUN
+	END-IF.
+
+***************************************************************
+***** ETAT DES AVIONS
+***************************************************************
+GESTION-ETATAVION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-ACTION.
+    ACCEPT SCREEN-ACTION.
+EVALUATE CHOIXACTION
+	WHEN "1"
+		PERFORM AJOUT-ETATAVION
+	WHEN "2"
+		PERFORM RENOMMER-ETATAVION
+	WHEN "3"
+		PERFORM RETRAIT-ETATAVION
+	WHEN "4"
+		PERFORM EVALUATE-CHOIX
+	WHEN OTHER
+	   MOVE "Erreur dans votre choix." TO ERREURS
+	   GO TO DEBUT
+END-EVALUATE.
+
+AJOUT-ETATAVION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-AJOUT.
+    ACCEPT SCREEN-AJOUT.
+	IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+		MOVE CODEUSER(1:1) TO WS-NUMETATAV
+		MOVE LIBELLEUSER(1:10) TO WS-NOMETATAV
+		EXEC SQL
+			INSERT INTO ETAT_AVION(NUMETATAV,NOMETATAV)
+			VALUES(:WS-NUMETATAV,:WS-NOMETATAV)
+		END-EXEC
+		IF NOT SQLCODE = 0
+			MOVE "Ce code existe déjà ou la saisie est invalide." TO VALIDATION
+		ELSE
+			MOVE "Le code a bien été ajouté." TO VALIDATION
+		END-IF
+	ELSE
+		MOVE "Le code n'a pas été ajouté." TO VALIDATION
+	END-IF
+	PERFORM AFFICHE-VALIDATION.
+
+RENOMMER-ETATAVION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SAISIE-CODE.
+    ACCEPT SCREEN-SAISIE-CODE.
+	MOVE CODEUSER(1:1) TO WS-NUMETATAV.
+	EXEC SQL
+		SELECT NOMETATAV
+		INTO :WS-NOMETATAV FROM ETAT_AVION
+		WHERE NUMETATAV = :WS-NUMETATAV
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Ce code n'existe pas." TO ERREURS
+		PERFORM RENOMMER-ETATAVION
+	ELSE
+		MOVE WS-NOMETATAV TO ANCIENLIBELLE
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-RENOMMER
+		ACCEPT SCREEN-RENOMMER
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			MOVE NOUVLIBELLE(1:10) TO WS-NOMETATAV
+			EXEC SQL
+				UPDATE ETAT_AVION SET NOMETATAV = :WS-NOMETATAV
+				WHERE NUMETATAV = :WS-NUMETATAV
+			END-EXEC
+			MOVE "Le libellé a bien été modifié." TO VALIDATION
+		ELSE
+			MOVE "Le libellé n'a pas été modifié." TO VALIDATION
+		END-IF
+		PERFORM AFFICHE-VALIDATION
+	END-IF.
+
+RETRAIT-ETATAVION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SAISIE-CODE.
+    ACCEPT SCREEN-SAISIE-CODE.
+	MOVE CODEUSER(1:1) TO WS-NUMETATAV.
+	EXEC SQL
+		SELECT NOMETATAV
+		INTO :WS-NOMETATAV FROM ETAT_AVION
+		WHERE NUMETATAV = :WS-NUMETATAV
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Ce code n'existe pas." TO ERREURS
+		PERFORM RETRAIT-ETATAVION
+	ELSE
+		MOVE WS-NOMETATAV TO ANCIENLIBELLE
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-RETRAIT
+		ACCEPT SCREEN-RETRAIT
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			EXEC SQL
+				DELETE FROM ETAT_AVION
+				WHERE NUMETATAV = :WS-NUMETATAV
+			END-EXEC
+			MOVE "Le code a bien été retiré." TO VALIDATION
+		ELSE
+			MOVE "Le code n'a pas été retiré." TO VALIDATION
+		END-IF
+		PERFORM AFFICHE-VALIDATION
+	END-IF.
+
+***************************************************************
+***** ETAT DE SANTE DES PILOTES
+***************************************************************
+GESTION-SANTE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-ACTION.
+    ACCEPT SCREEN-ACTION.
+EVALUATE CHOIXACTION
+	WHEN "1"
+		PERFORM AJOUT-SANTE
+	WHEN "2"
+		PERFORM RENOMMER-SANTE
+	WHEN "3"
+		PERFORM RETRAIT-SANTE
+	WHEN "4"
+		PERFORM EVALUATE-CHOIX
+	WHEN OTHER
+	   MOVE "Erreur dans votre choix." TO ERREURS
+	   GO TO DEBUT
+END-EVALUATE.
+
+AJOUT-SANTE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-AJOUT.
+    ACCEPT SCREEN-AJOUT.
+	IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+		MOVE CODEUSER(1:1) TO WS-NUMSANTE
+		MOVE LIBELLEUSER(1:10) TO WS-NOMSANTE
+		EXEC SQL
+			INSERT INTO ETAT_PILOTE_SANTE(NUMSANTE,NOMSANTE)
+			VALUES(:WS-NUMSANTE,:WS-NOMSANTE)
+		END-EXEC
+		IF NOT SQLCODE = 0
+			MOVE "Ce code existe déjà ou la saisie est invalide." TO VALIDATION
+		ELSE
+			MOVE "Le code a bien été ajouté." TO VALIDATION
+		END-IF
+	ELSE
+		MOVE "Le code n'a pas été ajouté." TO VALIDATION
+	END-IF
+	PERFORM AFFICHE-VALIDATION.
+
+RENOMMER-SANTE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SAISIE-CODE.
+    ACCEPT SCREEN-SAISIE-CODE.
+	MOVE CODEUSER(1:1) TO WS-NUMSANTE.
+	EXEC SQL
+		SELECT NOMSANTE
+		INTO :WS-NOMSANTE FROM ETAT_PILOTE_SANTE
+		WHERE NUMSANTE = :WS-NUMSANTE
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Ce code n'existe pas." TO ERREURS
+		PERFORM RENOMMER-SANTE
+	ELSE
+		MOVE WS-NOMSANTE TO ANCIENLIBELLE
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-RENOMMER
+		ACCEPT SCREEN-RENOMMER
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			MOVE NOUVLIBELLE(1:10) TO WS-NOMSANTE
+			EXEC SQL
+				UPDATE ETAT_PILOTE_SANTE SET NOMSANTE = :WS-NOMSANTE
+				WHERE NUMSANTE = :WS-NUMSANTE
+			END-EXEC
+			MOVE "Le libellé a bien été modifié." TO VALIDATION
+		ELSE
+			MOVE "Le libellé n'a pas été modifié." TO VALIDATION
+		END-IF
+		PERFORM AFFICHE-VALIDATION
+	END-IF.
+
+RETRAIT-SANTE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SAISIE-CODE.
+    ACCEPT SCREEN-SAISIE-CODE.
+	MOVE CODEUSER(1:1) TO WS-NUMSANTE.
+	EXEC SQL
+		SELECT NOMSANTE
+		INTO :WS-NOMSANTE FROM ETAT_PILOTE_SANTE
+		WHERE NUMSANTE = :WS-NUMSANTE
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Ce code n'existe pas." TO ERREURS
+		PERFORM RETRAIT-SANTE
+	ELSE
+		MOVE WS-NOMSANTE TO ANCIENLIBELLE
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-RETRAIT
+		ACCEPT SCREEN-RETRAIT
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			EXEC SQL
+				DELETE FROM ETAT_PILOTE_SANTE
+				WHERE NUMSANTE = :WS-NUMSANTE
+			END-EXEC
+			MOVE "Le code a bien été retiré." TO VALIDATION
+		ELSE
+			MOVE "Le code n'a pas été retiré." TO VALIDATION
+		END-IF
+		PERFORM AFFICHE-VALIDATION
+	END-IF.
+
+***************************************************************
+***** SITUATION DES PILOTES
+***************************************************************
+GESTION-SITUATION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-ACTION.
+    ACCEPT SCREEN-ACTION.
+EVALUATE CHOIXACTION
+	WHEN "1"
+		PERFORM AJOUT-SITUATION
+	WHEN "2"
+		PERFORM RENOMMER-SITUATION
+	WHEN "3"
+		PERFORM RETRAIT-SITUATION
+	WHEN "4"
+		PERFORM EVALUATE-CHOIX
+	WHEN OTHER
+	   MOVE "Erreur dans votre choix." TO ERREURS
+	   GO TO DEBUT
+END-EVALUATE.
+
+AJOUT-SITUATION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-AJOUT.
+    ACCEPT SCREEN-AJOUT.
+	IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+		MOVE CODEUSER(1:1) TO WS-NUMSITUATION
+		MOVE LIBELLEUSER(1:10) TO WS-NOMSITUATION
+		EXEC SQL
+			INSERT INTO ETAT_PILOTE_SITUATION(NUMSITUATION,NOMSITUATION)
+			VALUES(:WS-NUMSITUATION,:WS-NOMSITUATION)
+		END-EXEC
+		IF NOT SQLCODE = 0
+			MOVE "Ce code existe déjà ou la saisie est invalide." TO VALIDATION
+		ELSE
+			MOVE "Le code a bien été ajouté." TO VALIDATION
+		END-IF
+	ELSE
+		MOVE "Le code n'a pas été ajouté." TO VALIDATION
+	END-IF
+	PERFORM AFFICHE-VALIDATION.
+
+RENOMMER-SITUATION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SAISIE-CODE.
+    ACCEPT SCREEN-SAISIE-CODE.
+	MOVE CODEUSER(1:1) TO WS-NUMSITUATION.
+	EXEC SQL
+		SELECT NOMSITUATION
+		INTO :WS-NOMSITUATION FROM ETAT_PILOTE_SITUATION
+		WHERE NUMSITUATION = :WS-NUMSITUATION
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Ce code n'existe pas." TO ERREURS
+		PERFORM RENOMMER-SITUATION
+	ELSE
+		MOVE WS-NOMSITUATION TO ANCIENLIBELLE
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-RENOMMER
+		ACCEPT SCREEN-RENOMMER
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			MOVE NOUVLIBELLE(1:10) TO WS-NOMSITUATION
+			EXEC SQL
+				UPDATE ETAT_PILOTE_SITUATION SET NOMSITUATION = :WS-NOMSITUATION
+				WHERE NUMSITUATION = :WS-NUMSITUATION
+			END-EXEC
+			MOVE "Le libellé a bien été modifié." TO VALIDATION
+		ELSE
+			MOVE "Le libellé n'a pas été modifié." TO VALIDATION
+		END-IF
+		PERFORM AFFICHE-VALIDATION
+	END-IF.
+
+RETRAIT-SITUATION.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SAISIE-CODE.
+    ACCEPT SCREEN-SAISIE-CODE.
+	MOVE CODEUSER(1:1) TO WS-NUMSITUATION.
+	EXEC SQL
+		SELECT NOMSITUATION
+		INTO :WS-NOMSITUATION FROM ETAT_PILOTE_SITUATION
+		WHERE NUMSITUATION = :WS-NUMSITUATION
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Ce code n'existe pas." TO ERREURS
+		PERFORM RETRAIT-SITUATION
+	ELSE
+		MOVE WS-NOMSITUATION TO ANCIENLIBELLE
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-RETRAIT
+		ACCEPT SCREEN-RETRAIT
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			EXEC SQL
+				DELETE FROM ETAT_PILOTE_SITUATION
+				WHERE NUMSITUATION = :WS-NUMSITUATION
+			END-EXEC
+			MOVE "Le code a bien été retiré." TO VALIDATION
+		ELSE
+			MOVE "Le code n'a pas été retiré." TO VALIDATION
+		END-IF
+		PERFORM AFFICHE-VALIDATION
+	END-IF.
+
+***************************************************************
+***** PRESENCE DES PILOTES
+***************************************************************
+GESTION-PRESENCE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-ACTION.
+    ACCEPT SCREEN-ACTION.
+EVALUATE CHOIXACTION
+	WHEN "1"
+		PERFORM AJOUT-PRESENCE
+	WHEN "2"
+		PERFORM RENOMMER-PRESENCE
+	WHEN "3"
+		PERFORM RETRAIT-PRESENCE
+	WHEN "4"
+		PERFORM EVALUATE-CHOIX
+	WHEN OTHER
+	   MOVE "Erreur dans votre choix." TO ERREURS
+	   GO TO DEBUT
+END-EVALUATE.
+
+AJOUT-PRESENCE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-AJOUT.
+    ACCEPT SCREEN-AJOUT.
+	IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+		MOVE CODEUSER(1:1) TO WS-NUMPRESENCE
+		MOVE LIBELLEUSER(1:10) TO WS-NOMPRESENCE
+		EXEC SQL
+			INSERT INTO ETAT_PILOTE_PRESENCE(NUMPRESENCE,NOMPRESENCE)
+			VALUES(:WS-NUMPRESENCE,:WS-NOMPRESENCE)
+		END-EXEC
+		IF NOT SQLCODE = 0
+			MOVE "Ce code existe déjà ou la saisie est invalide." TO VALIDATION
+		ELSE
+			MOVE "Le code a bien été ajouté." TO VALIDATION
+		END-IF
+	ELSE
+		MOVE "Le code n'a pas été ajouté." TO VALIDATION
+	END-IF
+	PERFORM AFFICHE-VALIDATION.
+
+RENOMMER-PRESENCE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SAISIE-CODE.
+    ACCEPT SCREEN-SAISIE-CODE.
+	MOVE CODEUSER(1:1) TO WS-NUMPRESENCE.
+	EXEC SQL
+		SELECT NOMPRESENCE
+		INTO :WS-NOMPRESENCE FROM ETAT_PILOTE_PRESENCE
+		WHERE NUMPRESENCE = :WS-NUMPRESENCE
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Ce code n'existe pas." TO ERREURS
+		PERFORM RENOMMER-PRESENCE
+	ELSE
+		MOVE WS-NOMPRESENCE TO ANCIENLIBELLE
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-RENOMMER
+		ACCEPT SCREEN-RENOMMER
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			MOVE NOUVLIBELLE(1:10) TO WS-NOMPRESENCE
+			EXEC SQL
+				UPDATE ETAT_PILOTE_PRESENCE SET NOMPRESENCE = :WS-NOMPRESENCE
+				WHERE NUMPRESENCE = :WS-NUMPRESENCE
+			END-EXEC
+			MOVE "Le libellé a bien été modifié." TO VALIDATION
+		ELSE
+			MOVE "Le libellé n'a pas été modifié." TO VALIDATION
+		END-IF
+		PERFORM AFFICHE-VALIDATION
+	END-IF.
+
+RETRAIT-PRESENCE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SAISIE-CODE.
+    ACCEPT SCREEN-SAISIE-CODE.
+	MOVE CODEUSER(1:1) TO WS-NUMPRESENCE.
+	EXEC SQL
+		SELECT NOMPRESENCE
+		INTO :WS-NOMPRESENCE FROM ETAT_PILOTE_PRESENCE
+		WHERE NUMPRESENCE = :WS-NUMPRESENCE
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Ce code n'existe pas." TO ERREURS
+		PERFORM RETRAIT-PRESENCE
+	ELSE
+		MOVE WS-NOMPRESENCE TO ANCIENLIBELLE
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-RETRAIT
+		ACCEPT SCREEN-RETRAIT
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			EXEC SQL
+				DELETE FROM ETAT_PILOTE_PRESENCE
+				WHERE NUMPRESENCE = :WS-NUMPRESENCE
+			END-EXEC
+			MOVE "Le code a bien été retiré." TO VALIDATION
+		ELSE
+			MOVE "Le code n'a pas été retiré." TO VALIDATION
+		END-IF
+		PERFORM AFFICHE-VALIDATION
+	END-IF.
+
+***************************************************************
+***** CIVILITES
+***************************************************************
+GESTION-CIVILITE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-ACTION.
+    ACCEPT SCREEN-ACTION.
+EVALUATE CHOIXACTION
+	WHEN "1"
+		PERFORM AJOUT-CIVILITE
+	WHEN "2"
+		PERFORM RENOMMER-CIVILITE
+	WHEN "3"
+		PERFORM RETRAIT-CIVILITE
+	WHEN "4"
+		PERFORM EVALUATE-CHOIX
+	WHEN OTHER
+	   MOVE "Erreur dans votre choix." TO ERREURS
+	   GO TO DEBUT
+END-EVALUATE.
+
+AJOUT-CIVILITE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-AJOUT.
+    ACCEPT SCREEN-AJOUT.
+	IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+		EXEC SQL
+			SELECT LAST(CIVID)
+			INTO :WS-CIVID FROM CIVILITE
+		END-EXEC
+		ADD 1 TO WS-CIVID
+		MOVE LIBELLEUSER TO WS-LIBELLE
+		EXEC SQL
+			INSERT INTO CIVILITE(CIVID,LIBELLE)
+			VALUES(:WS-CIVID,:WS-LIBELLE)
+		END-EXEC
+		IF NOT SQLCODE = 0
+			MOVE "La saisie est invalide." TO VALIDATION
+		ELSE
+			MOVE "La civilité a bien été ajoutée." TO VALIDATION
+		END-IF
+	ELSE
+		MOVE "La civilité n'a pas été ajoutée." TO VALIDATION
+	END-IF
+	PERFORM AFFICHE-VALIDATION.
+
+RENOMMER-CIVILITE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SAISIE-CODE.
+    ACCEPT SCREEN-SAISIE-CODE.
+	MOVE CODEUSER TO WS-CIVID.
+	EXEC SQL
+		SELECT LIBELLE
+		INTO :WS-LIBELLE FROM CIVILITE
+		WHERE CIVID = :WS-CIVID
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Cette civilité n'existe pas." TO ERREURS
+		PERFORM RENOMMER-CIVILITE
+	ELSE
+		MOVE WS-LIBELLE TO ANCIENLIBELLE
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-RENOMMER
+		ACCEPT SCREEN-RENOMMER
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			MOVE NOUVLIBELLE TO WS-LIBELLE
+			EXEC SQL
+				UPDATE CIVILITE SET LIBELLE = :WS-LIBELLE
+				WHERE CIVID = :WS-CIVID
+			END-EXEC
+			MOVE "Le libellé a bien été modifié." TO VALIDATION
+		ELSE
+			MOVE "Le libellé n'a pas été modifié." TO VALIDATION
+		END-IF
+		PERFORM AFFICHE-VALIDATION
+	END-IF.
+
+RETRAIT-CIVILITE.
+	DISPLAY DELETE-SCREEN.
+	ACCEPT WDATE FROM DATE.
+    DISPLAY SCREEN-SAISIE-CODE.
+    ACCEPT SCREEN-SAISIE-CODE.
+	MOVE CODEUSER TO WS-CIVID.
+	EXEC SQL
+		SELECT LIBELLE
+		INTO :WS-LIBELLE FROM CIVILITE
+		WHERE CIVID = :WS-CIVID
+	END-EXEC.
+	IF NOT SQLCODE = 0
+		MOVE "Cette civilité n'existe pas." TO ERREURS
+		PERFORM RETRAIT-CIVILITE
+	ELSE
+		MOVE WS-LIBELLE TO ANCIENLIBELLE
+		DISPLAY DELETE-SCREEN
+		ACCEPT WDATE FROM DATE
+		DISPLAY SCREEN-RETRAIT
+		ACCEPT SCREEN-RETRAIT
+		IF CHOIXVALIDATION = 'O' OR CHOIXVALIDATION = 'o'
+			EXEC SQL
+				DELETE FROM CIVILITE
+				WHERE CIVID = :WS-CIVID
+			END-EXEC
+			MOVE "La civilité a bien été retirée." TO VALIDATION
+		ELSE
+			MOVE "La civilité n'a pas été retirée." TO VALIDATION
+		END-IF
+		PERFORM AFFICHE-VALIDATION
+	END-IF.
+
+ERREURS-CHOIX.
+	ADD 1 TO I.
+        IF I=3
+			PERFORM JOURNALISATION-VERROU
+			GO TO FIN
+        ELSE
+            SUBTRACT I FROM 3 GIVING NB-ESSAI.
+            MOVE "Erreur, nombre de tentatives restantes : " TO ERREURS.
+            PERFORM DEBUT.
+
+
+***** JOURNALISATION DU VERROUILLAGE APRES 3 SAISIES ERRONEES
+JOURNALISATION-VERROU.
+	EXEC SQL
+		SELECT LAST(NUMAUDIT)
+		INTO :WS-NUMAUDIT FROM AUDIT_VERROU
+	END-EXEC.
+	ADD 1 TO WS-NUMAUDIT.
+
+	MOVE "F9" TO WS-PROGRAMME.
+	MOVE CHOIX TO WS-DERNIERESAISIE.
+	MOVE WDATE TO WS-DATAUDIT.
+	ACCEPT WS-HEUREAUDIT FROM TIME.
+
+	EXEC SQL
+		INSERT INTO AUDIT_VERROU(NUMAUDIT,PROGRAMME,DERNIERESAISIE,DATAUDIT,
+		HEUREAUDIT)
+		VALUES(:WS-NUMAUDIT,:WS-PROGRAMME,:WS-DERNIERESAISIE,:WS-DATAUDIT,
+		:WS-HEUREAUDIT)
+	END-EXEC.
+
+FIN.
+    STOP RUN.
