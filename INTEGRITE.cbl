@@ -0,0 +1,242 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INTEGRITE.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77 WS-NBORPHCONTROL PIC 9(6) VALUE IS 0.
+77 WS-NBORPHVISITE PIC 9(6) VALUE IS 0.
+77 WS-NBORPHVOLAV PIC 9(6) VALUE IS 0.
+77 WS-NBORPHVOLPIL PIC 9(6) VALUE IS 0.
+77 WS-EXISTE PIC 9(6) VALUE IS 0.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+**** IMPORT SQLCA
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+**** IMPORT TABLE CONTROLES
+	EXEC SQL
+		INCLUDE CONTROLES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-CONTROLES.
+			05 WS-NUMCONTROL PIC 9(3).
+			05 WS-NUMAVION PIC 9(3).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE VISITES
+	EXEC SQL
+		INCLUDE VISITES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-VISITES.
+			05 WS-NUMVISIT PIC 9(3).
+			05 WS-CODOBJ PIC 9(3).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE VOLS
+	EXEC SQL
+		INCLUDE VOLS
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-VOLS.
+			05 WS-NUMVOL PIC 9(3).
+			05 WS-NUMAV PIC 9(3).
+			05 WS-NUMPIL PIC 9(3).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	ACCEPT WDATE FROM DATE.
+	PERFORM EN-TETE-RAPPORT.
+	PERFORM CONTROLES-ORPHELINS.
+	PERFORM VISITES-ORPHELINES.
+	PERFORM VOLS-ORPHELINS.
+	PERFORM BILAN.
+	GO TO FIN.
+
+EN-TETE-RAPPORT.
+	DISPLAY "Rapport de controle d'integrite referentielle".
+	DISPLAY "Date du traitement : " WJOUR "/" WMOIS "/" WANNEE.
+
+***** CONTROLES DONT LE NUMAVION NE CORRESPOND PLUS A AUCUN AVIONS.CODAV
+CONTROLES-ORPHELINS.
+	DISPLAY " ".
+	DISPLAY "Controles sans avion correspondant :".
+
+	EXEC SQL
+		DECLARE CONTROLORPHCUR CURSOR FOR
+		SELECT NUMCONTROL, NUMAVION
+		FROM CONTROLES
+		ORDER BY NUMCONTROL
+	END-EXEC.
+
+	EXEC SQL
+		OPEN CONTROLORPHCUR
+	END-EXEC.
+
+	PERFORM CONTROL-ORPH-SUIVANT THRU CONTROL-ORPH-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE CONTROLORPHCUR
+	END-EXEC.
+
+CONTROL-ORPH-SUIVANT.
+	EXEC SQL
+		FETCH CONTROLORPHCUR
+		INTO :WS-NUMCONTROL, :WS-NUMAVION
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO CONTROL-ORPH-SUIVANT-EXIT
+	END-IF.
+
+	EXEC SQL
+		SELECT COUNT(*)
+		INTO :WS-EXISTE
+		FROM AVIONS
+		WHERE CODAV = :WS-NUMAVION
+	END-EXEC.
+
+	IF WS-EXISTE = 0
+		DISPLAY "    Controle " WS-NUMCONTROL " - NUMAVION " WS-NUMAVION
+			" introuvable dans AVIONS."
+		ADD 1 TO WS-NBORPHCONTROL
+	END-IF.
+
+CONTROL-ORPH-SUIVANT-EXIT.
+	EXIT.
+
+***** VISITES DONT LE CODOBJ NE CORRESPOND PLUS A AUCUN PILOTES.NUMPIL
+VISITES-ORPHELINES.
+	DISPLAY " ".
+	DISPLAY "Visites sans pilote correspondant :".
+
+	EXEC SQL
+		DECLARE VISITORPHCUR CURSOR FOR
+		SELECT NUMVISIT, CODOBJ
+		FROM VISITES
+		ORDER BY NUMVISIT
+	END-EXEC.
+
+	EXEC SQL
+		OPEN VISITORPHCUR
+	END-EXEC.
+
+	PERFORM VISIT-ORPH-SUIVANT THRU VISIT-ORPH-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE VISITORPHCUR
+	END-EXEC.
+
+VISIT-ORPH-SUIVANT.
+	EXEC SQL
+		FETCH VISITORPHCUR
+		INTO :WS-NUMVISIT, :WS-CODOBJ
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO VISIT-ORPH-SUIVANT-EXIT
+	END-IF.
+
+	EXEC SQL
+		SELECT COUNT(*)
+		INTO :WS-EXISTE
+		FROM PILOTES
+		WHERE NUMPIL = :WS-CODOBJ
+	END-EXEC.
+
+	IF WS-EXISTE = 0
+		DISPLAY "    Visite " WS-NUMVISIT " - CODOBJ " WS-CODOBJ
+			" introuvable dans PILOTES."
+		ADD 1 TO WS-NBORPHVISITE
+	END-IF.
+
+VISIT-ORPH-SUIVANT-EXIT.
+	EXIT.
+
+***** VOLS DONT NUMAV ET/OU NUMPIL NE CORRESPONDENT PLUS A AUCUNE LIGNE
+***** D'AVIONS/PILOTES
+VOLS-ORPHELINS.
+	DISPLAY " ".
+	DISPLAY "Vols sans avion ou pilote correspondant :".
+
+	EXEC SQL
+		DECLARE VOLORPHCUR CURSOR FOR
+		SELECT NUMVOL, NUMAV, NUMPIL
+		FROM VOLS
+		ORDER BY NUMVOL
+	END-EXEC.
+
+	EXEC SQL
+		OPEN VOLORPHCUR
+	END-EXEC.
+
+	PERFORM VOL-ORPH-SUIVANT THRU VOL-ORPH-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE VOLORPHCUR
+	END-EXEC.
+
+VOL-ORPH-SUIVANT.
+	EXEC SQL
+		FETCH VOLORPHCUR
+		INTO :WS-NUMVOL, :WS-NUMAV, :WS-NUMPIL
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO VOL-ORPH-SUIVANT-EXIT
+	END-IF.
+
+	EXEC SQL
+		SELECT COUNT(*)
+		INTO :WS-EXISTE
+		FROM AVIONS
+		WHERE CODAV = :WS-NUMAV
+	END-EXEC.
+
+	IF WS-EXISTE = 0
+		DISPLAY "    Vol " WS-NUMVOL " - NUMAV " WS-NUMAV
+			" introuvable dans AVIONS."
+		ADD 1 TO WS-NBORPHVOLAV
+	END-IF.
+
+	EXEC SQL
+		SELECT COUNT(*)
+		INTO :WS-EXISTE
+		FROM PILOTES
+		WHERE NUMPIL = :WS-NUMPIL
+	END-EXEC.
+
+	IF WS-EXISTE = 0
+		DISPLAY "    Vol " WS-NUMVOL " - NUMPIL " WS-NUMPIL
+			" introuvable dans PILOTES."
+		ADD 1 TO WS-NBORPHVOLPIL
+	END-IF.
+
+VOL-ORPH-SUIVANT-EXIT.
+	EXIT.
+
+BILAN.
+	DISPLAY " ".
+	DISPLAY "Controles orphelins : " WS-NBORPHCONTROL.
+	DISPLAY "Visites orphelines : " WS-NBORPHVISITE.
+	DISPLAY "Vols orphelins (avion) : " WS-NBORPHVOLAV.
+	DISPLAY "Vols orphelins (pilote) : " WS-NBORPHVOLPIL.
+
+FIN.
+	STOP RUN.
