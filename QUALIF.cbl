@@ -0,0 +1,183 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. QUALIF.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77 WS-PREAVIS PIC 9(3) VALUE IS 0.
+77 WS-NBEXPIR PIC 9(6) VALUE IS 0.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+***** DATE LIMITE : LES QUALIFICATIONS DONT LA DATE DE RENOUVELLEMENT
+***** TOMBE AVANT CETTE DATE SONT SIGNALEES
+01 WDATE-LIMITE.
+   02 WJOURLIMITE PIC 99.
+   02 FILLER PIC X VALUE "/".
+   02 WMOISLIMITE PIC 99.
+   02 FILLER PIC X VALUE "/".
+   02 WANNEELIMITE PIC 99.
+
+***** MEME DATE LIMITE, EN ORDRE AA/MM/JJ : SEULE CETTE FORME SE COMPARE
+***** CORRECTEMENT A DATERENOUV (ORDRE JJ/MM/AA IMPROPRE A LA COMPARAISON
+***** DE CHAINES)
+01 WDATE-LIMITE-CMP.
+   02 WANNEELIMITE-CMP PIC 99.
+   02 WMOISLIMITE-CMP PIC 99.
+   02 WJOURLIMITE-CMP PIC 99.
+
+**** IMPORT SQLCA
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+**** IMPORT TABLE PARAMETRES
+	EXEC SQL
+		INCLUDE PARAMETRES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PARAMETRES.
+			05 WS-PARAMID PIC 9(3).
+			05 WS-QUALIF_PREAVIS_MOIS PIC 9(3).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE PILOTAGE
+	EXEC SQL
+		INCLUDE PILOTAGE
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PILOTAGE.
+			05 WS-NUMETYPE PIC 9(3).
+			05 WS-NUMPIL PIC 9(3).
+			05 WS-DATERENOUV PIC X(10).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE PILOTES
+	EXEC SQL
+		INCLUDE PILOTES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PILOTES.
+			05 WS-NOM PIC X(20).
+			05 WS-PRENOM PIC X(20).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE TYPES
+	EXEC SQL
+		INCLUDE TYPES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-TYPES.
+			05 WS-DESIGN PIC X(20).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	ACCEPT WDATE FROM DATE.
+	PERFORM LECTURE-PARAMETRES.
+	PERFORM CALCUL-DATE-LIMITE.
+	PERFORM EN-TETE-RAPPORT.
+	PERFORM QUALIFICATIONS-EXPIRANT.
+	PERFORM BILAN.
+	GO TO FIN.
+
+***** LE PREAVIS (EN MOIS) EST CONFIGURABLE VIA PARAMETRES, SUR LE MODELE
+***** DE RETENTION_DEPART ET RETENTION_VOL_MOIS
+LECTURE-PARAMETRES.
+	EXEC SQL
+		SELECT QUALIF_PREAVIS_MOIS
+		INTO :WS-QUALIF_PREAVIS_MOIS
+		FROM PARAMETRES
+		WHERE PARAMID = 1
+	END-EXEC.
+
+	IF SQLCODE NOT = 0
+		DISPLAY "ERREUR : PARAMETRES (PARAMID = 1) INTROUVABLE, TRAITEMENT ANNULE."
+		GO TO FIN
+	END-IF.
+
+	MOVE WS-QUALIF_PREAVIS_MOIS TO WS-PREAVIS.
+
+CALCUL-DATE-LIMITE.
+	MOVE WJOUR TO WJOURLIMITE.
+	IF WMOIS + WS-PREAVIS NOT > 12
+		COMPUTE WMOISLIMITE = WMOIS + WS-PREAVIS
+		MOVE WANNEE TO WANNEELIMITE
+	ELSE
+		COMPUTE WMOISLIMITE = WMOIS + WS-PREAVIS - 12
+		COMPUTE WANNEELIMITE = WANNEE + 1
+	END-IF.
+
+	MOVE WJOURLIMITE TO WJOURLIMITE-CMP.
+	MOVE WMOISLIMITE TO WMOISLIMITE-CMP.
+	MOVE WANNEELIMITE TO WANNEELIMITE-CMP.
+
+EN-TETE-RAPPORT.
+	DISPLAY "Rapport des qualifications a renouveler".
+	DISPLAY "Date du traitement : " WJOUR "/" WMOIS "/" WANNEE.
+	DISPLAY "Preavis : " WS-PREAVIS " mois.".
+	DISPLAY "Qualifications dont le renouvellement tombe avant le "
+		WDATE-LIMITE " :".
+
+***** UNE QUALIFICATION EST SIGNALEE DES QUE SA DATE DE RENOUVELLEMENT
+***** EST ATTEINTE OU PASSEE (DEJA PERIMEE) OU TOMBE DANS LE PREAVIS
+QUALIFICATIONS-EXPIRANT.
+	EXEC SQL
+		DECLARE QUALIFEXPIRCUR CURSOR FOR
+		SELECT PILOTAGE.NUMPIL, PILOTAGE.NUMETYPE, DATERENOUV,
+		PILOTES.NOM, PILOTES.PRENOM, TYPES.DESIGN
+		FROM PILOTAGE, PILOTES, TYPES
+		WHERE PILOTAGE.NUMPIL = PILOTES.NUMPIL
+		AND PILOTAGE.NUMETYPE = TYPES.NUMTYP
+		AND SUBSTR(DATERENOUV,7,2) || SUBSTR(DATERENOUV,4,2) || SUBSTR(DATERENOUV,1,2)
+			< WDATE-LIMITE-CMP
+		ORDER BY DATERENOUV
+	END-EXEC.
+
+	EXEC SQL
+		OPEN QUALIFEXPIRCUR
+	END-EXEC.
+
+	PERFORM QUALIF-EXPIR-SUIVANTE THRU QUALIF-EXPIR-SUIVANTE-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE QUALIFEXPIRCUR
+	END-EXEC.
+
+QUALIF-EXPIR-SUIVANTE.
+	EXEC SQL
+		FETCH QUALIFEXPIRCUR
+		INTO :WS-NUMPIL, :WS-NUMETYPE, :WS-DATERENOUV, :WS-NOM,
+		:WS-PRENOM, :WS-DESIGN
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO QUALIF-EXPIR-SUIVANTE-EXIT
+	END-IF.
+
+	DISPLAY "    " WS-NOM " " WS-PRENOM " - type " WS-DESIGN
+		" - renouvellement du " WS-DATERENOUV.
+	ADD 1 TO WS-NBEXPIR.
+
+QUALIF-EXPIR-SUIVANTE-EXIT.
+	EXIT.
+
+BILAN.
+	DISPLAY "Qualifications a renouveler : " WS-NBEXPIR.
+
+FIN.
+	STOP RUN.
