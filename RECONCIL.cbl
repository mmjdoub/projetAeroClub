@@ -0,0 +1,128 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONCIL.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+***** TOLERANCE, EN HEURES, AU-DELA DE LAQUELLE UN ECART EST SIGNALE
+77 WS-TOLERANCE PIC 9(3) VALUE IS 2.
+77 WS-ECART PIC S9(6) VALUE IS 0.
+77 WS-NBAVIONS PIC 9(6) VALUE IS 0.
+77 WS-NBECARTS PIC 9(6) VALUE IS 0.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+**** IMPORT SQLCA
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+**** IMPORT TABLE AVIONS
+	EXEC SQL
+		INCLUDE AVIONS
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AVIONS.
+			05 WS-CODAV PIC 9(3).
+			05 WS-CODTYP PIC X(2).
+			05 WS-CPTHORAV PIC 9(6).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE VOLS
+	EXEC SQL
+		INCLUDE VOLS
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-VOLS.
+			05 WS-SOMMEVOL PIC 9(6).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	ACCEPT WDATE FROM DATE.
+	PERFORM EN-TETE-RAPPORT.
+	PERFORM RECONCILIATION-AVIONS.
+	PERFORM BILAN.
+	GO TO FIN.
+
+EN-TETE-RAPPORT.
+	DISPLAY "Rapport de rapprochement des compteurs horaires avions".
+	DISPLAY "Date du traitement : " WJOUR "/" WMOIS "/" WANNEE.
+	DISPLAY "Tolerance admise : " WS-TOLERANCE " heure(s).".
+
+RECONCILIATION-AVIONS.
+	EXEC SQL
+		DECLARE AVIONRECONCUR CURSOR FOR
+		SELECT CODAV, CODTYP, CPTHORAV
+		FROM AVIONS
+		ORDER BY CODAV
+	END-EXEC.
+
+	EXEC SQL
+		OPEN AVIONRECONCUR
+	END-EXEC.
+
+	PERFORM AVION-RECON-SUIVANT THRU AVION-RECON-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE AVIONRECONCUR
+	END-EXEC.
+
+AVION-RECON-SUIVANT.
+	EXEC SQL
+		FETCH AVIONRECONCUR
+		INTO :WS-CODAV, :WS-CODTYP, :WS-CPTHORAV
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO AVION-RECON-SUIVANT-EXIT
+	END-IF.
+
+	ADD 1 TO WS-NBAVIONS.
+
+***** TOTAL ATTENDU D'APRES L'HISTORIQUE DES VOLS CLOTURES DE CET AVION
+	EXEC SQL
+		SELECT SUM(CPTARR - CPTDEP)
+		INTO :WS-SOMMEVOL
+		FROM VOLS
+		WHERE NUMAV = :WS-CODAV
+		AND ETATVOL = "R"
+	END-EXEC.
+
+***** PAS DE VOL RECONCILIE POUR CET AVION SUR LA PERIODE : LA SOMME
+***** SQL EST NULLE (SQLCODE NOT = 0), ON LA TRAITE COMME ZERO PLUTOT
+***** QUE DE COMPARER UNE VALEUR NON INITIALISEE
+	IF SQLCODE NOT = 0
+		MOVE 0 TO WS-SOMMEVOL
+	END-IF.
+
+	COMPUTE WS-ECART = WS-CPTHORAV - WS-SOMMEVOL.
+
+	IF WS-ECART < 0
+		COMPUTE WS-ECART = 0 - WS-ECART
+	END-IF.
+
+	IF WS-ECART > WS-TOLERANCE
+		DISPLAY "    ECART - Avion " WS-CODAV " (type " WS-CODTYP "): "
+			"compteur = " WS-CPTHORAV ", somme des vols = " WS-SOMMEVOL
+			", ecart = " WS-ECART " heure(s)."
+		ADD 1 TO WS-NBECARTS
+	END-IF.
+
+AVION-RECON-SUIVANT-EXIT.
+	EXIT.
+
+BILAN.
+	DISPLAY "Avions controles : " WS-NBAVIONS.
+	DISPLAY "Avions en ecart au-dela de la tolerance : " WS-NBECARTS.
+
+FIN.
+	STOP RUN.
