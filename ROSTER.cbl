@@ -0,0 +1,114 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROSTER.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77 WS-NBPILOTES PIC 9(6) VALUE IS 0.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+**** IMPORT SQLCA
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+**** IMPORT TABLE PILOTES
+	EXEC SQL
+		INCLUDE PILOTES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PILOTES.
+			05 WS-NUMPIL PIC 9(3).
+			05 WS-NOM PIC X(20).
+			05 WS-PRENOM PIC X(20).
+			05 WS-CIV PIC 9(3).
+			05 WS-NBHVOL PIC 9(6).
+			05 WS-ETAT_SIT PIC X.
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE ADRESSE
+	EXEC SQL
+		INCLUDE ADRESSE
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-ADRESSE.
+			05 WS-NUMERO PIC 9(3).
+			05 WS-TYPEVOIE PIC X(20).
+			05 WS-NOMVOIE PIC X(50).
+			05 WS-CODEPOSTAL PIC 9(5).
+			05 WS-VILLE PIC X(20).
+			05 WS-PAYS PIC X(20).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	ACCEPT WDATE FROM DATE.
+	PERFORM EN-TETE-RAPPORT.
+	PERFORM ROSTER-PILOTES.
+	PERFORM BILAN.
+	GO TO FIN.
+
+EN-TETE-RAPPORT.
+	DISPLAY "Rapport - Liste des licencies pour la federation".
+	DISPLAY "Date du traitement : " WJOUR "/" WMOIS "/" WANNEE.
+	DISPLAY "NUMPIL NOM                  PRENOM               CIV NBHVOL SIT ADRESSE".
+
+***** SEULS LES PILOTES ACTIFS FIGURENT SUR LE BORDEREAU, C'EST-A-DIRE
+***** CEUX DONT ETAT_PRES N'EST PAS "P" (PARTI, CF ARCHIVE.cbl)
+ROSTER-PILOTES.
+	EXEC SQL
+		DECLARE ROSTERCUR CURSOR FOR
+		SELECT PILOTES.NUMPIL, PILOTES.NOM, PILOTES.PRENOM, PILOTES.CIV,
+		PILOTES.NBHVOL, PILOTES.ETAT_SIT, ADRESSE.NUMERO,
+		ADRESSE.TYPEVOIE, ADRESSE.NOMVOIE, ADRESSE.CODEPOSTAL,
+		ADRESSE.VILLE, ADRESSE.PAYS
+		FROM PILOTES, ADRESSE
+		WHERE PILOTES.ADRESSE = ADRESSE.ADRESSEID
+		AND PILOTES.ETAT_PRES NOT = "P"
+		ORDER BY PILOTES.NOM, PILOTES.PRENOM
+	END-EXEC.
+
+	EXEC SQL
+		OPEN ROSTERCUR
+	END-EXEC.
+
+	PERFORM ROSTER-SUIVANT THRU ROSTER-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE ROSTERCUR
+	END-EXEC.
+
+ROSTER-SUIVANT.
+	EXEC SQL
+		FETCH ROSTERCUR
+		INTO :WS-NUMPIL, :WS-NOM, :WS-PRENOM, :WS-CIV, :WS-NBHVOL,
+		:WS-ETAT_SIT, :WS-NUMERO, :WS-TYPEVOIE, :WS-NOMVOIE,
+		:WS-CODEPOSTAL, :WS-VILLE, :WS-PAYS
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO ROSTER-SUIVANT-EXIT
+	END-IF.
+
+	DISPLAY WS-NUMPIL " " WS-NOM " " WS-PRENOM " " WS-CIV " "
+		WS-NBHVOL " " WS-ETAT_SIT " " WS-NUMERO " " WS-TYPEVOIE " "
+		WS-NOMVOIE " " WS-CODEPOSTAL " " WS-VILLE " " WS-PAYS.
+	ADD 1 TO WS-NBPILOTES.
+
+ROSTER-SUIVANT-EXIT.
+	EXIT.
+
+BILAN.
+	DISPLAY "Pilotes inscrits au bordereau : " WS-NBPILOTES.
+
+FIN.
+	STOP RUN.
