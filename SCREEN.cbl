@@ -10,6 +10,27 @@ WORKING-STORAGE SECTION.
    02  WANNEE PIC 99.
    02  WMOIS PIC 99.
    02  WJOUR PIC 99.
+
+**** IMPORT SQLCA
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+**** IMPORT TABLE AUDIT_VERROU
+	EXEC SQL
+		INCLUDE AUDIT_VERROU
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AUDIT-VERROU.
+			05 WS-NUMAUDIT PIC 9(5).
+			05 WS-PROGRAMME PIC X(8).
+			05 WS-DERNIERESAISIE PIC X(50).
+			05 WS-DATAUDIT PIC X(8).
+			05 WS-HEUREAUDIT PIC X(8).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
 LINKAGE SECTION.
 SCREEN SECTION.
   01  SCREEN-ACCUEIL.
@@ -31,7 +52,9 @@ SCREEN SECTION.
       05 LINE 14 COL 01 VALUE "5 : Récapitulatif avions".
       05 LINE 15 COL 01 VALUE "6 : Récapitulatif des pilotes".
       05 LINE 16 COL 01 VALUE "7 : Facturation des vols aux pilotes".
-      05 LINE 19 COL 01 VALUE "******************".   
+      05 LINE 17 COL 01 VALUE "8 : Visite médicale d'un pilote".
+      05 LINE 18 COL 01 VALUE "9 : Maintenance des tables de codes".
+      05 LINE 19 COL 01 VALUE "******************".
       05 LINE 20 COL 01 PIC X(43) FROM ERREURS.
       05 LINE 20 COL 45 PIC Z FROM NB-ESSAI.
       05 LINE 21 COL 01 VALUE "ENTREZ UN CHOIX OU QUITTER (Q) :".
@@ -67,6 +90,10 @@ MENU.
        CALL "F6"
     WHEN "7"
        CALL "F7"
+    WHEN "8"
+       CALL "F8"
+    WHEN "9"
+       CALL "F9"
     WHEN "Q"
        STOP RUN
     WHEN "q"
@@ -78,11 +105,32 @@ END-EVALUATE.
 ERREUR.
     ADD 1 TO I.
     IF I=3
+        PERFORM JOURNALISATION-VERROU
         GO TO FIN
-    ELSE 
+    ELSE
         SUBTRACT I FROM 3 GIVING NB-ESSAI.
         MOVE "ERREUR, NOMBRE DE TENTATIVES RESTANTES : " TO ERREURS
         PERFORM AFFICHE-ACCUEIL THRU MENU.
 
+***** JOURNALISATION DU VERROUILLAGE APRES 3 SAISIES ERRONEES
+JOURNALISATION-VERROU.
+	EXEC SQL
+		SELECT LAST(NUMAUDIT)
+		INTO :WS-NUMAUDIT FROM AUDIT_VERROU
+	END-EXEC.
+	ADD 1 TO WS-NUMAUDIT.
+
+	MOVE "PAGEACCU" TO WS-PROGRAMME.
+	MOVE CHOIX TO WS-DERNIERESAISIE.
+	MOVE WDATE TO WS-DATAUDIT.
+	ACCEPT WS-HEUREAUDIT FROM TIME.
+
+	EXEC SQL
+		INSERT INTO AUDIT_VERROU(NUMAUDIT,PROGRAMME,DERNIERESAISIE,DATAUDIT,
+		HEUREAUDIT)
+		VALUES(:WS-NUMAUDIT,:WS-PROGRAMME,:WS-DERNIERESAISIE,:WS-DATAUDIT,
+		:WS-HEUREAUDIT)
+	END-EXEC.
+
 FIN.
    STOP RUN.
\ No newline at end of file
