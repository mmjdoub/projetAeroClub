@@ -0,0 +1,316 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SYNTHESE.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77 WS-NBSURVEILLER PIC 9(6) VALUE IS 0.
+77 WS-NBCALENDAIRE PIC 9(6) VALUE IS 0.
+77 WS-NBINACTIFS PIC 9(6) VALUE IS 0.
+
+01 WDATE.
+   02 WANNEE PIC 99.
+   02 WMOIS PIC 99.
+   02 WJOUR PIC 99.
+
+***** SEUIL DE CONTROLE CALENDAIRE PERIME
+01 WDATE-SEUIL-CONTROL.
+   02 WJOURSEUILCTL PIC 99.
+   02 FILLER PIC X VALUE "/".
+   02 WMOISSEUILCTL PIC 99.
+   02 FILLER PIC X VALUE "/".
+   02 WANNEESEUILCTL PIC 99.
+
+***** MEME SEUIL, EN ORDRE AA/MM/JJ : SEULE CETTE FORME SE COMPARE
+***** CORRECTEMENT A DATECONTROL (ORDRE JJ/MM/AA IMPROPRE A LA
+***** COMPARAISON DE CHAINES)
+01 WDATE-SEUIL-CONTROL-CMP.
+   02 WANNEESEUILCTL-CMP PIC 99.
+   02 WMOISSEUILCTL-CMP PIC 99.
+   02 WJOURSEUILCTL-CMP PIC 99.
+
+***** SEUIL DE NON-VOL DES PILOTES
+01 WDATE-SEUIL-VOL.
+   02 WJOURSEUILVOL PIC 99.
+   02 FILLER PIC X VALUE "/".
+   02 WMOISSEUILVOL PIC 99.
+   02 FILLER PIC X VALUE "/".
+   02 WANNEESEUILVOL PIC 99.
+
+***** MEME SEUIL, EN ORDRE AA/MM/JJ, POUR LA COMPARAISON A DATEDEB
+01 WDATE-SEUIL-VOL-CMP.
+   02 WANNEESEUILVOL-CMP PIC 99.
+   02 WMOISSEUILVOL-CMP PIC 99.
+   02 WJOURSEUILVOL-CMP PIC 99.
+
+**** IMPORT SQLCA
+	EXEC SQL
+		INCLUDE SQLCA
+	END-EXEC.
+
+**** IMPORT TABLE PARAMETRES
+	EXEC SQL
+		INCLUDE PARAMETRES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PARAMETRES.
+			05 WS-PARAMID PIC 9(3).
+			05 WS-MARGE_HEURES_CONTROL PIC 9(3).
+			05 WS-RETENTION_CONTROL_MOIS PIC 9(3).
+			05 WS-RETENTION_VOL_MOIS PIC 9(3).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE AVIONS
+	EXEC SQL
+		INCLUDE AVIONS
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-AVIONS.
+			05 WS-CODAV PIC 9(3).
+			05 WS-CPTINTER PIC 9(6).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE TYPES
+	EXEC SQL
+		INCLUDE TYPES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-TYPES.
+			05 WS-DESIGN PIC X(20).
+			05 WS-REVISION_INTERVAL PIC 9(3).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE CONTROLES
+	EXEC SQL
+		INCLUDE CONTROLES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-CONTROLES.
+			05 WS-DATECONTROL PIC X(10).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+**** IMPORT TABLE PILOTES
+	EXEC SQL
+		INCLUDE PILOTES
+	END-EXEC.
+
+	EXEC SQL BEGIN DECLARE SECTION
+	END-EXEC.
+		01 WS-PILOTES.
+			05 WS-NOM PIC X(20).
+			05 WS-PRENOM PIC X(20).
+			05 WS-DERNIER-VOL PIC X(10).
+	EXEC SQL END DECLARE SECTION
+	END-EXEC.
+
+PROCEDURE DIVISION.
+
+DEBUT.
+	ACCEPT WDATE FROM DATE.
+	PERFORM LECTURE-PARAMETRES.
+	PERFORM CALCUL-SEUILS.
+	PERFORM EN-TETE-RAPPORT.
+	PERFORM AVIONS-A-SURVEILLER.
+	PERFORM AVIONS-CONTROLE-CALENDAIRE.
+	PERFORM PILOTES-INACTIFS.
+	PERFORM BILAN.
+	GO TO FIN.
+
+LECTURE-PARAMETRES.
+	EXEC SQL
+		SELECT MARGE_HEURES_CONTROL, RETENTION_CONTROL_MOIS,
+		RETENTION_VOL_MOIS
+		INTO :WS-MARGE_HEURES_CONTROL, :WS-RETENTION_CONTROL_MOIS,
+		:WS-RETENTION_VOL_MOIS
+		FROM PARAMETRES
+		WHERE PARAMID = 1
+	END-EXEC.
+
+	IF SQLCODE NOT = 0
+		DISPLAY "ERREUR : PARAMETRES (PARAMID = 1) INTROUVABLE, TRAITEMENT ANNULE."
+		GO TO FIN
+	END-IF.
+
+***** LES DEUX SEUILS CALENDAIRES (CONTROLE ET VOL), SUR LE MEME MODELE
+***** MOIS-AVEC-REPORT D'ANNEE QUE F0/QUALIF.CBL
+CALCUL-SEUILS.
+	MOVE WJOUR TO WJOURSEUILCTL.
+	IF WMOIS > WS-RETENTION_CONTROL_MOIS
+		COMPUTE WMOISSEUILCTL = WMOIS - WS-RETENTION_CONTROL_MOIS
+		MOVE WANNEE TO WANNEESEUILCTL
+	ELSE
+		COMPUTE WMOISSEUILCTL = WMOIS - WS-RETENTION_CONTROL_MOIS + 12
+		COMPUTE WANNEESEUILCTL = WANNEE - 1
+	END-IF.
+
+	MOVE WJOURSEUILCTL TO WJOURSEUILCTL-CMP.
+	MOVE WMOISSEUILCTL TO WMOISSEUILCTL-CMP.
+	MOVE WANNEESEUILCTL TO WANNEESEUILCTL-CMP.
+
+	MOVE WJOUR TO WJOURSEUILVOL.
+	IF WMOIS > WS-RETENTION_VOL_MOIS
+		COMPUTE WMOISSEUILVOL = WMOIS - WS-RETENTION_VOL_MOIS
+		MOVE WANNEE TO WANNEESEUILVOL
+	ELSE
+		COMPUTE WMOISSEUILVOL = WMOIS - WS-RETENTION_VOL_MOIS + 12
+		COMPUTE WANNEESEUILVOL = WANNEE - 1
+	END-IF.
+
+	MOVE WJOURSEUILVOL TO WJOURSEUILVOL-CMP.
+	MOVE WMOISSEUILVOL TO WMOISSEUILVOL-CMP.
+	MOVE WANNEESEUILVOL TO WANNEESEUILVOL-CMP.
+
+EN-TETE-RAPPORT.
+	DISPLAY "Synthese de fin de journee de l'exploitation".
+	DISPLAY "Date du traitement : " WJOUR "/" WMOIS "/" WANNEE.
+
+***** AVIONS APPROCHANT DE L'ECHEANCE HORAIRE (MEME REQUETE QUE F0)
+AVIONS-A-SURVEILLER.
+	DISPLAY " ".
+	DISPLAY "Avions approchant de l'echeance horaire (marge : "
+		WS-MARGE_HEURES_CONTROL " heure(s)) :".
+
+	EXEC SQL
+		DECLARE AVIONSURVCUR CURSOR FOR
+		SELECT CODAV, DESIGN, CPTINTER
+		FROM AVIONS, TYPES, CONTROLES
+		WHERE AVIONS.CODTYP = TYPES.NUMTYP
+		AND CONTROLES.NUMAVION = AVIONS.CODAV
+		AND CPTINTER >= TYPES.REVISION_INTERVAL - WS-MARGE_HEURES_CONTROL
+		AND CPTINTER < TYPES.REVISION_INTERVAL
+		AND RESCONTROL = 2
+		ORDER BY CODAV
+	END-EXEC.
+
+	EXEC SQL
+		OPEN AVIONSURVCUR
+	END-EXEC.
+
+	PERFORM AVION-SURV-SUIVANT THRU AVION-SURV-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE AVIONSURVCUR
+	END-EXEC.
+
+AVION-SURV-SUIVANT.
+	EXEC SQL
+		FETCH AVIONSURVCUR
+		INTO :WS-CODAV, :WS-DESIGN, :WS-CPTINTER
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO AVION-SURV-SUIVANT-EXIT
+	END-IF.
+
+	DISPLAY "    Avion " WS-CODAV " (type " WS-DESIGN
+		") - compteur intermediaire : " WS-CPTINTER.
+	ADD 1 TO WS-NBSURVEILLER.
+
+AVION-SURV-SUIVANT-EXIT.
+	EXIT.
+
+***** AVIONS DONT LE DERNIER CONTROLE EST PERIME AU SENS CALENDAIRE
+AVIONS-CONTROLE-CALENDAIRE.
+	DISPLAY " ".
+	DISPLAY "Avions dont le controle est perime depuis le "
+		WDATE-SEUIL-CONTROL " :".
+
+	EXEC SQL
+		DECLARE AVIONCALCUR CURSOR FOR
+		SELECT CODAV, DESIGN, DATECONTROL
+		FROM AVIONS, TYPES, CONTROLES
+		WHERE AVIONS.CODTYP = TYPES.NUMTYP
+		AND CONTROLES.NUMAVION = AVIONS.CODAV
+		AND SUBSTR(DATECONTROL,9,2) || SUBSTR(DATECONTROL,4,2) || SUBSTR(DATECONTROL,1,2)
+			< WDATE-SEUIL-CONTROL-CMP
+		ORDER BY CODAV
+	END-EXEC.
+
+	EXEC SQL
+		OPEN AVIONCALCUR
+	END-EXEC.
+
+	PERFORM AVION-CAL-SUIVANT THRU AVION-CAL-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE AVIONCALCUR
+	END-EXEC.
+
+AVION-CAL-SUIVANT.
+	EXEC SQL
+		FETCH AVIONCALCUR
+		INTO :WS-CODAV, :WS-DESIGN, :WS-DATECONTROL
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO AVION-CAL-SUIVANT-EXIT
+	END-IF.
+
+	DISPLAY "    Avion " WS-CODAV " (type " WS-DESIGN
+		") - dernier controle le : " WS-DATECONTROL.
+	ADD 1 TO WS-NBCALENDAIRE.
+
+AVION-CAL-SUIVANT-EXIT.
+	EXIT.
+
+***** PILOTES SANS VOL RECENT
+PILOTES-INACTIFS.
+	DISPLAY " ".
+	DISPLAY "Pilotes sans vol depuis le " WDATE-SEUIL-VOL " :".
+
+	EXEC SQL
+		DECLARE PILOTINACTCUR CURSOR FOR
+		SELECT NOM, PRENOM, MAX(DATEDEB)
+		FROM PILOTES, VOLS
+		WHERE PILOTES.NUMPIL = VOLS.NUMPIL
+		GROUP BY NOM, PRENOM
+		HAVING SUBSTR(MAX(DATEDEB),5,2) || SUBSTR(MAX(DATEDEB),3,2) || SUBSTR(MAX(DATEDEB),1,2)
+			< WDATE-SEUIL-VOL-CMP
+		ORDER BY NOM
+	END-EXEC.
+
+	EXEC SQL
+		OPEN PILOTINACTCUR
+	END-EXEC.
+
+	PERFORM PILOTE-INACT-SUIVANT THRU PILOTE-INACT-SUIVANT-EXIT UNTIL SQLCODE = 100.
+
+	EXEC SQL
+		CLOSE PILOTINACTCUR
+	END-EXEC.
+
+PILOTE-INACT-SUIVANT.
+	EXEC SQL
+		FETCH PILOTINACTCUR
+		INTO :WS-NOM, :WS-PRENOM, :WS-DERNIER-VOL
+	END-EXEC.
+
+	IF SQLCODE = 100
+		GO TO PILOTE-INACT-SUIVANT-EXIT
+	END-IF.
+
+	DISPLAY "    " WS-NOM " " WS-PRENOM " - dernier vol le : "
+		WS-DERNIER-VOL.
+	ADD 1 TO WS-NBINACTIFS.
+
+PILOTE-INACT-SUIVANT-EXIT.
+	EXIT.
+
+BILAN.
+	DISPLAY " ".
+	DISPLAY "Avions a surveiller : " WS-NBSURVEILLER.
+	DISPLAY "Avions en controle calendaire perime : " WS-NBCALENDAIRE.
+	DISPLAY "Pilotes inactifs : " WS-NBINACTIFS.
+
+FIN.
+	STOP RUN.
